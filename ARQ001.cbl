@@ -5,6 +5,8 @@
       * OBJETIVO: ABERTURA DO ARQUIVO CLIENT.DAT
       * DATA: XX/XX/2022
       * OBSERVAÇÕES:
+      * 09/08/2026 JV - ERRO DE ABERTURA PASSA A SER REGISTRADO NO
+      *                 LOG CENTRAL DE ERROS (MODULO ERRLOG)
       ******************************************************************
        ENVIRONMENT                DIVISION.
        CONFIGURATION              SECTION.
@@ -14,19 +16,22 @@
        INPUT-OUTPUT               SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO "D:\AulaCobol\DADOS\CLIENTES.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS REG-ID
              FILE STATUS IS FS-CLIENTES.
 
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID         PIC 9(04).
-           05 REG-NOME       PIC X(20).
-           05 REG-TELEFONE   PIC X(11).
+       COPY "CLICOPY.cpy".
 
 
        WORKING-STORAGE            SECTION.
        77  FS-CLIENTES       PIC 9(02).
+       77  WRK-MSG-ERRO      PIC X(30) VALUE SPACES.
+       77  WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "ARQ001".
+       77  WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE SPACES.
 
 
 
@@ -40,7 +45,9 @@
        0100-INICIALIZAR             SECTION.
            OPEN INPUT CLIENTES.
            IF FS-CLIENTES EQUAL 35
-              DISPLAY "ARQUIVO NAO FOI ABERTO "
+              MOVE "ARQUIVO NAO FOI ABERTO " TO WRK-MSG-ERRO
+              MOVE "CLIENTES.DAT"            TO WRK-ERRLOG-ARQUIVO
+              PERFORM 9000-TRATA-ERRO
            ELSE
             DISPLAY "ARIQUIVO OK ".
 
@@ -50,3 +57,10 @@
        0300-FINALIZAR               SECTION.
            DISPLAY "FIM DE PROGRAMA".
            CLOSE CLIENTES.
+
+       9000-TRATA-ERRO.
+           CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                WRK-ERRLOG-ARQUIVO
+                                FS-CLIENTES.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
