@@ -5,6 +5,10 @@
       * OBJETIVO: LEITURA DE 1 REGISTRO DO ARQUIVO CLIENT.DAT
       * DATA: XX/XX/2022
       * OBSERVAÇÕES:
+      * 08/08/2026 JV - PERMITE POSICIONAR NUM ID ESPECIFICO ANTES DA
+      *                 LEITURA (0000 = ULTIMO REGISTRO DO ARQUIVO)
+      * 09/08/2026 JV - ERRO DE ABERTURA PASSA A SER REGISTRADO NO
+      *                 LOG CENTRAL DE ERROS (MODULO ERRLOG)
       ******************************************************************
        ENVIRONMENT                DIVISION.
        CONFIGURATION              SECTION.
@@ -14,21 +18,25 @@
        INPUT-OUTPUT               SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO "D:\AulaCobol\DADOS\CLIENTES.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS REG-ID
              FILE STATUS IS FS-CLIENTES.
 
 
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID         PIC 9(04).
-           05 REG-NOME       PIC X(20).
-           05 REG-TELEFONE   PIC 9(11).
+       COPY "CLICOPY.cpy".
 
 
        WORKING-STORAGE            SECTION.
        77  FS-CLIENTES  PIC 9(02).
        77  WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+       77  WRK-ID-POS   PIC 9(04) VALUE ZEROS.
+
+       77  WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "ARQ002".
+       77  WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE SPACES.
 
 
 
@@ -43,18 +51,43 @@
            OPEN INPUT CLIENTES.
            IF FS-CLIENTES EQUAL 35
               MOVE "ARQUIVO NAO FOI ABERTO " TO WRK-MSG-ERRO
+              MOVE "CLIENTES.DAT"            TO WRK-ERRLOG-ARQUIVO
               PERFORM 9000-TRATA-ERRO
            END-IF.
+           DISPLAY "DIGITE O ID PARA POSICIONAR (0000 = ULTIMO)"
+             ACCEPT WRK-ID-POS.
+           PERFORM 0110-POSICIONAR.
+
+       0110-POSICIONAR              SECTION.
+           IF WRK-ID-POS EQUAL ZEROS
+              START CLIENTES LAST
+                INVALID KEY
+                   MOVE "ARQUIVO VAZIO          " TO WRK-MSG-ERRO
+                   DISPLAY WRK-MSG-ERRO
+              END-START
+           ELSE
+              MOVE WRK-ID-POS TO REG-ID
+              START CLIENTES KEY IS EQUAL TO REG-ID
+                INVALID KEY
+                   DISPLAY "ID " WRK-ID-POS " NAO ENCONTRADO"
+              END-START
+           END-IF.
 
 
        0200-PROCESSAR               SECTION.
-           READ CLIENTES.
-             IF FS-CLIENTES EQUAL 10
-                DISPLAY "ARQUIVO VAZIO"
-             ELSE
-            DISPLAY "ID.... " REG-ID
-            DISPLAY "NOME.. " REG-NOME
-            DISPLAY "TELE.. " REG-TELEFONE
+           IF FS-CLIENTES NOT EQUAL 00
+              CONTINUE
+           ELSE
+              READ CLIENTES NEXT RECORD
+              IF FS-CLIENTES NOT EQUAL 00
+                 DISPLAY "ARQUIVO VAZIO"
+              ELSE
+                 DISPLAY "ID.... " REG-ID
+                 DISPLAY "NOME.. " REG-NOME
+                 DISPLAY "TELE.. " REG-TELEFONE
+                 DISPLAY "CPF... " REG-CPF
+                 DISPLAY "EMAIL. " REG-EMAIL
+              END-IF
            END-IF.
 
        0300-FINALIZAR               SECTION.
@@ -62,5 +95,8 @@
            CLOSE CLIENTES.
 
        9000-TRATA-ERRO.
+           CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                WRK-ERRLOG-ARQUIVO
+                                FS-CLIENTES.
            DISPLAY WRK-MSG-ERRO.
            GOBACK.
