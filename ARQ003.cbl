@@ -5,6 +5,25 @@
       * OBJETIVO: LEITURA DE TODOS REGISTRO DO ARQUIVO CLIENT.DAT
       * DATA: XX/XX/2022
       * OBSERVAÇÕES:
+      * 08/08/2026 JV - CABECALHO COM DATA DO PROCESSAMENTO E TOTAL
+      *                 DE CLIENTES NO RODAPE DA LISTAGEM
+      * 08/08/2026 JV - GRAVA A LISTAGEM TAMBEM NO ARQUIVO RELATCLI
+      *                 (EXTRATO IMPRIMIVEL/ARQUIVAVEL)
+      * 09/08/2026 JV - CABECALHO PASSA A USAR O MODULO DATAMES PARA
+      *                 A DATA POR EXTENSO, NO LUGAR DO ACCEPT direto
+      * 09/08/2026 JV - RELATCLI PASSA A SER GRAVADO COM A DATA DO
+      *                 PROCESSAMENTO NO NOME DO ARQUIVO, PARA NAO
+      *                 SOBRESCREVER O EXTRATO DE UM DIA ANTERIOR
+      * 09/08/2026 JV - ERRO DE ABERTURA PASSA A SER REGISTRADO NO
+      *                 LOG CENTRAL DE ERROS (MODULO ERRLOG)
+      * 09/08/2026 JV - CHECKPOINT DE REINICIO: A CADA WRK-CKPT-FAIXA
+      *                 CLIENTES LISTADOS, GRAVA O ULTIMO REG-ID NO
+      *                 ARQUIVO CKPTARQ003.txt, PERMITINDO RETOMAR A
+      *                 LISTAGEM SEM COMECAR DO ZERO SE O JOB CAIR
+      * 09/08/2026 JV - A LISTAGEM EM SI (CABECALHO, EXTRATO RELATCLI
+      *                 E CHECKPOINT) PASSA A SER FEITA PELO MODULO
+      *                 LISTACLI, COMPARTILHADO COM O MENU ARQ009, NO
+      *                 LUGAR DE CADA PROGRAMA TER SUA PROPRIA COPIA
       ******************************************************************
        ENVIRONMENT                DIVISION.
        CONFIGURATION              SECTION.
@@ -14,27 +33,25 @@
        INPUT-OUTPUT               SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO "D:\AulaCobol\DADOS\CLIENTES.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS REG-ID
              FILE STATUS IS FS-CLIENTES.
 
 
        DATA DIVISION.
        FILE SECTION.
-       FD CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID         PIC 9(04).
-           05 REG-NOME       PIC X(20).
-           05 REG-TELEFONE   PIC X(11).
+       FD CLIENTES IS EXTERNAL.
+       COPY "CLICOPY.cpy".
 
 
        WORKING-STORAGE            SECTION.
-       01  WRK-CLIENTES.
-           05 WRK-ID         PIC 9(04).
-           05 WRK-NOME       PIC X(20).
-           05 WRK-TELEFONE   PIC X(11).
-
        77  FS-CLIENTES  PIC 9(02).
        77  WRK-MSG-ERRO PIC X(30) VALUE SPACES.
 
+       77  WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "ARQ003".
+       77  WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE "CLIENTES.DAT".
+
 
 
         PROCEDURE DIVISION.
@@ -51,31 +68,16 @@
               PERFORM 9000-TRATA-ERRO
            END-IF.
 
-
        0200-PROCESSAR               SECTION.
-           READ CLIENTES
-             IF FS-CLIENTES EQUAL 0
-                PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
-                   MOVE REG-ID       TO WRK-ID
-                   MOVE REG-NOME     TO WRK-NOME
-                   MOVE REG-TELEFONE TO WRK-TELEFONE
-
-                   DISPLAY "ID.... " WRK-ID
-                   DISPLAY "NOME.. " WRK-NOME
-                   DISPLAY "TELE.. " WRK-TELEFONE
-                   DISPLAY "-------------------------"
-                    READ CLIENTES
-                END-PERFORM
-
-             ELSE
-                DISPLAY "ARQUIVO VAZIO"
-             END-IF.
-
+           CALL "LISTACLI".
 
        0300-FINALIZAR               SECTION.
-           DISPLAY "FIM DE PROGRAMA".
            CLOSE CLIENTES.
+           DISPLAY "FIM DE PROGRAMA".
 
        9000-TRATA-ERRO.
+           CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                WRK-ERRLOG-ARQUIVO
+                                FS-CLIENTES.
            DISPLAY WRK-MSG-ERRO.
            GOBACK.
