@@ -5,6 +5,10 @@
       * OBJETIVO: GRAVACAO DE REGISTRO DO ARQUIVO CLIENT.DAT
       * DATA: XX/XX/2022
       * OBSERVAÇÕES:
+      * 08/08/2026 JV - NAO SOBRESCREVE O ARQUIVO SE JA EXISTIREM
+      *                 CLIENTES GRAVADOS (EVITA PERDA DE CARGA)
+      * 09/08/2026 JV - ERRO DE ABERTURA PASSA A SER REGISTRADO NO
+      *                 LOG CENTRAL DE ERROS (MODULO ERRLOG)
       ******************************************************************
        ENVIRONMENT                DIVISION.
        CONFIGURATION              SECTION.
@@ -14,36 +18,64 @@
        INPUT-OUTPUT               SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO "D:\AulaCobol\DADOS\CLIENTES.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS REG-ID
              FILE STATUS IS FS-CLIENTES.
 
 
        DATA DIVISION.
        FILE SECTION.
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID         PIC 9(04).
-           05 REG-NOME       PIC X(20).
-           05 REG-TELEFONE   PIC X(11).
+       COPY "CLICOPY.cpy".
 
 
        WORKING-STORAGE            SECTION.
        77  FS-CLIENTES  PIC 9(02) VALUE ZEROS.
        77  WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+       77  WRK-SW-CARGA PIC X(01) VALUE "N".
+           88 WRK-ARQ-JA-CARREGADO       VALUE "S".
+
+       77  WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "ARQ004".
+       77  WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE "CLIENTES.DAT".
 
 
 
         PROCEDURE DIVISION.
        0000-PRINCIPAL               SECTION.
            PERFORM   0100-INICIALIZAR
-           PERFORM   0200-PROCESSAR
+           IF NOT WRK-ARQ-JA-CARREGADO
+              PERFORM   0200-PROCESSAR
+           END-IF
            PERFORM   0300-FINALIZAR
 
            STOP RUN.
        0100-INICIALIZAR             SECTION.
-           OPEN OUTPUT CLIENTES.
+      *--------------------------------------------------------------
+      *-------- VERIFICAR SE O ARQUIVO JA TEM CLIENTES GRAVADOS
+      *-------- ANTES DE ABRIR EM OUTPUT (QUE TRUNCARIA O ARQUIVO)
+      *--------------------------------------------------------------
+           OPEN INPUT CLIENTES.
            IF FS-CLIENTES EQUAL 35
-              MOVE "ARQUIVO NAO FOI ABERTO " TO WRK-MSG-ERRO
-              PERFORM 9000-TRATA-ERRO
+      *-------- ARQUIVO AINDA NAO EXISTE, PODE SER CRIADO
+              CONTINUE
+           ELSE
+              READ CLIENTES
+              IF FS-CLIENTES EQUAL 00
+                 SET WRK-ARQ-JA-CARREGADO TO TRUE
+              END-IF
+              CLOSE CLIENTES
+           END-IF.
+
+           IF WRK-ARQ-JA-CARREGADO
+              DISPLAY "ARQUIVO CLIENTES.DAT JA POSSUI REGISTROS"
+              DISPLAY "CARGA INICIAL CANCELADA PARA NAO PERDER DADOS"
+           ELSE
+              OPEN OUTPUT CLIENTES
+              IF FS-CLIENTES EQUAL 35
+                 MOVE "ARQUIVO NAO FOI ABERTO " TO WRK-MSG-ERRO
+                 PERFORM 9000-TRATA-ERRO
+              END-IF
            END-IF.
 
 
@@ -63,8 +95,13 @@
 
        0300-FINALIZAR               SECTION.
            DISPLAY "FIM DE PROGRAMA".
-           CLOSE CLIENTES.
+           IF NOT WRK-ARQ-JA-CARREGADO
+              CLOSE CLIENTES
+           END-IF.
 
        9000-TRATA-ERRO.
+           CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                WRK-ERRLOG-ARQUIVO
+                                FS-CLIENTES.
            DISPLAY WRK-MSG-ERRO.
            GOBACK.
