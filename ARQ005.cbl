@@ -6,6 +6,13 @@
       *            GERACAO DE ESTATISTICAS PARA LIDOS E ACHADOS
       * DATA: XX/XX/2022
       * OBSERVAÇÕES:
+      * 08/08/2026 JV - MODO LOTE: SE EXISTIR O ARQUIVO IDSBUSCA.txt
+      *                 PROCURA TODOS OS ID's DO ARQUIVO DE UMA VEZ;
+      *                 SENAO, CONTINUA NO MODO INTERATIVO (1 ID)
+      * 08/08/2026 JV - CONTADOR DE REGISTROS NAO LOCALIZADOS NAS
+      *                 ESTATISTICAS FINAIS
+      * 09/08/2026 JV - ERRO DE ABERTURA PASSA A SER REGISTRADO NO
+      *                 LOG CENTRAL DE ERROS (MODULO ERRLOG)
       ******************************************************************
        ENVIRONMENT                DIVISION.
        CONFIGURATION              SECTION.
@@ -15,29 +22,43 @@
        INPUT-OUTPUT               SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO "D:\AulaCobol\DADOS\CLIENTES.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS REG-ID
              FILE STATUS IS FS-CLIENTES.
 
+           SELECT IDSBUSCA ASSIGN TO "D:\AulaCobol\DADOS\IDSBUSCA.txt"
+             FILE STATUS IS FS-IDSBUSCA.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID         PIC 9(04).
-           05 REG-NOME       PIC X(20).
-           05 REG-TELEFONE   PIC X(11).
+       COPY "CLICOPY.cpy".
+
+       FD  IDSBUSCA.
+       01  REG-IDSBUSCA          PIC 9(04).
 
 
        WORKING-STORAGE            SECTION.
        77  WRK-ID       PIC 9(04) VALUE ZEROS.
 
+       77  WRK-SW-LOTE          PIC X(01) VALUE "N".
+           88 WRK-MODO-LOTE            VALUE "S".
+
       *-------------------- ACUMULADORES --------------------
-       77  WRK-ACUM-LIDOS    PIC 9(04) VALUE ZEROS.
-       77  WRK-ACUM-ACHADOS  PIC 9(04) VALUE ZEROS.
+       77  WRK-ACUM-LIDOS      PIC 9(04) VALUE ZEROS.
+       77  WRK-ACUM-ACHADOS    PIC 9(04) VALUE ZEROS.
+       77  WRK-ACUM-NAOACHADOS PIC 9(04) VALUE ZEROS.
 
 
        77  FS-CLIENTES  PIC 9(02) VALUE ZEROS.
+       77  FS-IDSBUSCA  PIC 9(02) VALUE ZEROS.
        77  WRK-MSG-ERRO PIC X(30) VALUE SPACES.
 
+       77  WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "ARQ005".
+       77  WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE "CLIENTES.DAT".
+
 
 
         PROCEDURE DIVISION.
@@ -53,31 +74,51 @@
               MOVE "ARQUIVO NAO FOI ABERTO " TO WRK-MSG-ERRO
               PERFORM 9000-TRATA-ERRO
            END-IF.
+
+      *--------------------------------------------------------------
+      *-------- SE HOUVER ARQUIVO DE IDs, RODA EM MODO LOTE
+      *--------------------------------------------------------------
+           OPEN INPUT IDSBUSCA.
+           IF FS-IDSBUSCA EQUAL 00
+              SET WRK-MODO-LOTE TO TRUE
+           ELSE
               DISPLAY "DIGITE O ID.. "
-                ACCEPT WRK-ID.
+                ACCEPT WRK-ID
+           END-IF.
 
 
        0200-PROCESSAR               SECTION.
-           READ CLIENTES
-             IF FS-CLIENTES EQUAL 0
-                PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
-                      ADD 1 TO WRK-ACUM-LIDOS
-                   IF REG-ID EQUAL WRK-ID
-
-                       DISPLAY "ID.... " REG-ID
-                       DISPLAY "NOME.. " REG-NOME
-                       DISPLAY "TELE.. " REG-TELEFONE
-                       DISPLAY "-------------------------"
-                         ADD 1 TO WRK-ACUM-ACHADOS
-
-                   END-IF
-                    READ CLIENTES
-
-                END-PERFORM
+           IF WRK-MODO-LOTE
+              PERFORM 0210-PROCESSAR-LOTE
+           ELSE
+              PERFORM 0230-BUSCAR-CLIENTE
+           END-IF.
 
-             ELSE
-                DISPLAY "ARQUIVO VAZIO"
-             END-IF.
+       0210-PROCESSAR-LOTE          SECTION.
+           READ IDSBUSCA
+             PERFORM UNTIL FS-IDSBUSCA NOT EQUAL 00
+                MOVE REG-IDSBUSCA TO WRK-ID
+                PERFORM 0230-BUSCAR-CLIENTE
+                READ IDSBUSCA
+             END-PERFORM.
+           CLOSE IDSBUSCA.
+
+       0230-BUSCAR-CLIENTE          SECTION.
+           ADD 1 TO WRK-ACUM-LIDOS.
+           MOVE WRK-ID TO REG-ID.
+           READ CLIENTES
+             INVALID KEY
+                DISPLAY "ID " WRK-ID " NAO ENCONTRADO"
+                ADD 1 TO WRK-ACUM-NAOACHADOS
+             NOT INVALID KEY
+                DISPLAY "ID.... " REG-ID
+                DISPLAY "NOME.. " REG-NOME
+                DISPLAY "TELE.. " REG-TELEFONE
+                DISPLAY "CPF... " REG-CPF
+                DISPLAY "EMAIL. " REG-EMAIL
+                DISPLAY "-------------------------"
+                ADD 1 TO WRK-ACUM-ACHADOS
+           END-READ.
 
 
        0300-FINALIZAR               SECTION.
@@ -90,7 +131,11 @@
              DISPLAY "=======================".
              DISPLAY "REGISTROS LIDOS  .. " WRK-ACUM-LIDOS.
              DISPLAY "REGISTROS ACHADOS.. " WRK-ACUM-ACHADOS.
+             DISPLAY "REG. NAO ACHADOS .. " WRK-ACUM-NAOACHADOS.
 
        9000-TRATA-ERRO.
+           CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                WRK-ERRLOG-ARQUIVO
+                                FS-CLIENTES.
            DISPLAY WRK-MSG-ERRO.
            GOBACK.
