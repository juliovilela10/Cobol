@@ -5,6 +5,19 @@
       * OBJETIVO: ESTATISTICA DO PROCESSAMENTO ARQUIVO CLIENT.DAT
       * DATA: XX/XX/2022
       * OBSERVAÇÕES:
+      * 08/08/2026 JV - CABECALHO COM DATA DO PROCESSAMENTO E TOTAL
+      *                 DE CLIENTES NO RODAPE DA LISTAGEM
+      * 09/08/2026 JV - CABECALHO PASSA A USAR O MODULO DATAMES PARA
+      *                 A DATA POR EXTENSO, NO LUGAR DO ACCEPT direto
+      * 09/08/2026 JV - ERRO DE ABERTURA PASSA A SER REGISTRADO NO
+      *                 LOG CENTRAL DE ERROS (MODULO ERRLOG)
+      * 09/08/2026 JV - CHECKPOINT DE REINICIO: A CADA WRK-CKPT-FAIXA
+      *                 CLIENTES PROCESSADOS, GRAVA O ULTIMO REG-ID NO
+      *                 ARQUIVO CKPTARQ006.txt, PERMITINDO RETOMAR O
+      *                 PROCESSAMENTO SEM COMECAR DO ZERO SE O JOB CAIR
+      * 09/08/2026 JV - CHECKPOINT PASSA A GUARDAR TAMBEM O TOTAL DE
+      *                 CLIENTES JA ACUMULADO, PARA QUE O RODAPE CONTINUE
+      *                 CORRETO QUANDO O PROCESSAMENTO FOR RETOMADO
       ******************************************************************
        ENVIRONMENT                DIVISION.
        CONFIGURATION              SECTION.
@@ -14,16 +27,24 @@
        INPUT-OUTPUT               SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO "D:\AulaCobol\DADOS\CLIENTES.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS REG-ID
              FILE STATUS IS FS-CLIENTES.
 
+           SELECT CHECKPT ASSIGN TO "D:\AulaCobol\DADOS\CKPTARQ006.txt"
+             FILE STATUS IS FS-CHECKPT.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID         PIC 9(04).
-           05 REG-NOME       PIC X(20).
-           05 REG-TELEFONE   PIC X(11).
+       COPY "CLICOPY.cpy".
+
+       FD  CHECKPT.
+       01  REG-CHECKPT.
+           05 CKPT-ULTIMO-ID       PIC 9(04).
+           05 CKPT-TOTAL-ACUM      PIC 9(04).
 
 
        WORKING-STORAGE            SECTION.
@@ -31,13 +52,30 @@
            05 WRK-ID         PIC 9(04).
            05 WRK-NOME       PIC X(20).
            05 WRK-TELEFONE   PIC X(11).
+           05 WRK-CPF        PIC 9(11).
+           05 WRK-EMAIL      PIC X(30).
+
+       77  WRK-DATA-EXEC   PIC X(40).
+       77  WRK-CIDADE-EXEC PIC X(20) VALUE "LONDRINA".
 
       *-------------------- ACUMULADORES --------------------
        77  WRK-ACUM-LIDOS    PIC 9(04) VALUE ZEROS.
 
        77  FS-CLIENTES  PIC 9(02).
+       77  FS-CHECKPT   PIC 9(02).
        77  WRK-MSG-ERRO PIC X(30) VALUE SPACES.
 
+       77  WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "ARQ006".
+       77  WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE "CLIENTES.DAT".
+
+      *-------------------- CHECKPOINT DE REINICIO -----------------
+       77  WRK-CKPT-FAIXA    PIC 9(02) VALUE 50.
+       77  WRK-CKPT-QTD      PIC 9(04) VALUE ZEROS.
+       77  WRK-CKPT-RESTO    PIC 9(02) VALUE ZEROS.
+       77  WRK-CKPT-ID       PIC 9(04) VALUE ZEROS.
+       77  WRK-SW-RETOMAR    PIC X(01) VALUE "N".
+           88 WRK-RETOMAR-PROCESSO     VALUE "S" "s".
+
 
 
         PROCEDURE DIVISION.
@@ -53,6 +91,45 @@
               MOVE "ARQUIVO NAO FOI ABERTO " TO WRK-MSG-ERRO
               PERFORM 9000-TRATA-ERRO
            END-IF.
+           PERFORM 0115-VERIFICAR-CHECKPOINT.
+           PERFORM 0110-CABECALHO.
+
+       0115-VERIFICAR-CHECKPOINT    SECTION.
+      *--------------------------------------------------------------
+      *-------- SE EXISTIR CHECKPOINT DE UMA EXECUCAO ANTERIOR QUE
+      *-------- NAO TERMINOU, OFERECE A OPCAO DE RETOMAR A PARTIR
+      *-------- DO ULTIMO REG-ID PROCESSADO
+      *--------------------------------------------------------------
+           OPEN INPUT CHECKPT.
+           IF FS-CHECKPT EQUAL 00
+              READ CHECKPT
+              IF FS-CHECKPT EQUAL 00 AND CKPT-ULTIMO-ID GREATER ZEROS
+                 DISPLAY "CHECKPOINT ENCONTRADO NO ID " CKPT-ULTIMO-ID
+                 DISPLAY "RETOMAR O PROCESSAMENTO A PARTIR DELE (S/N)?"
+                   ACCEPT WRK-SW-RETOMAR
+                 IF WRK-RETOMAR-PROCESSO
+                    MOVE CKPT-ULTIMO-ID  TO WRK-CKPT-ID
+                    MOVE CKPT-TOTAL-ACUM TO WRK-ACUM-LIDOS
+                 END-IF
+              END-IF
+              CLOSE CHECKPT
+           ELSE
+              MOVE ZEROS TO WRK-CKPT-ID
+           END-IF.
+           IF WRK-RETOMAR-PROCESSO
+              MOVE WRK-CKPT-ID TO REG-ID
+              START CLIENTES KEY IS GREATER THAN REG-ID
+                INVALID KEY
+                   CONTINUE
+              END-START
+           END-IF.
+
+       0110-CABECALHO               SECTION.
+           CALL "DATAMES" USING WRK-DATA-EXEC WRK-CIDADE-EXEC.
+           DISPLAY "=========================================".
+           DISPLAY "ESTATISTICA DE CLIENTES - DATA DO PROCESSO: "
+                   WRK-DATA-EXEC.
+           DISPLAY "=========================================".
 
 
        0200-PROCESSAR               SECTION.
@@ -63,11 +140,23 @@
                    MOVE REG-ID       TO WRK-ID
                    MOVE REG-NOME     TO WRK-NOME
                    MOVE REG-TELEFONE TO WRK-TELEFONE
+                   MOVE REG-CPF      TO WRK-CPF
+                   MOVE REG-EMAIL    TO WRK-EMAIL
 
                    DISPLAY "ID.... " WRK-ID
                    DISPLAY "NOME.. " WRK-NOME
                    DISPLAY "TELE.. " WRK-TELEFONE
+                   DISPLAY "CPF... " WRK-CPF
+                   DISPLAY "EMAIL. " WRK-EMAIL
                    DISPLAY "-------------------------"
+
+                   DIVIDE WRK-ACUM-LIDOS BY WRK-CKPT-FAIXA
+                     GIVING WRK-CKPT-QTD
+                     REMAINDER WRK-CKPT-RESTO
+                   IF WRK-CKPT-RESTO EQUAL ZEROS
+                      PERFORM 0220-GRAVAR-CHECKPOINT
+                   END-IF
+
                     READ CLIENTES
                 END-PERFORM
 
@@ -76,17 +165,37 @@
              END-IF.
 
 
+       0220-GRAVAR-CHECKPOINT       SECTION.
+           OPEN OUTPUT CHECKPT.
+           MOVE WRK-ID         TO CKPT-ULTIMO-ID.
+           MOVE WRK-ACUM-LIDOS TO CKPT-TOTAL-ACUM.
+           WRITE REG-CHECKPT.
+           CLOSE CHECKPT.
+
        0300-FINALIZAR               SECTION.
 
            CLOSE CLIENTES.
            PERFORM 0310-ESTATISTICAS.
            DISPLAY "FIM DO PROGRAMA".
+      *--------------------------------------------------------------
+      *-------- PROCESSAMENTO TERMINOU COM SUCESSO - ZERA O
+      *-------- CHECKPOINT PARA NAO OFERECER RETOMADA NA PROXIMA
+      *-------- EXECUCAO
+      *--------------------------------------------------------------
+           OPEN OUTPUT CHECKPT.
+           MOVE ZEROS TO REG-CHECKPT.
+           WRITE REG-CHECKPT.
+           CLOSE CHECKPT.
 
        0310-ESTATISTICAS            SECTION.
              DISPLAY "=======================".
              DISPLAY "REGISTROS LIDOS.." WRK-ACUM-LIDOS.
+             DISPLAY "TOTAL DE CLIENTES " WRK-ACUM-LIDOS.
 
 
        9000-TRATA-ERRO.
+           CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                WRK-ERRLOG-ARQUIVO
+                                FS-CLIENTES.
            DISPLAY WRK-MSG-ERRO.
            GOBACK.
