@@ -5,6 +5,35 @@
       * OBJETIVO: GRAVACAO DE REGISTRO DO ARQUIVO CLIENT.DAT
       * DATA: XX/XX/2022
       * OBSERVAÇÕES:
+      * 08/08/2026 JV - NAO PERMITE GRAVAR REG-ID JA EXISTENTE NO
+      *                 ARQUIVO (CHAVE UNICA DO CLIENTE)
+      * 08/08/2026 JV - VALIDACAO DE CAMPOS OBRIGATORIOS E DO
+      *                 TELEFONE (11 DIGITOS) ANTES DE GRAVAR
+      * 09/08/2026 JV - ERRO DE ABERTURA PASSA A SER REGISTRADO NO
+      *                 LOG CENTRAL DE ERROS (MODULO ERRLOG)
+      * 09/08/2026 JV - CAPTURA O CPF DO CLIENTE E CONFERE OS DOIS
+      *                 DIGITOS VERIFICADORES (MODULO 11) ANTES DE
+      *                 GRAVAR
+      * 09/08/2026 JV - CAPTURA O E-MAIL DO CLIENTE E CONFERE SE
+      *                 CONTEM UM @
+      * 09/08/2026 JV - CONFERENCIA DO CPF E DO E-MAIL PASSAM A SER
+      *                 FEITAS PELOS MODULOS CPFVAL E EMAILVAL, OS
+      *                 MESMOS USADOS PELO MENU ARQ009, NO LUGAR DE
+      *                 CADA PROGRAMA REPETIR A MESMA CONTA
+      * 09/08/2026 JV - WRITE PASSA A TER A CLAUSULA INVALID KEY, PARA
+      *                 NAO DEIXAR PASSAR EM BRANCO UM ID DUPLICADO QUE
+      *                 TENHA ESCAPADO DA VERIFICACAO PREVIA
+      * 09/08/2026 JV - ACCESS MODE PASSA DE SEQUENTIAL PARA DYNAMIC,
+      *                 IGUAL AOS DEMAIS PROGRAMAS QUE GRAVAM EM
+      *                 CLIENTES; SEQUENTIAL EXIGIA CHAVES SEMPRE EM
+      *                 ORDEM CRESCENTE E REJEITAVA COMO SE FOSSE
+      *                 DUPLICADO UM REG-ID NOVO SO POR SER MENOR QUE
+      *                 O MAIOR JA GRAVADO (POR EXEMPLO, UM ID LIBERADO
+      *                 POR UMA EXCLUSAO NO ARQ008)
+      * 09/08/2026 JV - RECEBER-DADOS E VALIDAR-DADOS PASSAM A SER
+      *                 FEITOS PELO MODULO COMPARTILHADO CLIVALDA, O
+      *                 MESMO USADO PELA INCLUSAO DO MENU ARQ009, NO
+      *                 LUGAR DE CADA PROGRAMA TER SUA PROPRIA COPIA
       ******************************************************************
        ENVIRONMENT                DIVISION.
        CONFIGURATION              SECTION.
@@ -14,64 +43,115 @@
        INPUT-OUTPUT               SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO "D:\AulaCobol\DADOS\CLIENTES.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS REG-ID
              FILE STATUS IS FS-CLIENTES.
 
 
        DATA DIVISION.
        FILE SECTION.
        FD  CLIENTES.
-       01  REG-CLIENTES.
-           05 REG-ID         PIC 9(04).
-           05 REG-NOME       PIC X(20).
-           05 REG-TELEFONE   PIC X(11).
+       COPY "CLICOPY.cpy".
 
 
        WORKING-STORAGE            SECTION.
        77  FS-CLIENTES  PIC 9(02) VALUE ZEROS.
        77  WRK-MSG-ERRO PIC X(30) VALUE SPACES.
 
+       77  WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "ARQ007".
+       77  WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE "CLIENTES.DAT".
+
+       77  WRK-SW-DUPLICADO    PIC X(01) VALUE "N".
+           88 WRK-ID-DUPLICADO        VALUE "S".
+
+       77  WRK-SW-DADOS        PIC X(01) VALUE "N".
+           88 WRK-DADOS-VALIDOS       VALUE "S".
+
       *----------------- VARIAVEIS DE ENTRADA DE DADOS ---------------
        77  WRK-ID            PIC 9(04) VALUE ZEROS.
        77  WRK-NOME          PIC X(20) VALUE SPACES.
-       77  WRK-TELEFONE      PIC 9(11) VALUE ZEROS.
+       77  WRK-TELEFONE      PIC X(11) VALUE SPACES.
+       77  WRK-CPF           PIC 9(11) VALUE ZEROS.
+       77  WRK-EMAIL         PIC X(30) VALUE SPACES.
 
 
         PROCEDURE DIVISION.
        0000-PRINCIPAL               SECTION.
            PERFORM   0100-INICIALIZAR
-           PERFORM   0200-PROCESSAR
+           PERFORM   0150-VERIFICAR-DUPLICADO
+           IF WRK-ID-DUPLICADO
+              DISPLAY "ID " WRK-ID " JA CADASTRADO - REGISTRO NAO "
+                      "GRAVADO"
+           ELSE
+              PERFORM   0200-PROCESSAR
+           END-IF
            PERFORM   0300-FINALIZAR
 
            STOP RUN.
        0100-INICIALIZAR             SECTION.
-           OPEN EXTEND CLIENTES.
-           IF FS-CLIENTES EQUAL 35
-              MOVE "ARQUIVO NAO FOI ABERTO " TO WRK-MSG-ERRO
-              PERFORM 9000-TRATA-ERRO
-           END-IF.
-              PERFORM 0110-RECEBER-DADOS.
+              PERFORM 0110-RECEBER-DADOS
+              PERFORM UNTIL WRK-DADOS-VALIDOS
+                 DISPLAY "DADOS INVALIDOS - DIGITE NOVAMENTE"
+                 PERFORM 0110-RECEBER-DADOS
+              END-PERFORM.
 
        0110-RECEBER-DADOS           SECTION.
-
-              DISPLAY 'DIGITE O ID....'
-                 ACCEPT WRK-ID.
-              DISPLAY 'DIGITE O NOME..'
-                 ACCEPT WRK-NOME.
-              DISPLAY 'DIGITE O TELEFONE...'
-                 ACCEPT WRK-TELEFONE.
+      *--------------------------------------------------------------
+      *-------- CAPTURA E VALIDA ID/NOME/TELEFONE/CPF/E-MAIL PELO
+      *-------- MODULO COMPARTILHADO CLIVALDA
+      *--------------------------------------------------------------
+           CALL "CLIVALDA" USING WRK-ID WRK-NOME WRK-TELEFONE
+                                  WRK-CPF WRK-EMAIL WRK-SW-DADOS.
+
+       0150-VERIFICAR-DUPLICADO     SECTION.
+      *--------------------------------------------------------------
+      *-------- PERCORRE O ARQUIVO PROCURANDO O ID DIGITADO ANTES
+      *-------- DE GRAVAR (OPEN EXTEND NAO PERMITE LEITURA)
+      *--------------------------------------------------------------
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+      *-------- ARQUIVO AINDA NAO EXISTE, NAO HA COMO SER DUPLICADO
+              CONTINUE
+           ELSE
+              READ CLIENTES
+              PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                 IF REG-ID EQUAL WRK-ID
+                    SET WRK-ID-DUPLICADO TO TRUE
+                 END-IF
+                 READ CLIENTES
+              END-PERFORM
+              CLOSE CLIENTES
+           END-IF.
 
 
        0200-PROCESSAR               SECTION.
+           OPEN EXTEND CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+              MOVE "ARQUIVO NAO FOI ABERTO " TO WRK-MSG-ERRO
+              PERFORM 9000-TRATA-ERRO
+           END-IF.
              MOVE WRK-ID          TO REG-ID.
              MOVE WRK-NOME        TO REG-NOME.
              MOVE WRK-TELEFONE    TO REG-TELEFONE.
-           WRITE REG-CLIENTES.
+             MOVE WRK-CPF         TO REG-CPF.
+             MOVE WRK-EMAIL       TO REG-EMAIL.
+           WRITE REG-CLIENTES
+             INVALID KEY
+                MOVE "ID JA CADASTRADO - NAO GRAVADO " TO WRK-MSG-ERRO
+                DISPLAY WRK-MSG-ERRO
+             NOT INVALID KEY
+                DISPLAY "CLIENTE " WRK-ID " GRAVADO COM SUCESSO"
+           END-WRITE.
+           CLOSE CLIENTES.
 
 
        0300-FINALIZAR               SECTION.
            DISPLAY "FIM DE PROGRAMA".
-           CLOSE CLIENTES.
 
        9000-TRATA-ERRO.
+           CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                WRK-ERRLOG-ARQUIVO
+                                FS-CLIENTES.
            DISPLAY WRK-MSG-ERRO.
            GOBACK.
