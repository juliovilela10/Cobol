@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ008.
+      ******************************************************************
+      * AUTOR: Julio Vilela
+      * OBJETIVO: MANUTENCAO DO ARQUIVO CLIENTES.DAT (ALTERAR/EXCLUIR)
+      * DATA: 08/08/2026
+      * OBSERVAÇÕES: ARQUIVO INDEXADO POR REG-ID - PERMITE REWRITE
+      *              E DELETE DE UM CLIENTE JA CADASTRADO
+      * 09/08/2026 JV - ERRO DE ABERTURA PASSA A SER REGISTRADO NO
+      *                 LOG CENTRAL DE ERROS (MODULO ERRLOG)
+      * 09/08/2026 JV - ALTERAR/EXCLUIR PASSAM A SER FEITOS PELO MODULO
+      *                 CLIMANT (COMPARTILHADO COM O MENU ARQ009), NO
+      *                 LUGAR DE CADA PROGRAMA TER SEU PROPRIO
+      *                 REWRITE/DELETE
+      ******************************************************************
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "D:\AulaCobol\DADOS\CLIENTES.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS REG-ID
+             FILE STATUS IS FS-CLIENTES.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES IS EXTERNAL.
+       COPY "CLICOPY.cpy".
+
+
+       WORKING-STORAGE            SECTION.
+       77  FS-CLIENTES  PIC 9(02) VALUE ZEROS.
+       77  WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+
+       77  WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "ARQ008".
+       77  WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE "CLIENTES.DAT".
+
+       77  WRK-OPCAO    PIC 9(01) VALUE ZEROS.
+           88 WRK-OPC-ALTERAR      VALUE 1.
+           88 WRK-OPC-EXCLUIR      VALUE 2.
+           88 WRK-OPC-SAIR         VALUE 9.
+
+       77  WRK-ID            PIC 9(04) VALUE ZEROS.
+       77  WRK-NOME          PIC X(20) VALUE SPACES.
+       77  WRK-TELEFONE      PIC X(11) VALUE SPACES.
+       77  WRK-CPF           PIC 9(11) VALUE ZEROS.
+       77  WRK-EMAIL         PIC X(30) VALUE SPACES.
+
+       77  WRK-OPERACAO      PIC X(01) VALUE SPACES.
+       77  WRK-RESULTADO     PIC X(01) VALUE SPACES.
+           88 WRK-RES-SUCESSO       VALUE "S".
+           88 WRK-RES-NAO-ACHOU     VALUE "N".
+           88 WRK-RES-ERRO          VALUE "E".
+
+
+        PROCEDURE DIVISION.
+       0000-PRINCIPAL               SECTION.
+           PERFORM   0100-INICIALIZAR
+           PERFORM   0200-PROCESSAR UNTIL WRK-OPC-SAIR
+           PERFORM   0300-FINALIZAR
+
+           STOP RUN.
+
+       0100-INICIALIZAR             SECTION.
+           OPEN I-O CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+              MOVE "ARQUIVO NAO FOI ABERTO " TO WRK-MSG-ERRO
+              PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+       0200-PROCESSAR               SECTION.
+           DISPLAY "========================================".
+           DISPLAY "1 - ALTERAR CLIENTE (NOME/TELEFONE)".
+           DISPLAY "2 - EXCLUIR CLIENTE".
+           DISPLAY "9 - SAIR".
+           DISPLAY "DIGITE A OPCAO: "
+             ACCEPT WRK-OPCAO.
+
+           EVALUATE TRUE
+              WHEN WRK-OPC-ALTERAR
+                 PERFORM 0210-ALTERAR
+              WHEN WRK-OPC-EXCLUIR
+                 PERFORM 0220-EXCLUIR
+              WHEN WRK-OPC-SAIR
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+
+       0210-ALTERAR                 SECTION.
+           DISPLAY "DIGITE O ID DO CLIENTE: "
+             ACCEPT WRK-ID.
+           MOVE "C" TO WRK-OPERACAO.
+           CALL "CLIMANT" USING WRK-OPERACAO WRK-ID WRK-NOME
+                                 WRK-TELEFONE WRK-CPF WRK-EMAIL
+                                 WRK-RESULTADO.
+           IF WRK-RES-NAO-ACHOU
+              DISPLAY "ID " WRK-ID " NAO ENCONTRADO"
+           ELSE
+              DISPLAY "NOME ATUAL..... " WRK-NOME
+              DISPLAY "TELEFONE ATUAL.. " WRK-TELEFONE
+              DISPLAY "NOVO NOME......."
+                ACCEPT WRK-NOME
+              DISPLAY "NOVO TELEFONE..."
+                ACCEPT WRK-TELEFONE
+              MOVE "A" TO WRK-OPERACAO
+              CALL "CLIMANT" USING WRK-OPERACAO WRK-ID WRK-NOME
+                                    WRK-TELEFONE WRK-CPF WRK-EMAIL
+                                    WRK-RESULTADO
+              IF WRK-RES-ERRO
+                 DISPLAY "ERRO AO ALTERAR O CLIENTE " WRK-ID
+              ELSE
+                 DISPLAY "CLIENTE " WRK-ID " ALTERADO COM SUCESSO"
+              END-IF
+           END-IF.
+
+       0220-EXCLUIR                 SECTION.
+           DISPLAY "DIGITE O ID DO CLIENTE A EXCLUIR: "
+             ACCEPT WRK-ID.
+           MOVE "E" TO WRK-OPERACAO.
+           CALL "CLIMANT" USING WRK-OPERACAO WRK-ID WRK-NOME
+                                 WRK-TELEFONE WRK-CPF WRK-EMAIL
+                                 WRK-RESULTADO.
+           EVALUATE TRUE
+              WHEN WRK-RES-NAO-ACHOU
+                 DISPLAY "ID " WRK-ID " NAO ENCONTRADO"
+              WHEN WRK-RES-ERRO
+                 DISPLAY "ERRO AO EXCLUIR O CLIENTE " WRK-ID
+              WHEN OTHER
+                 DISPLAY "CLIENTE " WRK-ID " EXCLUIDO COM SUCESSO"
+           END-EVALUATE.
+
+       0300-FINALIZAR               SECTION.
+           DISPLAY "FIM DE PROGRAMA".
+           CLOSE CLIENTES.
+
+       9000-TRATA-ERRO.
+           CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                WRK-ERRLOG-ARQUIVO
+                                FS-CLIENTES.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
