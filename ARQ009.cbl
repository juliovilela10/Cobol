@@ -0,0 +1,276 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQ009.
+      ******************************************************************
+      * AUTOR: Julio Vilela
+      * OBJETIVO: MENU PRINCIPAL DA SUITE DE MANUTENCAO DO ARQUIVO
+      *           CLIENTES.DAT (LISTAR/BUSCAR/INCLUIR/ALTERAR/EXCLUIR),
+      *           REUNINDO NUM UNICO PROGRAMA AS OPERACOES ANTES
+      *           DISTRIBUIDAS ENTRE ARQ002 A ARQ008
+      * DATA: 09/08/2026
+      * OBSERVAÇÕES:
+      * 09/08/2026 JV - INCLUSAO PASSA A CAPTURAR O CPF E CONFERIR
+      *                 O DIGITO VERIFICADOR (MODULO 11), IGUAL AO
+      *                 ARQ007
+      * 09/08/2026 JV - INCLUSAO PASSA A CAPTURAR O E-MAIL E CONFERIR
+      *                 SE CONTEM UM @, IGUAL AO ARQ007
+      * 09/08/2026 JV - LISTAR, ALTERAR/EXCLUIR E A CONFERENCIA DE
+      *                 CPF/E-MAIL PASSAM A SER FEITOS PELOS MODULOS
+      *                 LISTACLI, CLIMANT, CPFVAL E EMAILVAL, OS MESMOS
+      *                 USADOS POR ARQ003/ARQ007/ARQ008, NO LUGAR DE
+      *                 CADA OPCAO DO MENU TER SUA PROPRIA COPIA DA
+      *                 LOGICA
+      * 09/08/2026 JV - RECEBER-DADOS E VALIDAR-DADOS DA INCLUSAO
+      *                 PASSAM A SER FEITOS PELO MODULO COMPARTILHADO
+      *                 CLIVALDA, O MESMO USADO PELO ARQ007
+      ******************************************************************
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "D:\AulaCobol\DADOS\CLIENTES.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS REG-ID
+             FILE STATUS IS FS-CLIENTES.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES IS EXTERNAL.
+       COPY "CLICOPY.cpy".
+
+
+       WORKING-STORAGE            SECTION.
+       77  FS-CLIENTES  PIC 9(02) VALUE ZEROS.
+       77  WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+
+       77  WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "ARQ009".
+       77  WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE "CLIENTES.DAT".
+
+       77  WRK-OPCAO    PIC 9(01) VALUE ZEROS.
+           88 WRK-OPC-LISTAR       VALUE 1.
+           88 WRK-OPC-BUSCAR       VALUE 2.
+           88 WRK-OPC-INCLUIR      VALUE 3.
+           88 WRK-OPC-MANTER       VALUE 4.
+           88 WRK-OPC-SAIR         VALUE 9.
+
+       77  WRK-OPCAO-MANTER PIC 9(01) VALUE ZEROS.
+           88 WRK-OPCM-ALTERAR     VALUE 1.
+           88 WRK-OPCM-EXCLUIR     VALUE 2.
+           88 WRK-OPCM-VOLTAR      VALUE 9.
+
+       77  WRK-ID            PIC 9(04) VALUE ZEROS.
+       77  WRK-NOME          PIC X(20) VALUE SPACES.
+       77  WRK-TELEFONE      PIC X(11) VALUE SPACES.
+       77  WRK-CPF           PIC 9(11) VALUE ZEROS.
+       77  WRK-EMAIL         PIC X(30) VALUE SPACES.
+
+       77  WRK-OPERACAO      PIC X(01) VALUE SPACES.
+       77  WRK-RESULTADO     PIC X(01) VALUE SPACES.
+           88 WRK-RES-SUCESSO       VALUE "S".
+           88 WRK-RES-NAO-ACHOU     VALUE "N".
+           88 WRK-RES-ERRO          VALUE "E".
+
+       77  WRK-SW-DUPLICADO    PIC X(01) VALUE "N".
+           88 WRK-ID-DUPLICADO        VALUE "S".
+
+       77  WRK-SW-DADOS        PIC X(01) VALUE "N".
+           88 WRK-DADOS-VALIDOS       VALUE "S".
+
+
+        PROCEDURE DIVISION.
+       0000-PRINCIPAL               SECTION.
+           PERFORM   0100-INICIALIZAR
+           PERFORM   0200-PROCESSAR UNTIL WRK-OPC-SAIR
+           PERFORM   0300-FINALIZAR
+
+           STOP RUN.
+
+       0100-INICIALIZAR             SECTION.
+      *--------------------------------------------------------------
+      *-------- ABRE EM I-O; SE O ARQUIVO AINDA NAO EXISTIR, CRIA
+      *-------- VAZIO E REABRE EM I-O, DO MESMO JEITO QUE O OPEN
+      *-------- EXTEND/OUTPUT DOS DEMAIS PROGRAMAS DA SUITE
+      *--------------------------------------------------------------
+           OPEN I-O CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+              OPEN OUTPUT CLIENTES
+              CLOSE CLIENTES
+              OPEN I-O CLIENTES
+           END-IF.
+           IF FS-CLIENTES NOT EQUAL 00
+              MOVE "ARQUIVO NAO FOI ABERTO " TO WRK-MSG-ERRO
+              PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+       0200-PROCESSAR               SECTION.
+           DISPLAY "========================================".
+           DISPLAY "MANUTENCAO DE CLIENTES - MENU PRINCIPAL".
+           DISPLAY "1 - LISTAR CLIENTES".
+           DISPLAY "2 - BUSCAR CLIENTE".
+           DISPLAY "3 - INCLUIR CLIENTE".
+           DISPLAY "4 - ALTERAR/EXCLUIR CLIENTE".
+           DISPLAY "9 - SAIR".
+           DISPLAY "========================================".
+           DISPLAY "DIGITE A OPCAO: "
+             ACCEPT WRK-OPCAO.
+
+           EVALUATE TRUE
+              WHEN WRK-OPC-LISTAR
+                 PERFORM 0210-LISTAR
+              WHEN WRK-OPC-BUSCAR
+                 PERFORM 0220-BUSCAR
+              WHEN WRK-OPC-INCLUIR
+                 PERFORM 0230-INCLUIR
+              WHEN WRK-OPC-MANTER
+                 PERFORM 0240-MANTER
+              WHEN WRK-OPC-SAIR
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+
+       0210-LISTAR                  SECTION.
+      *--------------------------------------------------------------
+      *-------- MESMA LISTAGEM COMPLETA DO ARQ003 (CABECALHO POR
+      *-------- EXTENSO, EXTRATO RELATCLI DATADO E CHECKPOINT DE
+      *-------- REINICIO), FEITA PELO MODULO COMPARTILHADO LISTACLI
+      *--------------------------------------------------------------
+           CALL "LISTACLI".
+
+       0220-BUSCAR                  SECTION.
+           DISPLAY "DIGITE O ID.. "
+             ACCEPT WRK-ID.
+           MOVE WRK-ID TO REG-ID.
+           READ CLIENTES
+             INVALID KEY
+                DISPLAY "ID " WRK-ID " NAO ENCONTRADO"
+             NOT INVALID KEY
+                DISPLAY "ID.... " REG-ID
+                DISPLAY "NOME.. " REG-NOME
+                DISPLAY "TELE.. " REG-TELEFONE
+                DISPLAY "CPF... " REG-CPF
+                DISPLAY "EMAIL. " REG-EMAIL
+           END-READ.
+
+       0230-INCLUIR                 SECTION.
+           PERFORM 0231-RECEBER-DADOS.
+           IF NOT WRK-DADOS-VALIDOS
+              DISPLAY "DADOS INVALIDOS - REGISTRO NAO GRAVADO"
+           ELSE
+              MOVE WRK-ID TO REG-ID
+              MOVE "N" TO WRK-SW-DUPLICADO
+              READ CLIENTES
+                NOT INVALID KEY
+                   SET WRK-ID-DUPLICADO TO TRUE
+              END-READ
+              IF WRK-ID-DUPLICADO
+                 DISPLAY "ID " WRK-ID " JA CADASTRADO - REGISTRO NAO "
+                         "GRAVADO"
+              ELSE
+                 MOVE WRK-ID       TO REG-ID
+                 MOVE WRK-NOME     TO REG-NOME
+                 MOVE WRK-TELEFONE TO REG-TELEFONE
+                 MOVE WRK-CPF      TO REG-CPF
+                 MOVE WRK-EMAIL    TO REG-EMAIL
+                 WRITE REG-CLIENTES
+                   INVALID KEY
+                      DISPLAY "ERRO AO INCLUIR O CLIENTE " WRK-ID
+                   NOT INVALID KEY
+                      DISPLAY "CLIENTE " WRK-ID " INCLUIDO COM SUCESSO"
+                 END-WRITE
+              END-IF
+           END-IF.
+
+       0231-RECEBER-DADOS           SECTION.
+      *--------------------------------------------------------------
+      *-------- CAPTURA E VALIDA ID/NOME/TELEFONE/CPF/E-MAIL PELO
+      *-------- MODULO COMPARTILHADO CLIVALDA, O MESMO USADO PELO
+      *-------- ARQ007
+      *--------------------------------------------------------------
+           CALL "CLIVALDA" USING WRK-ID WRK-NOME WRK-TELEFONE
+                                  WRK-CPF WRK-EMAIL WRK-SW-DADOS.
+
+       0240-MANTER                  SECTION.
+           DISPLAY "----------------------------------------".
+           DISPLAY "1 - ALTERAR CLIENTE (NOME/TELEFONE)".
+           DISPLAY "2 - EXCLUIR CLIENTE".
+           DISPLAY "9 - VOLTAR AO MENU PRINCIPAL".
+           DISPLAY "DIGITE A OPCAO: "
+             ACCEPT WRK-OPCAO-MANTER.
+
+           EVALUATE TRUE
+              WHEN WRK-OPCM-ALTERAR
+                 PERFORM 0241-ALTERAR
+              WHEN WRK-OPCM-EXCLUIR
+                 PERFORM 0242-EXCLUIR
+              WHEN WRK-OPCM-VOLTAR
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY "OPCAO INVALIDA"
+           END-EVALUATE.
+
+       0241-ALTERAR                 SECTION.
+      *--------------------------------------------------------------
+      *-------- MESMA ALTERACAO DO ARQ008, FEITA PELO MODULO
+      *-------- COMPARTILHADO CLIMANT
+      *--------------------------------------------------------------
+           DISPLAY "DIGITE O ID DO CLIENTE: "
+             ACCEPT WRK-ID.
+           MOVE "C" TO WRK-OPERACAO.
+           CALL "CLIMANT" USING WRK-OPERACAO WRK-ID WRK-NOME
+                                 WRK-TELEFONE WRK-CPF WRK-EMAIL
+                                 WRK-RESULTADO.
+           IF WRK-RES-NAO-ACHOU
+              DISPLAY "ID " WRK-ID " NAO ENCONTRADO"
+           ELSE
+              DISPLAY "NOME ATUAL..... " WRK-NOME
+              DISPLAY "TELEFONE ATUAL.. " WRK-TELEFONE
+              DISPLAY "NOVO NOME......."
+                ACCEPT WRK-NOME
+              DISPLAY "NOVO TELEFONE..."
+                ACCEPT WRK-TELEFONE
+              MOVE "A" TO WRK-OPERACAO
+              CALL "CLIMANT" USING WRK-OPERACAO WRK-ID WRK-NOME
+                                    WRK-TELEFONE WRK-CPF WRK-EMAIL
+                                    WRK-RESULTADO
+              IF WRK-RES-ERRO
+                 DISPLAY "ERRO AO ALTERAR O CLIENTE " WRK-ID
+              ELSE
+                 DISPLAY "CLIENTE " WRK-ID " ALTERADO COM SUCESSO"
+              END-IF
+           END-IF.
+
+       0242-EXCLUIR                 SECTION.
+      *--------------------------------------------------------------
+      *-------- MESMA EXCLUSAO DO ARQ008, FEITA PELO MODULO
+      *-------- COMPARTILHADO CLIMANT
+      *--------------------------------------------------------------
+           DISPLAY "DIGITE O ID DO CLIENTE A EXCLUIR: "
+             ACCEPT WRK-ID.
+           MOVE "E" TO WRK-OPERACAO.
+           CALL "CLIMANT" USING WRK-OPERACAO WRK-ID WRK-NOME
+                                 WRK-TELEFONE WRK-CPF WRK-EMAIL
+                                 WRK-RESULTADO.
+           EVALUATE TRUE
+              WHEN WRK-RES-NAO-ACHOU
+                 DISPLAY "ID " WRK-ID " NAO ENCONTRADO"
+              WHEN WRK-RES-ERRO
+                 DISPLAY "ERRO AO EXCLUIR O CLIENTE " WRK-ID
+              WHEN OTHER
+                 DISPLAY "CLIENTE " WRK-ID " EXCLUIDO COM SUCESSO"
+           END-EVALUATE.
+
+       0300-FINALIZAR               SECTION.
+           DISPLAY "FIM DE PROGRAMA".
+           CLOSE CLIENTES.
+
+       9000-TRATA-ERRO.
+           CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                WRK-ERRLOG-ARQUIVO
+                                FS-CLIENTES.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
