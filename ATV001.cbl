@@ -5,6 +5,18 @@
       * OBJETIVO: LEITURA DE TODOS REGISTRO DO ARQUIVO CLIENT.DAT
       * DATA: XX/XX/2022
       * OBSERVAÇÕES:
+      * 08/08/2026 JV - SEPARA NO FINAL DA LISTAGEM OS REGISTROS COM
+      *                 REG-STATUS FORA DOS CODIGOS VALIDOS
+      * 08/08/2026 JV - SUBTOTAL DE ALUNOS ATIVOS POR UNIDADE
+      *                 (REG-UNI) NO RODAPE DA LISTAGEM
+      * 08/08/2026 JV - DETECCAO DE REG-RM REPETIDO NO ARQUIVO
+      * 08/08/2026 JV - GRAVA EXTRATO CSV DA LISTAGEM EM PARALELO
+      *                 AO CONSOLE (RNDATCSV.txt)
+      * 09/08/2026 JV - ERRO DE ABERTURA PASSA A SER REGISTRADO NO
+      *                 LOG CENTRAL DE ERROS (MODULO ERRLOG)
+      * 09/08/2026 JV - LIMITE DE 200 REG-RM DISTINTOS NA TABELA DE
+      *                 DETECCAO DE REPETIDOS, PARA NAO ESTOURAR
+      *                 WRK-TAB-VISTOS
       ******************************************************************
        ENVIRONMENT                DIVISION.
        CONFIGURATION              SECTION.
@@ -16,6 +28,9 @@
            SELECT CLIENTES ASSIGN TO "D:\AulaCobol\DADOS\RNDAT.txt"
              FILE STATUS IS FS-CLIENTES.
 
+           SELECT EXTRATO ASSIGN TO "D:\AulaCobol\DADOS\RNDATCSV.txt"
+             FILE STATUS IS FS-EXTRATO.
+
 
        DATA DIVISION.
        FILE SECTION.
@@ -25,6 +40,11 @@
            05 REG-NOME       PIC X(20).
            05 REG-UNI        PIC 9(01).
            05 REG-STATUS     PIC X(10).
+              88 REG-STATUS-VALIDO  VALUE "ATIVO     " "INATIVO   "
+                                           "TRANCADO  ".
+
+       FD  EXTRATO.
+       01  REG-EXTRATO              PIC X(44).
 
 
        WORKING-STORAGE            SECTION.
@@ -35,8 +55,44 @@
            05 WRK-STATUS     PIC X(10).
 
        77  FS-CLIENTES  PIC 9(02).
+       77  FS-EXTRATO   PIC 9(02).
        77  WRK-MSG-ERRO PIC X(30) VALUE SPACES.
 
+       77  WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "ATV001".
+       77  WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE SPACES.
+       77  WRK-ERRLOG-STATUS   PIC 9(02) VALUE ZEROS.
+
+      *-------------- LINHA CSV DO EXTRATO --------------
+       77  WRK-LINHA-CSV PIC X(44) VALUE SPACES.
+
+      *-------------- REGISTROS COM STATUS INVALIDO --------------
+       77  WRK-ACUM-INVALIDOS PIC 9(02) VALUE ZEROS.
+       01  WRK-TAB-INVALIDOS.
+           05 WRK-INV-ENTRY OCCURS 50 TIMES.
+              10 WRK-INV-RM     PIC 9(05).
+              10 WRK-INV-NOME   PIC X(20).
+              10 WRK-INV-STATUS PIC X(10).
+
+       77  WRK-IDX            PIC 9(02) VALUE ZEROS.
+
+      *-------------- SUBTOTAL DE ATIVOS POR UNIDADE --------------
+       01  WRK-TAB-UNIDADES.
+           05 WRK-UNI-ATIVOS OCCURS 10 TIMES PIC 9(04) VALUE ZEROS.
+
+       77  WRK-UNI-SUB        PIC 9(02) VALUE ZEROS.
+       77  WRK-UNI-NUM        PIC 9(01) VALUE ZEROS.
+
+      *-------------- DETECCAO DE REG-RM REPETIDO --------------
+       77  WRK-ACUM-VISTOS    PIC 9(03) VALUE ZEROS.
+       01  WRK-TAB-VISTOS.
+           05 WRK-VIS-ENTRY OCCURS 200 TIMES.
+              10 WRK-VIS-RM      PIC 9(05).
+              10 WRK-VIS-CONT    PIC 9(03).
+
+       77  WRK-IDX2           PIC 9(03) VALUE ZEROS.
+       77  WRK-SW-ACHOU       PIC X(01) VALUE "N".
+           88 WRK-RM-ACHADO          VALUE "S".
+
 
 
         PROCEDURE DIVISION.
@@ -50,6 +106,15 @@
            OPEN INPUT CLIENTES.
            IF FS-CLIENTES EQUAL 35
               MOVE "ARQUIVO NAO FOI ABERTO " TO WRK-MSG-ERRO
+              MOVE "RNDAT.txt"               TO WRK-ERRLOG-ARQUIVO
+              MOVE FS-CLIENTES                 TO WRK-ERRLOG-STATUS
+              PERFORM 9000-TRATA-ERRO
+           END-IF.
+           OPEN OUTPUT EXTRATO.
+           IF FS-EXTRATO NOT EQUAL 00
+              MOVE "ERRO NO OPEN EXTRATO   " TO WRK-MSG-ERRO
+              MOVE "RNDATCSV.txt"            TO WRK-ERRLOG-ARQUIVO
+              MOVE FS-EXTRATO                  TO WRK-ERRLOG-STATUS
               PERFORM 9000-TRATA-ERRO
            END-IF.
 
@@ -68,6 +133,53 @@
                    DISPLAY "UNIDADE.. " WRK-UNI
                    DISPLAY "STATUS..  " WRK-STATUS
                    DISPLAY "-------------------------"
+
+                   IF REG-STATUS EQUAL "ATIVO     "
+                      COMPUTE WRK-UNI-SUB = WRK-UNI + 1
+                      ADD 1 TO WRK-UNI-ATIVOS(WRK-UNI-SUB)
+                   END-IF
+
+                   IF NOT REG-STATUS-VALIDO
+                      IF WRK-ACUM-INVALIDOS LESS 50
+                         ADD 1 TO WRK-ACUM-INVALIDOS
+                         MOVE WRK-RM
+                           TO WRK-INV-RM(WRK-ACUM-INVALIDOS)
+                         MOVE WRK-NOME
+                           TO WRK-INV-NOME(WRK-ACUM-INVALIDOS)
+                         MOVE WRK-STATUS
+                           TO WRK-INV-STATUS(WRK-ACUM-INVALIDOS)
+                      END-IF
+                   END-IF
+
+                   MOVE "N" TO WRK-SW-ACHOU
+                   PERFORM VARYING WRK-IDX2 FROM 1 BY 1
+                           UNTIL WRK-IDX2 GREATER THAN WRK-ACUM-VISTOS
+                              OR WRK-RM-ACHADO
+                      IF WRK-VIS-RM(WRK-IDX2) EQUAL WRK-RM
+                         SET WRK-RM-ACHADO TO TRUE
+                         ADD 1 TO WRK-VIS-CONT(WRK-IDX2)
+                      END-IF
+                   END-PERFORM
+                   IF NOT WRK-RM-ACHADO
+                      IF WRK-ACUM-VISTOS LESS 200
+                         ADD 1 TO WRK-ACUM-VISTOS
+                         MOVE WRK-RM TO WRK-VIS-RM(WRK-ACUM-VISTOS)
+                         MOVE 1      TO WRK-VIS-CONT(WRK-ACUM-VISTOS)
+                      END-IF
+                   END-IF
+
+                   MOVE SPACES TO WRK-LINHA-CSV
+                   STRING WRK-RM      DELIMITED BY SIZE
+                          ","         DELIMITED BY SIZE
+                          WRK-NOME    DELIMITED BY SIZE
+                          ","         DELIMITED BY SIZE
+                          WRK-UNI     DELIMITED BY SIZE
+                          ","         DELIMITED BY SIZE
+                          WRK-STATUS  DELIMITED BY SIZE
+                          INTO WRK-LINHA-CSV
+                   END-STRING
+                   WRITE REG-EXTRATO FROM WRK-LINHA-CSV
+
                     READ CLIENTES
                 END-PERFORM
 
@@ -77,9 +189,49 @@
 
 
        0300-FINALIZAR               SECTION.
+           DISPLAY "========================================="
+           DISPLAY "ALUNOS ATIVOS POR UNIDADE"
+           DISPLAY "========================================="
+           PERFORM VARYING WRK-UNI-SUB FROM 1 BY 1
+                   UNTIL WRK-UNI-SUB GREATER THAN 10
+              IF WRK-UNI-ATIVOS(WRK-UNI-SUB) GREATER THAN ZEROS
+                 COMPUTE WRK-UNI-NUM = WRK-UNI-SUB - 1
+                 DISPLAY "UNIDADE " WRK-UNI-NUM " .. "
+                         WRK-UNI-ATIVOS(WRK-UNI-SUB)
+              END-IF
+           END-PERFORM.
+
+           IF WRK-ACUM-INVALIDOS GREATER THAN ZEROS
+              DISPLAY "========================================="
+              DISPLAY "STATUS INVALIDO"
+              DISPLAY "========================================="
+              PERFORM VARYING WRK-IDX FROM 1 BY 1
+                      UNTIL WRK-IDX GREATER THAN WRK-ACUM-INVALIDOS
+                 DISPLAY "RM....   " WRK-INV-RM(WRK-IDX)
+                 DISPLAY "NOME..   " WRK-INV-NOME(WRK-IDX)
+                 DISPLAY "STATUS.. " WRK-INV-STATUS(WRK-IDX)
+                 DISPLAY "-------------------------"
+              END-PERFORM
+           END-IF.
+
+           DISPLAY "========================================="
+           DISPLAY "RM DUPLICADO"
+           DISPLAY "========================================="
+           PERFORM VARYING WRK-IDX2 FROM 1 BY 1
+                   UNTIL WRK-IDX2 GREATER THAN WRK-ACUM-VISTOS
+              IF WRK-VIS-CONT(WRK-IDX2) GREATER THAN 1
+                 DISPLAY "RM " WRK-VIS-RM(WRK-IDX2) " APARECE "
+                         WRK-VIS-CONT(WRK-IDX2) " VEZES"
+              END-IF
+           END-PERFORM.
+
            DISPLAY "FIM DE PROGRAMA".
            CLOSE CLIENTES.
+           CLOSE EXTRATO.
 
        9000-TRATA-ERRO.
+           CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                WRK-ERRLOG-ARQUIVO
+                                WRK-ERRLOG-STATUS.
            DISPLAY WRK-MSG-ERRO.
            GOBACK.
