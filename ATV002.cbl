@@ -0,0 +1,151 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ATV002.
+      ******************************************************************
+      * AUTOR: Julio Vilela
+      * OBJETIVO: GRAVACAO DE REGISTRO DO ARQUIVO RNDAT.txt (ALUNOS)
+      * DATA: 08/08/2026
+      * OBSERVAÇÕES:
+      * 08/08/2026 JV - NAO PERMITE GRAVAR REG-RM JA EXISTENTE NO
+      *                 ARQUIVO (CHAVE UNICA DO ALUNO)
+      * 09/08/2026 JV - ERRO DE ABERTURA PASSA A SER REGISTRADO NO
+      *                 LOG CENTRAL DE ERROS (MODULO ERRLOG)
+      ******************************************************************
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "D:\AulaCobol\DADOS\RNDAT.txt"
+             FILE STATUS IS FS-CLIENTES.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES.
+       01  REG-CLIENTES.
+           05 REG-RM         PIC 9(05).
+           05 REG-NOME       PIC X(20).
+           05 REG-UNI        PIC 9(01).
+           05 REG-STATUS     PIC X(10).
+
+
+       WORKING-STORAGE            SECTION.
+       77  FS-CLIENTES  PIC 9(02) VALUE ZEROS.
+       77  WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+
+       77  WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "ATV002".
+       77  WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE "RNDAT.txt".
+
+       77  WRK-SW-DUPLICADO    PIC X(01) VALUE "N".
+           88 WRK-RM-DUPLICADO        VALUE "S".
+
+       77  WRK-SW-DADOS        PIC X(01) VALUE "N".
+           88 WRK-DADOS-VALIDOS       VALUE "S".
+
+      *----------------- VARIAVEIS DE ENTRADA DE DADOS ---------------
+       77  WRK-RM            PIC 9(05) VALUE ZEROS.
+       77  WRK-NOME          PIC X(20) VALUE SPACES.
+       77  WRK-UNI           PIC 9(01) VALUE ZEROS.
+       77  WRK-STATUS        PIC X(10) VALUE SPACES.
+
+
+        PROCEDURE DIVISION.
+       0000-PRINCIPAL               SECTION.
+           PERFORM   0100-INICIALIZAR
+           PERFORM   0150-VERIFICAR-DUPLICADO
+           IF WRK-RM-DUPLICADO
+              DISPLAY "RM " WRK-RM " JA CADASTRADO - REGISTRO NAO "
+                      "GRAVADO"
+           ELSE
+              PERFORM   0200-PROCESSAR
+           END-IF
+           PERFORM   0300-FINALIZAR
+
+           STOP RUN.
+       0100-INICIALIZAR             SECTION.
+              PERFORM 0110-RECEBER-DADOS
+              PERFORM 0120-VALIDAR-DADOS
+              PERFORM UNTIL WRK-DADOS-VALIDOS
+                 DISPLAY "DADOS INVALIDOS - DIGITE NOVAMENTE"
+                 PERFORM 0110-RECEBER-DADOS
+                 PERFORM 0120-VALIDAR-DADOS
+              END-PERFORM.
+
+       0110-RECEBER-DADOS           SECTION.
+
+              DISPLAY 'DIGITE O RM....'
+                 ACCEPT WRK-RM.
+              DISPLAY 'DIGITE O NOME..'
+                 ACCEPT WRK-NOME.
+              DISPLAY 'DIGITE A UNIDADE (0-9)...'
+                 ACCEPT WRK-UNI.
+              DISPLAY 'DIGITE O STATUS (ATIVO/INATIVO/TRANCADO)...'
+                 ACCEPT WRK-STATUS.
+
+       0120-VALIDAR-DADOS            SECTION.
+      *--------------------------------------------------------------
+      *-------- RM E NOME OBRIGATORIOS E STATUS DEVE SER UM DOS
+      *-------- CODIGOS VALIDOS
+      *--------------------------------------------------------------
+           SET WRK-DADOS-VALIDOS TO TRUE.
+           IF WRK-RM EQUAL ZEROS
+              DISPLAY "RM E OBRIGATORIO E NAO PODE SER ZERO"
+              MOVE "N" TO WRK-SW-DADOS
+           END-IF.
+           IF WRK-NOME EQUAL SPACES
+              DISPLAY "NOME E OBRIGATORIO"
+              MOVE "N" TO WRK-SW-DADOS
+           END-IF.
+           IF WRK-STATUS NOT EQUAL "ATIVO     " AND
+              WRK-STATUS NOT EQUAL "INATIVO   " AND
+              WRK-STATUS NOT EQUAL "TRANCADO  "
+              DISPLAY "STATUS DEVE SER ATIVO, INATIVO OU TRANCADO"
+              MOVE "N" TO WRK-SW-DADOS
+           END-IF.
+
+       0150-VERIFICAR-DUPLICADO     SECTION.
+      *--------------------------------------------------------------
+      *-------- PERCORRE O ARQUIVO PROCURANDO O RM DIGITADO ANTES
+      *-------- DE GRAVAR (OPEN EXTEND NAO PERMITE LEITURA)
+      *--------------------------------------------------------------
+           OPEN INPUT CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+      *-------- ARQUIVO AINDA NAO EXISTE, NAO HA COMO SER DUPLICADO
+              CONTINUE
+           ELSE
+              READ CLIENTES
+              PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                 IF REG-RM EQUAL WRK-RM
+                    SET WRK-RM-DUPLICADO TO TRUE
+                 END-IF
+                 READ CLIENTES
+              END-PERFORM
+              CLOSE CLIENTES
+           END-IF.
+
+
+       0200-PROCESSAR               SECTION.
+           OPEN EXTEND CLIENTES.
+           IF FS-CLIENTES EQUAL 35
+              MOVE "ARQUIVO NAO FOI ABERTO " TO WRK-MSG-ERRO
+              PERFORM 9000-TRATA-ERRO
+           END-IF.
+             MOVE WRK-RM          TO REG-RM.
+             MOVE WRK-NOME        TO REG-NOME.
+             MOVE WRK-UNI         TO REG-UNI.
+             MOVE WRK-STATUS      TO REG-STATUS.
+           WRITE REG-CLIENTES.
+           CLOSE CLIENTES.
+
+
+       0300-FINALIZAR               SECTION.
+           DISPLAY "FIM DE PROGRAMA".
+
+       9000-TRATA-ERRO.
+           CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                WRK-ERRLOG-ARQUIVO
+                                FS-CLIENTES.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
