@@ -5,6 +5,14 @@
       *==   CONSULTORIA:
       *==   DATA CRIACAO: XX/XX/2022
       *==   OBJETIVO: ABERTURA DE ARQUIVO
+      *==   08/08/2026 JV - LISTAGEM COMPLETA DOS FUNCIONARIOS COM
+      *==                   TOTAL DE FUNCIONARIOS POR REG-SETOR
+      *==   08/08/2026 JV - REG-ARQFUNC PASSA A VIR DO COPY ARQCOPY
+      *==                   (CAMPO REG-SALARIO)
+      *==   09/08/2026 JV - ERRO DE ABERTURA PASSA A SER REGISTRADO
+      *==                   NO LOG CENTRAL DE ERROS (MODULO ERRLOG)
+      *==   09/08/2026 JV - LISTAGEM PASSA A EXIBIR TAMBEM A DATA DE
+      *==                   CONTRATACAO (REG-DATA-CONTRATACAO)
       *=====================================================
 
 
@@ -24,16 +32,35 @@
        DATA DIVISION.
        FILE SECTION.
        FD ARQFUNC.
-       01 REG-ARQFUNC.
-            05 REG-CODIGO PIC 9(04).
-            05 REG-NOME   PIC X(20).
-            05 REG-SETOR  PIC X(05).
+       COPY "ARQCOPY.cpy".
 
        WORKING-STORAGE SECTION.
 
+       01 WRK-ARQFUNC.
+            05 WRK-CODIGO           PIC 9(04).
+            05 WRK-NOME             PIC X(20).
+            05 WRK-SETOR            PIC X(05).
+            05 WRK-SALARIO          PIC 9(06)V99.
+            05 WRK-DATA-CONTRATACAO PIC X(10).
+
+       77 WRK-ACUM-LIDOS  PIC 9(04) VALUE ZEROS.
+
+      *-------------- TOTAL DE FUNCIONARIOS POR SETOR --------------
+       77 WRK-ACUM-SETORES PIC 9(02) VALUE ZEROS.
+       01 WRK-TAB-SETORES.
+            05 WRK-SET-ENTRY OCCURS 20 TIMES.
+                 10 WRK-SET-NOME PIC X(05).
+                 10 WRK-SET-CONT PIC 9(04).
+
+       77 WRK-IDX          PIC 9(02) VALUE ZEROS.
+       77 WRK-SW-ACHOU      PIC X(01) VALUE "N".
+            88 WRK-SETOR-ACHADO      VALUE "S".
 
        77 FS-ARQFUNC PIC 9(02).
 
+       77 WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "BASE2".
+       77 WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE "ARQFUNC.DAT".
+
        PROCEDURE DIVISION.
 
 
@@ -49,13 +76,65 @@
 
 
        0200-PROCESSAR.
+           READ ARQFUNC.
+           IF FS-ARQFUNC EQUAL 0
+              PERFORM UNTIL FS-ARQFUNC NOT EQUAL 00
+                 ADD 1 TO WRK-ACUM-LIDOS
+                 MOVE REG-CODIGO           TO WRK-CODIGO
+                 MOVE REG-NOME             TO WRK-NOME
+                 MOVE REG-SETOR            TO WRK-SETOR
+                 MOVE REG-SALARIO          TO WRK-SALARIO
+                 MOVE REG-DATA-CONTRATACAO TO WRK-DATA-CONTRATACAO
+
+                 DISPLAY "CODIGO.. " WRK-CODIGO
+                 DISPLAY "NOME.... " WRK-NOME
+                 DISPLAY "SETOR... " WRK-SETOR
+                 DISPLAY "SALARIO. " WRK-SALARIO
+                 DISPLAY "CONTRAT. " WRK-DATA-CONTRATACAO
+                 DISPLAY "-------------------------"
+
+                 MOVE "N" TO WRK-SW-ACHOU
+                 PERFORM VARYING WRK-IDX FROM 1 BY 1
+                         UNTIL WRK-IDX GREATER THAN WRK-ACUM-SETORES
+                            OR WRK-SETOR-ACHADO
+                    IF WRK-SET-NOME(WRK-IDX) EQUAL WRK-SETOR
+                       SET WRK-SETOR-ACHADO TO TRUE
+                       ADD 1 TO WRK-SET-CONT(WRK-IDX)
+                    END-IF
+                 END-PERFORM
+                 IF NOT WRK-SETOR-ACHADO
+                    IF WRK-ACUM-SETORES LESS 20
+                       ADD 1 TO WRK-ACUM-SETORES
+                       MOVE WRK-SETOR TO WRK-SET-NOME(WRK-ACUM-SETORES)
+                       MOVE 1         TO WRK-SET-CONT(WRK-ACUM-SETORES)
+                    END-IF
+                 END-IF
+
+                 READ ARQFUNC
+              END-PERFORM
+           ELSE
+              DISPLAY "ARQUIVO VAZIO"
+           END-IF.
 
 
        0300-FINALIZAR.
+           DISPLAY "=========================================".
+           DISPLAY "TOTAL DE FUNCIONARIOS POR SETOR".
+           DISPLAY "=========================================".
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX GREATER THAN WRK-ACUM-SETORES
+              DISPLAY "SETOR " WRK-SET-NOME(WRK-IDX) " .. "
+                      WRK-SET-CONT(WRK-IDX)
+           END-PERFORM.
+           DISPLAY "=========================================".
+           DISPLAY "TOTAL DE FUNCIONARIOS...... " WRK-ACUM-LIDOS.
                   CLOSE ARQFUNC.
 
        0900-TRATA-ERRO      SECTION.
                IF FS-ARQFUNC  NOT EQUAL 00
+                   CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                       WRK-ERRLOG-ARQUIVO
+                                       FS-ARQFUNC
                    DISPLAY "ERRO " FS-ARQFUNC
                    STOP RUN
                END-IF.
