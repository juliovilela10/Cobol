@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BASE3.
+      *=======================================================
+      *==   AUTOR: Julio Vilela
+      *==   CONSULTORIA:
+      *==   DATA CRIACAO: 08/08/2026
+      *==   OBJETIVO: GRAVACAO DE NOVO FUNCIONARIO NO ARQUIVO
+      *==              ARQFUNC, COM DATA DE CONTRATACAO VIA
+      *==              MODULO DATAMES
+      *==   08/08/2026 JV - REG-ARQFUNC PASSA A VIR DO COPY ARQCOPY
+      *==                   (CAMPO REG-SALARIO)
+      *==   09/08/2026 JV - ERRO DE ABERTURA PASSA A SER REGISTRADO
+      *==                   NO LOG CENTRAL DE ERROS (MODULO ERRLOG)
+      *==   09/08/2026 JV - A DATA DE CONTRATACAO CALCULADA PARA O
+      *==                   RODAPE PASSA TAMBEM A SER GRAVADA NO
+      *==                   REGISTRO (REG-DATA-CONTRATACAO), VIA
+      *==                   MODULO DATAFMT NO FORMATO ISO
+      *=====================================================
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+             SELECT ARQFUNC ASSIGN TO "D:\AulaCobol.txt"
+               FILE STATUS IS FS-ARQFUNC.
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFUNC.
+       COPY "ARQCOPY.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       77 WRK-CODIGO  PIC 9(04) VALUE ZEROS.
+       77 WRK-NOME    PIC X(20) VALUE SPACES.
+       77 WRK-SETOR   PIC X(05) VALUE SPACES.
+       77 WRK-SALARIO PIC 9(06)V99 VALUE ZEROS.
+       77 WRK-DATA    PIC X(40) VALUE SPACES.
+       77 WRK-CIDADE  PIC X(20) VALUE "LONDRINA".
+
+      *-------------- DATA DE CONTRATACAO GRAVADA NO REGISTRO --------
+       77 WRK-DATA-HOJE     PIC 9(08) VALUE ZEROS.
+       77 WRK-MODO-ISO      PIC 9(01) VALUE 3.
+       77 WRK-DATA-ISO      PIC X(40) VALUE SPACES.
+
+       77 WRK-SW-DUPLICADO PIC X(01) VALUE "N".
+            88 WRK-CODIGO-DUPLICADO    VALUE "S".
+
+       77 FS-ARQFUNC PIC 9(02).
+
+       77 WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "BASE3".
+       77 WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE "ARQFUNC.DAT".
+
+       PROCEDURE DIVISION.
+
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0150-VERIFICAR-DUPLICADO.
+           IF WRK-CODIGO-DUPLICADO
+              DISPLAY "CODIGO " WRK-CODIGO " JA CADASTRADO - "
+                      "REGISTRO NAO GRAVADO"
+           ELSE
+              PERFORM 0200-PROCESSAR
+           END-IF.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+
+       0100-INICIALIZAR.
+             DISPLAY "DIGITE O CODIGO...."
+               ACCEPT WRK-CODIGO.
+             DISPLAY "DIGITE O NOME......"
+               ACCEPT WRK-NOME.
+             DISPLAY "DIGITE O SETOR....."
+               ACCEPT WRK-SETOR.
+             DISPLAY "DIGITE O SALARIO..."
+               ACCEPT WRK-SALARIO.
+
+
+       0150-VERIFICAR-DUPLICADO.
+      *--------------------------------------------------------------
+      *-------- PERCORRE O ARQUIVO PROCURANDO O CODIGO DIGITADO
+      *-------- ANTES DE GRAVAR (OPEN EXTEND NAO PERMITE LEITURA)
+      *--------------------------------------------------------------
+           OPEN INPUT ARQFUNC.
+           IF FS-ARQFUNC EQUAL 35
+      *-------- ARQUIVO AINDA NAO EXISTE, NAO HA COMO SER DUPLICADO
+              CONTINUE
+           ELSE
+              READ ARQFUNC
+              PERFORM UNTIL FS-ARQFUNC NOT EQUAL 00
+                 IF REG-CODIGO EQUAL WRK-CODIGO
+                    SET WRK-CODIGO-DUPLICADO TO TRUE
+                 END-IF
+                 READ ARQFUNC
+              END-PERFORM
+              CLOSE ARQFUNC
+           END-IF.
+
+
+       0200-PROCESSAR.
+           CALL "DATAMES" USING WRK-DATA WRK-CIDADE.
+           ACCEPT WRK-DATA-HOJE FROM DATE YYYYMMDD.
+           CALL "DATAFMT" USING WRK-DATA-HOJE WRK-MODO-ISO
+                                WRK-CIDADE WRK-DATA-ISO.
+           OPEN EXTEND ARQFUNC.
+           IF FS-ARQFUNC EQUAL 35
+              CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                  WRK-ERRLOG-ARQUIVO
+                                  FS-ARQFUNC
+              DISPLAY "ARQUIVO NAO FOI ABERTO "
+              STOP RUN
+           END-IF.
+             MOVE WRK-CODIGO   TO REG-CODIGO.
+             MOVE WRK-NOME     TO REG-NOME.
+             MOVE WRK-SETOR    TO REG-SETOR.
+             MOVE WRK-SALARIO  TO REG-SALARIO.
+             MOVE WRK-DATA-ISO(1:10) TO REG-DATA-CONTRATACAO.
+           WRITE REG-ARQFUNC.
+           CLOSE ARQFUNC.
+           DISPLAY "FUNCIONARIO CONTRATADO EM " WRK-DATA.
+
+
+       0300-FINALIZAR.
+             DISPLAY "FIM DE PROGRAMA".
