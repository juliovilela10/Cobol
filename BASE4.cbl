@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BASE4.
+      *=======================================================
+      *==   AUTOR: Julio Vilela
+      *==   CONSULTORIA:
+      *==   DATA CRIACAO: 08/08/2026
+      *==   OBJETIVO: RELATORIO DE FUNCIONARIOS AGRUPADO E
+      *==              SUBTOTALIZADO POR REG-SETOR, COM TOTAL
+      *==              GERAL DE EFETIVO
+      *==   08/08/2026 JV - REG-ARQFUNC PASSA A VIR DO COPY ARQCOPY
+      *==                   (CAMPO REG-SALARIO)
+      *==   09/08/2026 JV - ERRO DE ABERTURA PASSA A SER REGISTRADO
+      *==                   NO LOG CENTRAL DE ERROS (MODULO ERRLOG)
+      *=====================================================
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+             SELECT ARQFUNC ASSIGN TO "D:\AulaCobol.txt"
+               FILE STATUS IS FS-ARQFUNC.
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFUNC.
+       COPY "ARQCOPY.cpy".
+
+       WORKING-STORAGE SECTION.
+
+      *-------------- TABELA COM TODOS OS FUNCIONARIOS LIDOS --------
+       77 WRK-ACUM-LIDOS  PIC 9(04) VALUE ZEROS.
+       01 WRK-TAB-FUNC.
+            05 WRK-FUNC-ENTRY OCCURS 200 TIMES.
+                 10 WRK-FUNC-CODIGO PIC 9(04).
+                 10 WRK-FUNC-NOME   PIC X(20).
+                 10 WRK-FUNC-SETOR  PIC X(05).
+
+      *-------------- SETORES DISTINTOS ENCONTRADOS --------------
+       77 WRK-ACUM-SETORES PIC 9(02) VALUE ZEROS.
+       01 WRK-TAB-SETORES.
+            05 WRK-SET-NOME OCCURS 20 TIMES PIC X(05).
+
+       77 WRK-IDX           PIC 9(02) VALUE ZEROS.
+       77 WRK-IDX2          PIC 9(02) VALUE ZEROS.
+       77 WRK-SUB-SETOR     PIC 9(04) VALUE ZEROS.
+       77 WRK-SW-ACHOU      PIC X(01) VALUE "N".
+            88 WRK-SETOR-ACHADO      VALUE "S".
+
+       77 FS-ARQFUNC PIC 9(02).
+
+       77 WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "BASE4".
+       77 WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE "ARQFUNC.DAT".
+
+       PROCEDURE DIVISION.
+
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+
+       0100-INICIAlIZAR.
+             OPEN INPUT ARQFUNC.
+              PERFORM 0900-TRATA-ERRO.
+
+
+       0200-PROCESSAR.
+           READ ARQFUNC.
+           IF FS-ARQFUNC EQUAL 0
+              PERFORM UNTIL FS-ARQFUNC NOT EQUAL 00
+                 ADD 1 TO WRK-ACUM-LIDOS
+                 IF WRK-ACUM-LIDOS LESS OR EQUAL 200
+                    MOVE REG-CODIGO TO WRK-FUNC-CODIGO(WRK-ACUM-LIDOS)
+                    MOVE REG-NOME   TO WRK-FUNC-NOME(WRK-ACUM-LIDOS)
+                    MOVE REG-SETOR  TO WRK-FUNC-SETOR(WRK-ACUM-LIDOS)
+                 END-IF
+
+                 MOVE "N" TO WRK-SW-ACHOU
+                 PERFORM VARYING WRK-IDX FROM 1 BY 1
+                         UNTIL WRK-IDX GREATER THAN WRK-ACUM-SETORES
+                            OR WRK-SETOR-ACHADO
+                    IF WRK-SET-NOME(WRK-IDX) EQUAL REG-SETOR
+                       SET WRK-SETOR-ACHADO TO TRUE
+                    END-IF
+                 END-PERFORM
+                 IF NOT WRK-SETOR-ACHADO
+                    IF WRK-ACUM-SETORES LESS 20
+                       ADD 1 TO WRK-ACUM-SETORES
+                       MOVE REG-SETOR TO WRK-SET-NOME(WRK-ACUM-SETORES)
+                    END-IF
+                 END-IF
+
+                 READ ARQFUNC
+              END-PERFORM
+           ELSE
+              DISPLAY "ARQUIVO VAZIO"
+           END-IF.
+
+
+       0300-FINALIZAR.
+                  CLOSE ARQFUNC.
+           DISPLAY "=========================================".
+           DISPLAY "RELATORIO DE EFETIVO POR SETOR".
+           DISPLAY "=========================================".
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX GREATER THAN WRK-ACUM-SETORES
+              DISPLAY "SETOR " WRK-SET-NOME(WRK-IDX)
+              MOVE ZEROS TO WRK-SUB-SETOR
+              PERFORM VARYING WRK-IDX2 FROM 1 BY 1
+                      UNTIL WRK-IDX2 GREATER THAN WRK-ACUM-LIDOS
+                         OR WRK-IDX2 GREATER THAN 200
+                 IF WRK-FUNC-SETOR(WRK-IDX2) EQUAL
+                                             WRK-SET-NOME(WRK-IDX)
+                    DISPLAY "   CODIGO " WRK-FUNC-CODIGO(WRK-IDX2)
+                            " NOME " WRK-FUNC-NOME(WRK-IDX2)
+                    ADD 1 TO WRK-SUB-SETOR
+                 END-IF
+              END-PERFORM
+              DISPLAY "   SUBTOTAL DO SETOR...... " WRK-SUB-SETOR
+              DISPLAY "-----------------------------------------"
+           END-PERFORM.
+           DISPLAY "=========================================".
+           DISPLAY "TOTAL GERAL DE FUNCIONARIOS " WRK-ACUM-LIDOS.
+
+       0900-TRATA-ERRO      SECTION.
+               IF FS-ARQFUNC  NOT EQUAL 00
+                   CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                       WRK-ERRLOG-ARQUIVO
+                                       FS-ARQFUNC
+                   DISPLAY "ERRO " FS-ARQFUNC
+                   STOP RUN
+               END-IF.
