@@ -0,0 +1,131 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BASE5.
+      *=======================================================
+      *==   AUTOR: Julio Vilela
+      *==   CONSULTORIA:
+      *==   DATA CRIACAO: 08/08/2026
+      *==   OBJETIVO: CONFERENCIA CRUZADA ENTRE CLIENTES.DAT E
+      *==              ARQFUNC, SINALIZANDO NOMES QUE APARECEM
+      *==              NOS DOIS ARQUIVOS
+      *==   08/08/2026 JV - REG-ARQFUNC PASSA A VIR DO COPY ARQCOPY
+      *==                   (CAMPO REG-SALARIO)
+      *==   09/08/2026 JV - ERRO DE ABERTURA PASSA A SER REGISTRADO
+      *==                   NO LOG CENTRAL DE ERROS (MODULO ERRLOG)
+      *=====================================================
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+             SELECT CLIENTES ASSIGN TO "D:\AulaCobol\DADOS\CLIENTES.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS REG-ID
+               FILE STATUS IS FS-CLIENTES.
+
+             SELECT ARQFUNC ASSIGN TO "D:\AulaCobol.txt"
+               FILE STATUS IS FS-ARQFUNC.
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES.
+       COPY "CLICOPY.cpy".
+
+       FD ARQFUNC.
+       COPY "ARQCOPY.cpy".
+
+       WORKING-STORAGE SECTION.
+
+      *-------------- NOMES DE FUNCIONARIOS CARREGADOS ----------
+       77 WRK-ACUM-FUNC   PIC 9(04) VALUE ZEROS.
+       01 WRK-TAB-FUNC.
+            05 WRK-FUNC-NOME OCCURS 200 TIMES PIC X(20).
+
+       77 WRK-IDX          PIC 9(02) VALUE ZEROS.
+       77 WRK-SW-ACHOU      PIC X(01) VALUE "N".
+            88 WRK-NOME-ACHADO       VALUE "S".
+
+       77 WRK-ACUM-COINCIDENCIAS PIC 9(04) VALUE ZEROS.
+
+       77 FS-CLIENTES PIC 9(02).
+       77 FS-ARQFUNC  PIC 9(02).
+
+       77 WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "BASE5".
+       77 WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+
+       0100-INICIALIZAR.
+             OPEN INPUT ARQFUNC.
+             IF FS-ARQFUNC EQUAL 35
+                MOVE "ARQFUNC.DAT" TO WRK-ERRLOG-ARQUIVO
+                CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                    WRK-ERRLOG-ARQUIVO
+                                    FS-ARQFUNC
+                DISPLAY "ARQUIVO ARQFUNC NAO FOI ABERTO "
+                STOP RUN
+             END-IF.
+             READ ARQFUNC.
+             PERFORM UNTIL FS-ARQFUNC NOT EQUAL 00
+                IF WRK-ACUM-FUNC LESS 200
+                   ADD 1 TO WRK-ACUM-FUNC
+                   MOVE REG-NOME IN REG-ARQFUNC
+                     TO WRK-FUNC-NOME(WRK-ACUM-FUNC)
+                END-IF
+                READ ARQFUNC
+             END-PERFORM.
+             CLOSE ARQFUNC.
+
+             OPEN INPUT CLIENTES.
+             IF FS-CLIENTES EQUAL 35
+                MOVE "CLIENTES.DAT" TO WRK-ERRLOG-ARQUIVO
+                CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                    WRK-ERRLOG-ARQUIVO
+                                    FS-CLIENTES
+                DISPLAY "ARQUIVO CLIENTES NAO FOI ABERTO "
+                STOP RUN
+             END-IF.
+
+
+       0200-PROCESSAR.
+           READ CLIENTES.
+           PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+              MOVE "N" TO WRK-SW-ACHOU
+              PERFORM VARYING WRK-IDX FROM 1 BY 1
+                      UNTIL WRK-IDX GREATER THAN WRK-ACUM-FUNC
+                         OR WRK-NOME-ACHADO
+                 IF WRK-FUNC-NOME(WRK-IDX)
+                       EQUAL REG-NOME IN REG-CLIENTES
+                    SET WRK-NOME-ACHADO TO TRUE
+                 END-IF
+              END-PERFORM
+              IF WRK-NOME-ACHADO
+                 ADD 1 TO WRK-ACUM-COINCIDENCIAS
+                 DISPLAY "NOME " REG-NOME IN REG-CLIENTES
+                         " (ID " REG-ID
+                         ") TAMBEM CADASTRADO COMO FUNCIONARIO"
+              END-IF
+              READ CLIENTES
+           END-PERFORM.
+
+
+       0300-FINALIZAR.
+             CLOSE CLIENTES.
+             DISPLAY "=========================================".
+             DISPLAY "TOTAL DE COINCIDENCIAS...... "
+                     WRK-ACUM-COINCIDENCIAS.
+             DISPLAY "FIM DE PROGRAMA".
