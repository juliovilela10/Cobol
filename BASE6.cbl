@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BASE6.
+      *=======================================================
+      *==   AUTOR: Julio Vilela
+      *==   CONSULTORIA:
+      *==   DATA CRIACAO: 08/08/2026
+      *==   OBJETIVO: RELATORIO DE FOLHA DE PAGAMENTO, COM
+      *==              TOTAL DE REG-SALARIO POR REG-SETOR
+      *==   09/08/2026 JV - ERRO DE ABERTURA PASSA A SER REGISTRADO
+      *==                   NO LOG CENTRAL DE ERROS (MODULO ERRLOG)
+      *=====================================================
+
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+             SELECT ARQFUNC ASSIGN TO "D:\AulaCobol.txt"
+               FILE STATUS IS FS-ARQFUNC.
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ARQFUNC.
+       COPY "ARQCOPY.cpy".
+
+       WORKING-STORAGE SECTION.
+
+      *-------------- TOTAL DE SALARIOS POR SETOR --------------
+       77 WRK-ACUM-SETORES PIC 9(02) VALUE ZEROS.
+       01 WRK-TAB-SETORES.
+            05 WRK-SET-ENTRY OCCURS 20 TIMES.
+                 10 WRK-SET-NOME    PIC X(05).
+                 10 WRK-SET-CONT    PIC 9(04).
+                 10 WRK-SET-SALARIO PIC 9(08)V99.
+
+       77 WRK-IDX          PIC 9(02) VALUE ZEROS.
+       77 WRK-SW-ACHOU      PIC X(01) VALUE "N".
+            88 WRK-SETOR-ACHADO      VALUE "S".
+
+       77 WRK-ACUM-LIDOS      PIC 9(04) VALUE ZEROS.
+       77 WRK-TOTAL-SALARIOS  PIC 9(09)V99 VALUE ZEROS.
+
+       77 FS-ARQFUNC PIC 9(02).
+
+       77 WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "BASE6".
+       77 WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE "ARQFUNC.DAT".
+
+       PROCEDURE DIVISION.
+
+
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+           STOP RUN.
+
+
+       0100-INICIAlIZAR.
+             OPEN INPUT ARQFUNC.
+              PERFORM 0900-TRATA-ERRO.
+
+
+       0200-PROCESSAR.
+           READ ARQFUNC.
+           IF FS-ARQFUNC EQUAL 0
+              PERFORM UNTIL FS-ARQFUNC NOT EQUAL 00
+                 ADD 1 TO WRK-ACUM-LIDOS
+                 ADD REG-SALARIO TO WRK-TOTAL-SALARIOS
+
+                 MOVE "N" TO WRK-SW-ACHOU
+                 PERFORM VARYING WRK-IDX FROM 1 BY 1
+                         UNTIL WRK-IDX GREATER THAN WRK-ACUM-SETORES
+                            OR WRK-SETOR-ACHADO
+                    IF WRK-SET-NOME(WRK-IDX) EQUAL REG-SETOR
+                       SET WRK-SETOR-ACHADO TO TRUE
+                       ADD 1 TO WRK-SET-CONT(WRK-IDX)
+                       ADD REG-SALARIO TO WRK-SET-SALARIO(WRK-IDX)
+                    END-IF
+                 END-PERFORM
+                 IF NOT WRK-SETOR-ACHADO
+                    IF WRK-ACUM-SETORES LESS 20
+                       ADD 1 TO WRK-ACUM-SETORES
+                       MOVE REG-SETOR TO
+                                    WRK-SET-NOME(WRK-ACUM-SETORES)
+                       MOVE 1         TO
+                                    WRK-SET-CONT(WRK-ACUM-SETORES)
+                       MOVE REG-SALARIO TO
+                                    WRK-SET-SALARIO(WRK-ACUM-SETORES)
+                    END-IF
+                 END-IF
+
+                 READ ARQFUNC
+              END-PERFORM
+           ELSE
+              DISPLAY "ARQUIVO VAZIO"
+           END-IF.
+
+
+       0300-FINALIZAR.
+                  CLOSE ARQFUNC.
+           DISPLAY "=========================================".
+           DISPLAY "FOLHA DE PAGAMENTO POR SETOR".
+           DISPLAY "=========================================".
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX GREATER THAN WRK-ACUM-SETORES
+              DISPLAY "SETOR " WRK-SET-NOME(WRK-IDX)
+                      " FUNCIONARIOS " WRK-SET-CONT(WRK-IDX)
+                      " TOTAL " WRK-SET-SALARIO(WRK-IDX)
+           END-PERFORM.
+           DISPLAY "=========================================".
+           DISPLAY "TOTAL DE FUNCIONARIOS...... " WRK-ACUM-LIDOS.
+           DISPLAY "TOTAL DA FOLHA.............. "
+                   WRK-TOTAL-SALARIOS.
+
+       0900-TRATA-ERRO      SECTION.
+               IF FS-ARQFUNC  NOT EQUAL 00
+                   CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                       WRK-ERRLOG-ARQUIVO
+                                       FS-ARQFUNC
+                   DISPLAY "ERRO " FS-ARQFUNC
+                   STOP RUN
+               END-IF.
