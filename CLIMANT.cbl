@@ -0,0 +1,94 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIMANT.
+      ******************************************************************
+      * AUTOR: Julio Vilela
+      * OBJETIVO: CONSULTA/ALTERA/EXCLUI UM REGISTRO DO ARQUIVO
+      *           CLIENTES.DAT JA ABERTO EM I-O PELO PROGRAMA CHAMADOR
+      *           (ARQUIVO COMPARTILHADO VIA EXTERNAL), PARA QUE A
+      *           MANUTENCAO (ARQ008) E O MENU (ARQ009) NAO PRECISEM
+      *           CADA UM TER SUA PROPRIA COPIA DO REWRITE/DELETE
+      * DATA: 09/08/2026
+      * OBSERVAÇÕES: LNK-OPERACAO "C" = CONSULTAR, "A" = ALTERAR,
+      *              "E" = EXCLUIR; LNK-RESULTADO "S" = SUCESSO,
+      *              "N" = ID NAO ENCONTRADO, "E" = ERRO NA GRAVACAO
+      ******************************************************************
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "D:\AulaCobol\DADOS\CLIENTES.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS REG-ID
+             FILE STATUS IS FS-CLIENTES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CLIENTES IS EXTERNAL.
+       COPY "CLICOPY.cpy".
+
+       WORKING-STORAGE            SECTION.
+       77  FS-CLIENTES  PIC 9(02) VALUE ZEROS.
+
+       LINKAGE                    SECTION.
+       77  LNK-OPERACAO     PIC X(01).
+           88 LNK-OP-CONSULTAR     VALUE "C".
+           88 LNK-OP-ALTERAR       VALUE "A".
+           88 LNK-OP-EXCLUIR       VALUE "E".
+       01  LNK-ID           PIC 9(04).
+       01  LNK-NOME         PIC X(20).
+       01  LNK-TELEFONE     PIC X(11).
+       01  LNK-CPF          PIC 9(11).
+       01  LNK-EMAIL        PIC X(30).
+       77  LNK-RESULTADO    PIC X(01).
+           88 LNK-RES-SUCESSO      VALUE "S".
+           88 LNK-RES-NAO-ACHOU    VALUE "N".
+           88 LNK-RES-ERRO         VALUE "E".
+
+       PROCEDURE DIVISION USING LNK-OPERACAO LNK-ID LNK-NOME
+                                 LNK-TELEFONE LNK-CPF LNK-EMAIL
+                                 LNK-RESULTADO.
+       0000-PRINCIPAL               SECTION.
+           MOVE LNK-ID TO REG-ID.
+           READ CLIENTES
+             INVALID KEY
+                SET LNK-RES-NAO-ACHOU TO TRUE
+             NOT INVALID KEY
+                EVALUATE TRUE
+                   WHEN LNK-OP-CONSULTAR
+                      PERFORM 0110-CONSULTAR
+                   WHEN LNK-OP-ALTERAR
+                      PERFORM 0120-ALTERAR
+                   WHEN LNK-OP-EXCLUIR
+                      PERFORM 0130-EXCLUIR
+                END-EVALUATE
+           END-READ.
+           GOBACK.
+
+       0110-CONSULTAR               SECTION.
+           MOVE REG-NOME     TO LNK-NOME.
+           MOVE REG-TELEFONE TO LNK-TELEFONE.
+           MOVE REG-CPF      TO LNK-CPF.
+           MOVE REG-EMAIL    TO LNK-EMAIL.
+           SET LNK-RES-SUCESSO TO TRUE.
+
+       0120-ALTERAR                 SECTION.
+           MOVE LNK-NOME     TO REG-NOME.
+           MOVE LNK-TELEFONE TO REG-TELEFONE.
+           REWRITE REG-CLIENTES
+             INVALID KEY
+                SET LNK-RES-ERRO TO TRUE
+             NOT INVALID KEY
+                SET LNK-RES-SUCESSO TO TRUE
+           END-REWRITE.
+
+       0130-EXCLUIR                 SECTION.
+           DELETE CLIENTES
+             INVALID KEY
+                SET LNK-RES-ERRO TO TRUE
+             NOT INVALID KEY
+                SET LNK-RES-SUCESSO TO TRUE
+           END-DELETE.
