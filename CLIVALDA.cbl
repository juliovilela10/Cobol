@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIVALDA.
+      ******************************************************************
+      * AUTOR: Julio Vilela
+      * OBJETIVO: CAPTURA (ACCEPT) E VALIDA OS DADOS DE UM CLIENTE
+      *           (ID/NOME/TELEFONE/CPF/E-MAIL) DIGITADOS PELO USUARIO,
+      *           PARA SER CHAMADO POR QUALQUER PROGRAMA QUE PRECISE
+      *           INCLUIR UM CLIENTE, NO LUGAR DE CADA UM (ARQ007,
+      *           ARQ009) TER SUA PROPRIA COPIA DO RECEBER-DADOS E DO
+      *           VALIDAR-DADOS
+      * DATA: 09/08/2026
+      * OBSERVAÇÕES: LNK-VALIDO VOLTA "S" SE OS DADOS DIGITADOS PODEM
+      *              SER GRAVADOS, "N" CASO CONTRARIO
+      ******************************************************************
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE            SECTION.
+       77  WRK-SW-CPF        PIC X(01) VALUE "N".
+           88 WRK-CPF-VALIDO        VALUE "S".
+
+       77  WRK-SW-EMAIL      PIC X(01) VALUE "N".
+           88 WRK-EMAIL-VALIDO      VALUE "S".
+
+       LINKAGE                    SECTION.
+       01  LNK-ID            PIC 9(04).
+       01  LNK-NOME          PIC X(20).
+       01  LNK-TELEFONE      PIC X(11).
+       01  LNK-CPF           PIC 9(11).
+       01  LNK-EMAIL         PIC X(30).
+       77  LNK-VALIDO        PIC X(01).
+           88 LNK-DADOS-VALIDOS     VALUE "S".
+
+       PROCEDURE DIVISION USING LNK-ID LNK-NOME LNK-TELEFONE
+                                 LNK-CPF LNK-EMAIL LNK-VALIDO.
+       0000-PRINCIPAL               SECTION.
+           PERFORM   0100-RECEBER-DADOS
+           PERFORM   0200-VALIDAR-DADOS
+
+           GOBACK.
+
+       0100-RECEBER-DADOS           SECTION.
+           DISPLAY 'DIGITE O ID....'
+             ACCEPT LNK-ID.
+           DISPLAY 'DIGITE O NOME..'
+             ACCEPT LNK-NOME.
+           DISPLAY 'DIGITE O TELEFONE (11 DIGITOS)...'
+             ACCEPT LNK-TELEFONE.
+           DISPLAY 'DIGITE O CPF (11 DIGITOS)...'
+             ACCEPT LNK-CPF.
+           DISPLAY 'DIGITE O E-MAIL...'
+             ACCEPT LNK-EMAIL.
+
+       0200-VALIDAR-DADOS            SECTION.
+      *--------------------------------------------------------------
+      *-------- ID E NOME OBRIGATORIOS, TELEFONE COM 11 DIGITOS E
+      *-------- CPF COM DIGITO VERIFICADOR CONFERIDO
+      *--------------------------------------------------------------
+           SET LNK-DADOS-VALIDOS TO TRUE.
+           IF LNK-ID EQUAL ZEROS
+              DISPLAY "ID E OBRIGATORIO E NAO PODE SER ZERO"
+              MOVE "N" TO LNK-VALIDO
+           END-IF.
+           IF LNK-NOME EQUAL SPACES
+              DISPLAY "NOME E OBRIGATORIO"
+              MOVE "N" TO LNK-VALIDO
+           END-IF.
+           IF LNK-TELEFONE EQUAL SPACES OR LNK-TELEFONE NOT NUMERIC
+              DISPLAY "TELEFONE DEVE TER 11 DIGITOS NUMERICOS"
+              MOVE "N" TO LNK-VALIDO
+           END-IF.
+           IF LNK-CPF NOT NUMERIC OR LNK-CPF EQUAL ZEROS
+              DISPLAY "CPF E OBRIGATORIO E DEVE TER 11 DIGITOS "
+                      "NUMERICOS"
+              MOVE "N" TO LNK-VALIDO
+           ELSE
+              CALL "CPFVAL" USING LNK-CPF WRK-SW-CPF
+              IF NOT WRK-CPF-VALIDO
+                 DISPLAY "CPF INVALIDO - DIGITO VERIFICADOR NAO "
+                         "CONFERE"
+                 MOVE "N" TO LNK-VALIDO
+              END-IF
+           END-IF.
+           CALL "EMAILVAL" USING LNK-EMAIL WRK-SW-EMAIL.
+           IF NOT WRK-EMAIL-VALIDO
+              DISPLAY "E-MAIL INVALIDO - DEVE SER PREENCHIDO E CONTER "
+                      "UM @"
+              MOVE "N" TO LNK-VALIDO
+           END-IF.
