@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CPFVAL.
+      ******************************************************************
+      * AUTOR: Julio Vilela
+      * OBJETIVO: CONFERE OS DOIS DIGITOS VERIFICADORES DE UM CPF
+      *           (MODULO 11), PARA SER CHAMADO POR QUALQUER PROGRAMA
+      *           QUE PRECISE VALIDAR O CPF DIGITADO PELO USUARIO, NO
+      *           LUGAR DE CADA UM REPETIR A MESMA CONTA
+      * DATA: 09/08/2026
+      * OBSERVAÇÕES:
+      ******************************************************************
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE            SECTION.
+       01  WRK-CPF-GRUPO.
+           05 WRK-CPF        PIC 9(11) VALUE ZEROS.
+       01  WRK-CPF-DIGITOS REDEFINES WRK-CPF-GRUPO.
+           05 WRK-CPF-DIG    PIC 9(01) OCCURS 11 TIMES.
+
+       77  WRK-CPF-SOMA      PIC 9(04) VALUE ZEROS.
+       77  WRK-CPF-QTD       PIC 9(04) VALUE ZEROS.
+       77  WRK-CPF-RESTO     PIC 9(02) VALUE ZEROS.
+       77  WRK-CPF-DV1       PIC 9(01) VALUE ZEROS.
+       77  WRK-CPF-DV2       PIC 9(01) VALUE ZEROS.
+       77  WRK-CPF-IDX       PIC 9(02) VALUE ZEROS.
+       77  WRK-CPF-PESO      PIC 9(02) VALUE ZEROS.
+
+       LINKAGE                    SECTION.
+       01  LNK-CPF           PIC 9(11).
+       77  LNK-CPF-VALIDO    PIC X(01).
+           88 LNK-CPF-E-VALIDO      VALUE "S".
+
+       PROCEDURE DIVISION USING LNK-CPF LNK-CPF-VALIDO.
+       0000-PRINCIPAL               SECTION.
+           MOVE LNK-CPF TO WRK-CPF.
+           PERFORM 0100-VALIDAR-CPF.
+           GOBACK.
+
+       0100-VALIDAR-CPF              SECTION.
+      *--------------------------------------------------------------
+      *-------- CALCULA OS DOIS DIGITOS VERIFICADORES DO CPF PELO
+      *-------- MODULO 11 E CONFERE COM OS DOIS ULTIMOS DIGITOS
+      *-------- DIGITADOS (WRK-CPF-DIG (10) E WRK-CPF-DIG (11))
+      *--------------------------------------------------------------
+           SET LNK-CPF-E-VALIDO TO TRUE.
+
+           MOVE ZEROS TO WRK-CPF-SOMA.
+           MOVE 10    TO WRK-CPF-PESO.
+           MOVE 1     TO WRK-CPF-IDX.
+           PERFORM UNTIL WRK-CPF-IDX > 9
+              COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                      (WRK-CPF-DIG (WRK-CPF-IDX) * WRK-CPF-PESO)
+              SUBTRACT 1 FROM WRK-CPF-PESO
+              ADD 1 TO WRK-CPF-IDX
+           END-PERFORM.
+           DIVIDE WRK-CPF-SOMA BY 11 GIVING WRK-CPF-QTD
+                                     REMAINDER WRK-CPF-RESTO.
+           IF WRK-CPF-RESTO < 2
+              MOVE ZEROS TO WRK-CPF-DV1
+           ELSE
+              COMPUTE WRK-CPF-DV1 = 11 - WRK-CPF-RESTO
+           END-IF.
+           IF WRK-CPF-DV1 NOT EQUAL WRK-CPF-DIG (10)
+              MOVE "N" TO LNK-CPF-VALIDO
+           END-IF.
+
+           MOVE ZEROS TO WRK-CPF-SOMA.
+           MOVE 11    TO WRK-CPF-PESO.
+           MOVE 1     TO WRK-CPF-IDX.
+           PERFORM UNTIL WRK-CPF-IDX > 10
+              COMPUTE WRK-CPF-SOMA = WRK-CPF-SOMA +
+                      (WRK-CPF-DIG (WRK-CPF-IDX) * WRK-CPF-PESO)
+              SUBTRACT 1 FROM WRK-CPF-PESO
+              ADD 1 TO WRK-CPF-IDX
+           END-PERFORM.
+           DIVIDE WRK-CPF-SOMA BY 11 GIVING WRK-CPF-QTD
+                                     REMAINDER WRK-CPF-RESTO.
+           IF WRK-CPF-RESTO < 2
+              MOVE ZEROS TO WRK-CPF-DV2
+           ELSE
+              COMPUTE WRK-CPF-DV2 = 11 - WRK-CPF-RESTO
+           END-IF.
+           IF WRK-CPF-DV2 NOT EQUAL WRK-CPF-DIG (11)
+              MOVE "N" TO LNK-CPF-VALIDO
+           END-IF.
