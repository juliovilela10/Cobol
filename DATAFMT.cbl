@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATAFMT.
+      ******************************************************************
+      * AUTOR: Julio Vilela
+      * OBJETIVO: MODULO UNICO DE FORMATACAO DE DATA, REUNINDO OS
+      *           MODOS DE SAIDA JA EXISTENTES EM PROGRAMAS SEPARADOS:
+      *           O TEMPLATE ESTRUTURAL/FILLER DE REFORMATACAO (IGUAL
+      *           AO PROGRAMA06) E A DATA POR EXTENSO EM PORTUGUES
+      *           (IGUAL AO DATAMES), PARA QUEM PRECISAR DE QUALQUER
+      *           UM DOS FORMATOS SEM REPETIR A LOGICA
+      * DATA: 09/08/2026
+      * OBSERVAÇÕES:
+      ******************************************************************
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE            SECTION.
+       01  WRK-DATA.
+           05 WRK-ANO PIC X(04) VALUE SPACES.
+           05 WRK-MES PIC X(02) VALUE SPACES.
+           05 WRK-DIA PIC X(02) VALUE SPACES.
+
+      *----------- TEMPLATES ESTRUTURAIS (REDEFINICAO POR FILLER) -----
+       01  WRK-DATA-DDMMYYYY.
+           05 WRK-DIA PIC X(02) VALUE SPACES.
+           05 FILLER  PIC X(01) VALUE "/".
+           05 WRK-MES PIC X(02) VALUE SPACES.
+           05 FILLER  PIC X(01) VALUE "/".
+           05 WRK-ANO PIC X(04) VALUE SPACES.
+
+       01  WRK-DATA-MMDDYYYY.
+           05 WRK-MES PIC X(02) VALUE SPACES.
+           05 FILLER  PIC X(01) VALUE "/".
+           05 WRK-DIA PIC X(02) VALUE SPACES.
+           05 FILLER  PIC X(01) VALUE "/".
+           05 WRK-ANO PIC X(04) VALUE SPACES.
+
+       01  WRK-DATA-ISO.
+           05 WRK-ANO PIC X(04) VALUE SPACES.
+           05 FILLER  PIC X(01) VALUE "-".
+           05 WRK-MES PIC X(02) VALUE SPACES.
+           05 FILLER  PIC X(01) VALUE "-".
+           05 WRK-DIA PIC X(02) VALUE SPACES.
+
+      *----------- DATA POR EXTENSO (IGUAL AO MODULO DATAMES) ---------
+       01  WRK-DATA-NUM.
+           05 WRK-NUM-ANO PIC 9(04).
+           05 WRK-NUM-MES PIC 9(02).
+           05 WRK-NUM-DIA PIC 9(02).
+
+       01  WRK-MESES.
+           05 WRK-MES-EXT PIC X(09) OCCURS 12 TIMES.
+       01  WRK-DIAS-SEMANA.
+           05 WRK-DIA-EXT PIC X(13) OCCURS 7 TIMES.
+
+      *-------------- CALCULO DO DIA DA SEMANA (ZELLER) --------------
+       77  WRK-DOW-ANO   PIC 9(04).
+       77  WRK-DOW-MES   PIC 9(02).
+       77  WRK-DOW-Q     PIC 9(02).
+       77  WRK-DOW-K     PIC 9(02).
+       77  WRK-DOW-J     PIC 9(02).
+       77  WRK-DOW-T1    PIC 9(04).
+       77  WRK-DOW-T2    PIC 9(04).
+       77  WRK-DOW-T3    PIC 9(04).
+       77  WRK-DOW-SOMA  PIC 9(05).
+       77  WRK-DOW-QUO   PIC 9(04).
+       77  WRK-DOW-H     PIC 9(02).
+
+       LINKAGE                      SECTION.
+       01  LNK-DATA-AAAAMMDD  PIC 9(08).
+       77  LNK-MODO           PIC 9(01).
+           88 LNK-MODO-DDMMYYYY   VALUE 1.
+           88 LNK-MODO-MMDDYYYY   VALUE 2.
+           88 LNK-MODO-ISO        VALUE 3.
+           88 LNK-MODO-EXTENSO    VALUE 4.
+       01  LNK-CIDADE         PIC X(20).
+       01  LNK-SAIDA          PIC X(40).
+
+
+       PROCEDURE DIVISION USING LNK-DATA-AAAAMMDD LNK-MODO LNK-CIDADE
+                                 LNK-SAIDA.
+       0000-PRINCIPAL               SECTION.
+           PERFORM   0100-INICIALIZAR
+           PERFORM   0200-PROCESSAR
+
+           GOBACK.
+
+       0100-INICIALIZAR             SECTION.
+           MOVE LNK-DATA-AAAAMMDD TO WRK-DATA.
+           MOVE LNK-DATA-AAAAMMDD TO WRK-DATA-NUM.
+           MOVE SPACES            TO LNK-SAIDA.
+
+       0200-PROCESSAR               SECTION.
+           EVALUATE TRUE
+              WHEN LNK-MODO-MMDDYYYY
+                 MOVE CORR WRK-DATA TO WRK-DATA-MMDDYYYY
+                 MOVE WRK-DATA-MMDDYYYY TO LNK-SAIDA
+              WHEN LNK-MODO-ISO
+                 MOVE CORR WRK-DATA TO WRK-DATA-ISO
+                 MOVE WRK-DATA-ISO TO LNK-SAIDA
+              WHEN LNK-MODO-EXTENSO
+                 PERFORM 0210-MONTAR-EXTENSO
+              WHEN OTHER
+                 MOVE CORR WRK-DATA TO WRK-DATA-DDMMYYYY
+                 MOVE WRK-DATA-DDMMYYYY TO LNK-SAIDA
+           END-EVALUATE.
+
+       0210-MONTAR-EXTENSO          SECTION.
+           PERFORM 0220-MONTAMES
+           PERFORM 0230-MONTADIASEMANA
+           PERFORM 0240-CALCULADIASEMANA
+
+           STRING FUNCTION TRIM(LNK-CIDADE)         DELIMITED BY SIZE
+                   ', '                             DELIMITED BY SIZE
+                   WRK-DIA-EXT(WRK-DOW-H + 1)        DELIMITED BY SIZE
+                   ', '                             DELIMITED BY SIZE
+                   WRK-NUM-DIA                       DELIMITED BY SIZE
+                   ' DE '                           DELIMITED BY SIZE
+                   WRK-MES-EXT(WRK-NUM-MES)          DELIMITED BY SIZE
+                   ' DE '                           DELIMITED BY SIZE
+                   WRK-NUM-ANO                       DELIMITED BY SIZE
+                   INTO LNK-SAIDA.
+
+       0220-MONTAMES                SECTION.
+           MOVE "JANEIRO  "   TO WRK-MES-EXT(01).
+           MOVE "FEVEREIRO"   TO WRK-MES-EXT(02).
+           MOVE "MARCO    "   TO WRK-MES-EXT(03).
+           MOVE "ABRIL    "   TO WRK-MES-EXT(04).
+           MOVE "MAIO     "   TO WRK-MES-EXT(05).
+           MOVE "JUNHO    "   TO WRK-MES-EXT(06).
+           MOVE "JULHO    "   TO WRK-MES-EXT(07).
+           MOVE "AGOSTO   "   TO WRK-MES-EXT(08).
+           MOVE "SETEMBRO "   TO WRK-MES-EXT(09).
+           MOVE "OUTUBRO  "   TO WRK-MES-EXT(10).
+           MOVE "NOVEMBRO "   TO WRK-MES-EXT(11).
+           MOVE "DEZEMBRO "   TO WRK-MES-EXT(12).
+
+       0230-MONTADIASEMANA          SECTION.
+      *-------- INDICE 1 = SABADO, CONFORME A CONGRUENCIA DE ZELLER
+           MOVE "SABADO       "   TO WRK-DIA-EXT(1).
+           MOVE "DOMINGO      "   TO WRK-DIA-EXT(2).
+           MOVE "SEGUNDA-FEIRA"   TO WRK-DIA-EXT(3).
+           MOVE "TERCA-FEIRA  "   TO WRK-DIA-EXT(4).
+           MOVE "QUARTA-FEIRA "   TO WRK-DIA-EXT(5).
+           MOVE "QUINTA-FEIRA "   TO WRK-DIA-EXT(6).
+           MOVE "SEXTA-FEIRA  "   TO WRK-DIA-EXT(7).
+
+       0240-CALCULADIASEMANA        SECTION.
+      *--------------------------------------------------------------
+      *-------- CONGRUENCIA DE ZELLER, ADAPTADA PARA NAO GERAR
+      *-------- VALORES NEGATIVOS NAS CONTAS INTERMEDIARIAS
+      *--------------------------------------------------------------
+           MOVE WRK-NUM-ANO TO WRK-DOW-ANO.
+           MOVE WRK-NUM-MES TO WRK-DOW-MES.
+           MOVE WRK-NUM-DIA TO WRK-DOW-Q.
+           IF WRK-DOW-MES LESS 3
+              ADD 12 TO WRK-DOW-MES
+              SUBTRACT 1 FROM WRK-DOW-ANO
+           END-IF.
+
+           DIVIDE WRK-DOW-ANO BY 100 GIVING WRK-DOW-J.
+           COMPUTE WRK-DOW-K = WRK-DOW-ANO - (WRK-DOW-J * 100).
+
+           COMPUTE WRK-DOW-T1 = (13 * (WRK-DOW-MES + 1)) / 5.
+           DIVIDE WRK-DOW-K BY 4 GIVING WRK-DOW-T2.
+           DIVIDE WRK-DOW-J BY 4 GIVING WRK-DOW-T3.
+
+           COMPUTE WRK-DOW-SOMA = WRK-DOW-Q + WRK-DOW-T1 + WRK-DOW-K
+                                 + WRK-DOW-T2 + WRK-DOW-T3
+                                 + (5 * WRK-DOW-J).
+
+           DIVIDE WRK-DOW-SOMA BY 7 GIVING WRK-DOW-QUO
+                                  REMAINDER WRK-DOW-H.
