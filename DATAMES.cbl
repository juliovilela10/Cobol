@@ -5,6 +5,15 @@
       * OBJETIVO: MODULO QUE DEVOLVE A DATA POR EXTENSO
       * DATA: XX/XX/2022
       * OBSERVAÇÕES:
+      * 08/08/2026 JV - NOME DA CIDADE PASSA A SER RECEBIDO DO
+      *                 PROGRAMA CHAMADOR (LNK-CIDADE), EM VEZ DE
+      *                 FICAR FIXO EM "LONDRINA"
+      * 08/08/2026 JV - LNK-DATA PASSA A TRAZER TAMBEM O DIA DA
+      *                 SEMANA, POR EXTENSO, ANTES DO DIA DO MES
+      * 09/08/2026 JV - MONTAGEM DA DATA POR EXTENSO (TABELA DE MESES,
+      *                 DIA DA SEMANA, ZELLER) PASSA A SER DELEGADA AO
+      *                 MODULO DATAFMT, EM VEZ DE MANTER UMA SEGUNDA
+      *                 COPIA DESSA LOGICA AQUI
       ******************************************************************
        ENVIRONMENT                DIVISION.
        CONFIGURATION              SECTION.
@@ -12,18 +21,15 @@
            DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE            SECTION.
-       01  WRK-DATA.
-           05 WRK-ANO PIC 9(04).
-           05 WRK-MES PIC 9(02).
-           05 WRK-DIA PIC 9(02).
-       01  WRK-MESES.
-           05 WRK-MES-EXT PIC X(09) OCCURS 12 TIMES.
+       01  WRK-DATA           PIC 9(08).
+       77  WRK-MODO-EXTENSO   PIC 9(01) VALUE 4.
 
        LINKAGE                      SECTION.
-       01  LNK-DATA PIC X(40).
+       01  LNK-DATA    PIC X(40).
+       01  LNK-CIDADE  PIC X(20).
 
 
-       PROCEDURE DIVISION USING LNK-DATA.
+       PROCEDURE DIVISION USING LNK-DATA LNK-CIDADE.
        0000-PRINCIPAL               SECTION.
            PERFORM   0100-INICIALIZAR
            PERFORM   0200-PROCESSAR
@@ -35,30 +41,8 @@
 
 
        0200-PROCESSAR               SECTION.
-           PERFORM 0250-MONTAMES
-
-           STRING 'LONDRINA, '                   DELIMITED BY SIZE
-                   WRK-DIA                       DELIMITED BY SIZE
-                   ' DE '                        DELIMITED BY SIZE
-                   WRK-MES-EXT(WRK-MES)          DELIMITED BY SIZE
-                   ' DE '                        DELIMITED BY SIZE
-                   WRK-ANO                       DELIMITED BY SIZE
-                   INTO LNK-DATA.
-
-       0250-MONTAMES                SECTION.
-           MOVE "JANEIRO  "   TO WRK-MES-EXT(01).
-           MOVE "FEVEREIRO"   TO WRK-MES-EXT(02).
-           MOVE "MARCO    "   TO WRK-MES-EXT(03).
-           MOVE "ABRIL    "   TO WRK-MES-EXT(04).
-           MOVE "MAIO     "   TO WRK-MES-EXT(05).
-           MOVE "JUNHO    "   TO WRK-MES-EXT(06).
-           MOVE "JULHO    "   TO WRK-MES-EXT(07).
-           MOVE "AGOSTO   "   TO WRK-MES-EXT(08).
-           MOVE "SETEMBRO "   TO WRK-MES-EXT(09).
-           MOVE "OUTUBRO  "   TO WRK-MES-EXT(10).
-           MOVE "NOVEMBRO "   TO WRK-MES-EXT(11).
-           MOVE "DEZEMBRO "   TO WRK-MES-EXT(12).
-
+           CALL "DATAFMT" USING WRK-DATA WRK-MODO-EXTENSO
+                                LNK-CIDADE LNK-DATA.
 
        0300-FINALIZAR               SECTION.
 
