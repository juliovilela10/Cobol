@@ -0,0 +1,38 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EMAILVAL.
+      ******************************************************************
+      * AUTOR: Julio Vilela
+      * OBJETIVO: CONFERE SE UM E-MAIL DIGITADO FOI PREENCHIDO E SE
+      *           CONTEM EXATAMENTE UM "@", PARA SER CHAMADO POR
+      *           QUALQUER PROGRAMA QUE PRECISE VALIDAR O E-MAIL DO
+      *           CLIENTE, NO LUGAR DE CADA UM REPETIR O MESMO INSPECT
+      * DATA: 09/08/2026
+      * OBSERVAÇÕES:
+      ******************************************************************
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       DATA DIVISION.
+       WORKING-STORAGE            SECTION.
+       77  WRK-EMAIL-ARROBAS PIC 9(02) VALUE ZEROS.
+
+       LINKAGE                    SECTION.
+       01  LNK-EMAIL           PIC X(30).
+       77  LNK-EMAIL-VALIDO    PIC X(01).
+           88 LNK-EMAIL-E-VALIDO      VALUE "S".
+
+       PROCEDURE DIVISION USING LNK-EMAIL LNK-EMAIL-VALIDO.
+       0000-PRINCIPAL               SECTION.
+           SET LNK-EMAIL-E-VALIDO TO TRUE.
+           IF LNK-EMAIL EQUAL SPACES
+              MOVE "N" TO LNK-EMAIL-VALIDO
+           ELSE
+              MOVE ZEROS TO WRK-EMAIL-ARROBAS
+              INSPECT LNK-EMAIL TALLYING WRK-EMAIL-ARROBAS FOR ALL "@"
+              IF WRK-EMAIL-ARROBAS NOT EQUAL 1
+                 MOVE "N" TO LNK-EMAIL-VALIDO
+              END-IF
+           END-IF.
+           GOBACK.
