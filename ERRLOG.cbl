@@ -0,0 +1,58 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRLOG.
+      ******************************************************************
+      * AUTOR: Julio Vilela
+      * OBJETIVO: MODULO CENTRAL DE REGISTRO DE ERROS DE I/O. TODO
+      *           PROGRAMA QUE DETECTAR UM FILE STATUS DIFERENTE DO
+      *           ESPERADO CHAMA ESTE MODULO ANTES DE TRATAR O ERRO,
+      *           PARA MANTER UMA TRILHA DE AUDITORIA DOS PROBLEMAS
+      *           DE ARQUIVO DE TODA A SUITE DE PROGRAMAS BATCH
+      * DATA: 09/08/2026
+      * OBSERVAÇÕES:
+      ******************************************************************
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT ERRORLOG ASSIGN TO "D:\AulaCobol\DADOS\ERRORLOG.txt"
+             FILE STATUS IS FS-ERRORLOG.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERRORLOG.
+       01  REG-ERRORLOG.
+           05 LOG-DATA       PIC 9(08).
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 LOG-PROGRAMA   PIC X(08).
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 LOG-ARQUIVO    PIC X(12).
+           05 FILLER         PIC X(01) VALUE SPACES.
+           05 LOG-STATUS     PIC 9(02).
+
+       WORKING-STORAGE            SECTION.
+       77  FS-ERRORLOG  PIC 9(02) VALUE ZEROS.
+
+       LINKAGE                      SECTION.
+       01  LNK-PROGRAMA  PIC X(08).
+       01  LNK-ARQUIVO   PIC X(12).
+       01  LNK-STATUS    PIC 9(02).
+
+       PROCEDURE DIVISION USING LNK-PROGRAMA LNK-ARQUIVO LNK-STATUS.
+       0000-PRINCIPAL                SECTION.
+           OPEN EXTEND ERRORLOG.
+           IF FS-ERRORLOG EQUAL 35
+              OPEN OUTPUT ERRORLOG
+           END-IF.
+
+           ACCEPT LOG-DATA FROM DATE YYYYMMDD.
+           MOVE LNK-PROGRAMA TO LOG-PROGRAMA.
+           MOVE LNK-ARQUIVO  TO LOG-ARQUIVO.
+           MOVE LNK-STATUS   TO LOG-STATUS.
+           WRITE REG-ERRORLOG.
+
+           CLOSE ERRORLOG.
+
+           GOBACK.
