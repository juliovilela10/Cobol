@@ -7,6 +7,22 @@
       *==   OBJETIVO: EXER01 - Leitura de um arquivo sequencial e
       *==   gravação de outro arquivo sequencial com campos
       *==   preestabelecidos.
+      *==   08/08/2026 JV - LISTA DE UF's ELEGIVEIS PASSA A SER LIDA
+      *==                   DO ARQUIVO DE CONTROLE UFELEGIVEIS.txt
+      *==   08/08/2026 JV - CONTADOR E LISTAGEM DE CLIENTES REJEITADOS
+      *==                   (REG-UF FORA DA LISTA DE ELEGIVEIS)
+      *==   08/08/2026 JV - REG-RELAT PASSA A SER UM REGISTRO COM
+      *==                   CODIGO, NOME, UF E EMAIL EM CAMPOS
+      *==                   SEPARADOS
+      *==   08/08/2026 JV - REGISTRO TRAILER COM O TOTAL DE GRAVADOS
+      *==                   GRAVADO NO FINAL DO ARQUIVO RELAT
+      *==   09/08/2026 JV - CABECALHO COM A DATA DO PROCESSAMENTO,
+      *==                   VIA MODULO DATAMES
+      *==   09/08/2026 JV - ERRO DE ABERTURA PASSA A SER REGISTRADO
+      *==                   NO LOG CENTRAL DE ERROS (MODULO ERRLOG)
+      *==   09/08/2026 JV - RELAT PASSA A SER GRAVADO COM A DATA DO
+      *==                   PROCESSAMENTO NO NOME DO ARQUIVO, PARA
+      *==                   MANTER O HISTORICO DE VARIOS DIAS
       *=====================================================
 
        ENVIRONMENT DIVISION.
@@ -22,8 +38,12 @@
              SELECT CLIENTES ASSIGN TO "D:\AulaCobol\DADOS\CLI.txt"
                FILE STATUS IS FS-CLIENTES.
 
-             SELECT RELAT ASSIGN TO "D:\AulaCobol\DADOS\RELAT.txt"
+             SELECT RELAT ASSIGN TO WRK-RELAT-PATH
                FILE STATUS IS FS-RELAT.
+
+             SELECT UFELEGIVEIS ASSIGN TO
+                       "D:\AulaCobol\DADOS\UFELEGIVEIS.txt"
+               FILE STATUS IS FS-UFELEGIVEIS.
       *--------------------------------------------------------------
       *-------- DEFINICAO DOS ARQUIVOS
       *--------------------------------------------------------------
@@ -37,8 +57,21 @@
             05 REG-EMAIL  PIC X(20).
             05 REG-UF     PIC X(02).
 
+       FD  UFELEGIVEIS.
+       01  REG-UFELEGIVEIS           PIC X(02).
+
        FD  RELAT.
-       01  REG-RELAT  PIC X(07).
+       01  REG-RELAT                 PIC X(48).
+       01  REG-RELAT-DET REDEFINES REG-RELAT.
+            05 REG-DET-TIPO   PIC X(01).
+            05 REG-DET-CODIGO PIC 9(05).
+            05 REG-DET-NOME   PIC X(20).
+            05 REG-DET-UF     PIC X(02).
+            05 REG-DET-EMAIL  PIC X(20).
+       01  REG-RELAT-TRL REDEFINES REG-RELAT.
+            05 REG-TRL-TIPO    PIC X(01).
+            05 REG-TRL-TOTAL   PIC 9(07).
+            05 REG-TRL-FILLER  PIC X(40).
 
 
        WORKING-STORAGE SECTION.
@@ -46,8 +79,9 @@
       *--------------------------------------------------------------
       *-------- VARIAVEIS DE STATUS
       *--------------------------------------------------------------
-       77  FS-CLIENTES PIC 9(02).
-       77  FS-RELAT    PIC 9(02).
+       77  FS-CLIENTES    PIC 9(02).
+       77  FS-RELAT       PIC 9(02).
+       77  FS-UFELEGIVEIS PIC 9(02).
 
       *--------------------------------------------------------------
       *-------- VARIAVEIS DE MSG
@@ -55,12 +89,48 @@
        77  WRK-ERRO-OPENCLI PIC X(30) VALUE  "ERRO NO OPEN CLIENTES ".
        77  WRK-ERRO-OPENREL PIC X(30) VALUE  "ERRO NO OPEN RELAT ".
 
+       77  WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "EX001".
+       77  WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE SPACES.
+
 
       *--------------------------------------------------------------
       *-------- VARIAVEIS DE ACUMULACAO
       *--------------------------------------------------------------
-       77  WRK-ACUM-LIDOS    PIC 9(04).
-       77  WRK-ACUM-GRAVADOS PIC 9(04).
+       77  WRK-ACUM-LIDOS      PIC 9(04).
+       77  WRK-ACUM-GRAVADOS   PIC 9(04).
+       77  WRK-ACUM-REJEITADOS PIC 9(04) VALUE ZEROS.
+
+      *--------------------------------------------------------------
+      *-------- LISTA DE UF's ELEGIVEIS, CARREGADA DO ARQUIVO DE
+      *-------- CONTROLE UFELEGIVEIS.txt EM 0100-INICIAlIZAR
+      *--------------------------------------------------------------
+       77  WRK-ACUM-UFS  PIC 9(02) VALUE ZEROS.
+       01  WRK-TAB-UFS.
+            05 WRK-UF-ELEGIVEL OCCURS 20 TIMES PIC X(02).
+
+       77  WRK-IDX       PIC 9(02) VALUE ZEROS.
+       77  WRK-SW-ACHOU  PIC X(01) VALUE "N".
+            88 WRK-UF-ACHADA        VALUE "S".
+
+      *--------------------------------------------------------------
+      *-------- LISTA DOS CLIENTES REJEITADOS (UF NAO ELEGIVEL)
+      *--------------------------------------------------------------
+       01  WRK-TAB-REJEITADOS.
+            05 WRK-REJ-ENTRY OCCURS 200 TIMES.
+                 10 WRK-REJ-CODIGO PIC 9(05).
+                 10 WRK-REJ-UF     PIC X(02).
+
+      *--------------------------------------------------------------
+      *-------- DATA DO PROCESSAMENTO (MODULO DATAMES)
+      *--------------------------------------------------------------
+       77  WRK-DATA-EXEC   PIC X(40).
+       77  WRK-CIDADE-EXEC PIC X(20) VALUE "LONDRINA".
+
+      *--------------------------------------------------------------
+      *-------- NOME DO ARQUIVO RELAT, COM A DATA DO PROCESSAMENTO
+      *--------------------------------------------------------------
+       77  WRK-AAAAMMDD     PIC 9(08).
+       01  WRK-RELAT-PATH   PIC X(60) VALUE SPACES.
 
        PROCEDURE DIVISION.
 
@@ -75,6 +145,10 @@
       *--------------------------------------------------------------
              OPEN INPUT CLIENTES
                IF FS-CLIENTES  NOT EQUAL 00
+                   MOVE "CLI.txt" TO WRK-ERRLOG-ARQUIVO
+                   CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                       WRK-ERRLOG-ARQUIVO
+                                       FS-CLIENTES
                    DISPLAY  WRK-ERRO-OPENCLI FS-CLIENTES
                    STOP RUN
                END-IF.
@@ -83,8 +157,18 @@
       *-------- ABERTURA E TESTE DO ARQUIVO RELAT
       *--------------------------------------------------------------
 
+              ACCEPT WRK-AAAAMMDD FROM DATE YYYYMMDD.
+              STRING "D:\AulaCobol\DADOS\RELAT_" DELIMITED BY SIZE
+                     WRK-AAAAMMDD                 DELIMITED BY SIZE
+                     ".txt"                        DELIMITED BY SIZE
+                     INTO WRK-RELAT-PATH.
+
               OPEN OUTPUT RELAT.
                IF FS-RELAT NOT EQUAL 00
+                     MOVE "RELAT" TO WRK-ERRLOG-ARQUIVO
+                     CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                         WRK-ERRLOG-ARQUIVO
+                                         FS-RELAT
                      DISPLAY WRK-ERRO-OPENREL FS-RELAT
                    STOP RUN
                END-IF.
@@ -98,6 +182,36 @@
                      DISPLAY "ARQUIVO VAZIO"
                END-IF.
 
+      *--------------------------------------------------------------
+      *-------- CABECALHO COM A DATA DO PROCESSAMENTO
+      *--------------------------------------------------------------
+              CALL "DATAMES" USING WRK-DATA-EXEC WRK-CIDADE-EXEC.
+              DISPLAY "=========================================".
+              DISPLAY "EXER01 - DATA DO PROCESSO: " WRK-DATA-EXEC.
+              DISPLAY "=========================================".
+
+      *--------------------------------------------------------------
+      *-------- CARGA DA LISTA DE UF's ELEGIVEIS. SE O ARQUIVO DE
+      *-------- CONTROLE NAO EXISTIR, ASSUME SP E RJ COMO PADRAO
+      *--------------------------------------------------------------
+              OPEN INPUT UFELEGIVEIS.
+              IF FS-UFELEGIVEIS EQUAL 00
+                 READ UFELEGIVEIS
+                 PERFORM UNTIL FS-UFELEGIVEIS NOT EQUAL 00
+                    IF WRK-ACUM-UFS LESS 20
+                       ADD 1 TO WRK-ACUM-UFS
+                       MOVE REG-UFELEGIVEIS
+                         TO WRK-UF-ELEGIVEL(WRK-ACUM-UFS)
+                    END-IF
+                    READ UFELEGIVEIS
+                 END-PERFORM
+                 CLOSE UFELEGIVEIS
+              ELSE
+                 MOVE 2    TO WRK-ACUM-UFS
+                 MOVE "SP" TO WRK-UF-ELEGIVEL(1)
+                 MOVE "RJ" TO WRK-UF-ELEGIVEL(2)
+              END-IF.
+
 
 
        0200-PROCESSAR.
@@ -105,31 +219,47 @@
                       ADD 1 TO WRK-ACUM-LIDOS
 
       *--------------------------------------------------------------
-      *-------- REGRA1 : GRAVAR SOMENTE SE ESTADOS SP ou RJ
+      *-------- REGRA1 : GRAVAR SOMENTE SE A UF ESTIVER NA LISTA DE
+      *-------- UF's ELEGIVEIS CARREGADA EM 0100-INICIAlIZAR
       *--------------------------------------------------------------
 
-                    IF REG-UF = "SP"  OR REG-UF = "RJ"
-      *                DISPLAY "------------"
-      *                DISPLAY "CODIGO " REG-CODIGO
-      *                DISPLAY "NOME   " REG-NOME
-      *                DISPLAY "SETOR  " REG-EMAIL
-      *                DISPLAY "UF     " REG-UF
+                    MOVE "N" TO WRK-SW-ACHOU
+                    PERFORM VARYING WRK-IDX FROM 1 BY 1
+                            UNTIL WRK-IDX GREATER THAN WRK-ACUM-UFS
+                               OR WRK-UF-ACHADA
+                       IF WRK-UF-ELEGIVEL(WRK-IDX) EQUAL REG-UF
+                          SET WRK-UF-ACHADA TO TRUE
+                       END-IF
+                    END-PERFORM.
+
+                    IF WRK-UF-ACHADA
 
       *--------------------------------------------------------------
-      *-------- INSERIR NA VARIAVEL DO ARQUIVO RELAT CODIGO e UF DO
-      *-------- ARQUIVO CLIENTES
+      *-------- MONTAR O REGISTRO DETALHE DO ARQUIVO RELAT, COM
+      *-------- CODIGO, NOME, UF E EMAIL EM CAMPOS SEPARADOS
       *--------------------------------------------------------------
 
-                       STRING REG-CODIGO  DELIMITED BY SIZE
-                              REG-UF      DELIMITED BY SIZE
-                              INTO REG-RELAT
+                       MOVE "D"         TO REG-DET-TIPO
+                       MOVE REG-CODIGO  TO REG-DET-CODIGO
+                       MOVE REG-NOME    TO REG-DET-NOME
+                       MOVE REG-UF      TO REG-DET-UF
+                       MOVE REG-EMAIL   TO REG-DET-EMAIL
+
       *--------------------------------------------------------------
       *-------- GRAVAR O ARQUIVO RELAT
       *--------------------------------------------------------------
 
-                       WRITE REG-RELAT
+                       WRITE REG-RELAT FROM REG-RELAT-DET
 
                         ADD 1 TO WRK-ACUM-GRAVADOS
+                    ELSE
+                        ADD 1 TO WRK-ACUM-REJEITADOS
+                        IF WRK-ACUM-REJEITADOS LESS OR EQUAL 200
+                           MOVE REG-CODIGO
+                             TO WRK-REJ-CODIGO(WRK-ACUM-REJEITADOS)
+                           MOVE REG-UF
+                             TO WRK-REJ-UF(WRK-ACUM-REJEITADOS)
+                        END-IF
                     END-IF.
 
                     READ CLIENTES.
@@ -137,6 +267,17 @@
 
        0300-FINALIZAR.
       *--------------------------------------------------------------
+      *-------- GRAVAR O TRAILER COM O TOTAL DE REGISTROS GRAVADOS,
+      *-------- PARA QUEM FOR LER O ARQUIVO RELAT SABER O TOTAL SEM
+      *-------- PRECISAR ABRIR E CONTAR
+      *--------------------------------------------------------------
+
+                  MOVE SPACES             TO REG-TRL-FILLER
+                  MOVE "T"                TO REG-TRL-TIPO
+                  MOVE WRK-ACUM-GRAVADOS   TO REG-TRL-TOTAL
+                  WRITE REG-RELAT FROM REG-RELAT-TRL.
+
+      *--------------------------------------------------------------
       *-------- FECHAMENTO ARQUIVOS CLIENTES E RELAT
       *--------------------------------------------------------------
 
@@ -146,5 +287,20 @@
       *-------- MOSTRAR ESTATISTICA
       *--------------------------------------------------------------
 
-                  DISPLAY "TOTAL LIDOS..... " WRK-ACUM-LIDOS.
-                  DISPLAY "TOTAL GRAVADOS.. " WRK-ACUM-GRAVADOS.
+                  DISPLAY "TOTAL LIDOS....... " WRK-ACUM-LIDOS.
+                  DISPLAY "TOTAL GRAVADOS.... " WRK-ACUM-GRAVADOS.
+                  DISPLAY "TOTAL REJEITADOS.. " WRK-ACUM-REJEITADOS.
+
+      *--------------------------------------------------------------
+      *-------- LISTAGEM DOS CLIENTES REJEITADOS (UF NAO ELEGIVEL)
+      *--------------------------------------------------------------
+
+                  IF WRK-ACUM-REJEITADOS GREATER ZEROS
+                     DISPLAY "CLIENTES REJEITADOS (UF NAO ELEGIVEL):"
+                     PERFORM VARYING WRK-IDX FROM 1 BY 1
+                             UNTIL WRK-IDX GREATER WRK-ACUM-REJEITADOS
+                                OR WRK-IDX GREATER 200
+                        DISPLAY "   CODIGO " WRK-REJ-CODIGO(WRK-IDX)
+                                " UF " WRK-REJ-UF(WRK-IDX)
+                     END-PERFORM
+                  END-IF.
