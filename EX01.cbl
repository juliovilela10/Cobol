@@ -6,17 +6,51 @@
       *           imprima o maior deles.
       * DATA: XX/XX/2022
       * OBSERVAÇÕES:
+      * 09/08/2026 JV - PASSA A MONTAR O RANKING COMPLETO (MAIOR,
+      *                 DO MEIO E MENOR) E GRAVAR O RESULTADO NO
+      *                 ARQUIVO RANKING.txt, NO LUGAR DE SO EXIBIR
+      *                 O MAIOR NUMERO
+      * 09/08/2026 JV - RANKING PASSA A TRATAR EMPATE ENTRE OS NUMEROS
+      *                 DIGITADOS (GREATER OR EQUAL COM DESEMPATE PELA
+      *                 ORDEM DE DIGITACAO), QUE ANTES DEIXAVA O
+      *                 RANKING ZERADO QUANDO DOIS OU TRES NUMEROS
+      *                 ERAM IGUAIS
       ******************************************************************
        ENVIRONMENT                DIVISION.
        CONFIGURATION              SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT RANKING ASSIGN TO "D:\AulaCobol\DADOS\RANKING.txt"
+             FILE STATUS IS FS-RANKING.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RANKING.
+       01  REG-RANKING.
+           05 RNK-MAIOR      PIC ZZ9.
+           05 FILLER         PIC X(02) VALUE SPACES.
+           05 RNK-MEIO       PIC ZZ9.
+           05 FILLER         PIC X(02) VALUE SPACES.
+           05 RNK-MENOR      PIC ZZ9.
+
        WORKING-STORAGE            SECTION.
        77  WRK-NUM1       PIC 9(03)  VALUE ZEROS.
        77  WRK-NUM2       PIC 9(03)  VALUE ZEROS.
        77  WRK-NUM3       PIC 9(03)  VALUE ZEROS.
 
+       77  WRK-MAIOR      PIC 9(03)  VALUE ZEROS.
+       77  WRK-MEIO       PIC 9(03)  VALUE ZEROS.
+       77  WRK-MENOR      PIC 9(03)  VALUE ZEROS.
+
+       77  FS-RANKING     PIC 9(02) VALUE ZEROS.
+       77  WRK-MSG-ERRO   PIC X(30) VALUE SPACES.
+
+       77  WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "EX01".
+       77  WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE "RANKING.txt".
+
 
 
         PROCEDURE DIVISION.
@@ -34,24 +68,78 @@
            DISPLAY "DIGITE TERCEIRO NUMERO: "
              ACCEPT WRK-NUM3.
 
+           OPEN EXTEND RANKING.
+           IF FS-RANKING EQUAL 35
+              OPEN OUTPUT RANKING
+           END-IF.
+           IF FS-RANKING NOT EQUAL 00
+              MOVE "ERRO NO OPEN RANKING   " TO WRK-MSG-ERRO
+              PERFORM 9000-TRATA-ERRO
+           END-IF.
+
 
        0200-PROCESSAR               SECTION.
-           IF WRK-NUM1 GREATER WRK-NUM2 AND GREATER WRK-NUM3
-              DISPLAY "O MAIOR NUMERO DIGITADO FOI "WRK-NUM1
+      *--------------------------------------------------------------
+      *-------- MONTA O RANKING COMPLETO DOS TRES NUMEROS DIGITADOS;
+      *-------- EM CASO DE EMPATE, GREATER OR EQUAL DESEMPATA PELA
+      *-------- ORDEM DE DIGITACAO (NUM1, DEPOIS NUM2, DEPOIS NUM3)
+      *--------------------------------------------------------------
+           IF WRK-NUM1 GREATER OR EQUAL WRK-NUM2 AND
+              WRK-NUM1 GREATER OR EQUAL WRK-NUM3
+              MOVE WRK-NUM1 TO WRK-MAIOR
+              IF WRK-NUM2 GREATER OR EQUAL WRK-NUM3
+                 MOVE WRK-NUM2 TO WRK-MEIO
+                 MOVE WRK-NUM3 TO WRK-MENOR
+              ELSE
+                 MOVE WRK-NUM3 TO WRK-MEIO
+                 MOVE WRK-NUM2 TO WRK-MENOR
+              END-IF
+           ELSE
+              IF WRK-NUM2 GREATER OR EQUAL WRK-NUM1 AND
+                 WRK-NUM2 GREATER OR EQUAL WRK-NUM3
+                 MOVE WRK-NUM2 TO WRK-MAIOR
+                 IF WRK-NUM1 GREATER OR EQUAL WRK-NUM3
+                    MOVE WRK-NUM1 TO WRK-MEIO
+                    MOVE WRK-NUM3 TO WRK-MENOR
+                 ELSE
+                    MOVE WRK-NUM3 TO WRK-MEIO
+                    MOVE WRK-NUM1 TO WRK-MENOR
+                 END-IF
+              ELSE
+                 MOVE WRK-NUM3 TO WRK-MAIOR
+                 IF WRK-NUM1 GREATER OR EQUAL WRK-NUM2
+                    MOVE WRK-NUM1 TO WRK-MEIO
+                    MOVE WRK-NUM2 TO WRK-MENOR
+                 ELSE
+                    MOVE WRK-NUM2 TO WRK-MEIO
+                    MOVE WRK-NUM1 TO WRK-MENOR
+                 END-IF
+              END-IF
            END-IF.
 
-           IF WRK-NUM2 GREATER WRK-NUM1 AND GREATER WRK-NUM3
-              DISPLAY "O MAIOR NUMERO DIGITADO FOI "WRK-NUM2
-           END-IF.
+           DISPLAY "1o LUGAR (MAIOR)... " WRK-MAIOR.
+           DISPLAY "2o LUGAR (DO MEIO). " WRK-MEIO.
+           DISPLAY "3o LUGAR (MENOR)... " WRK-MENOR.
 
-           IF WRK-NUM3 GREATER WRK-NUM2 AND GREATER WRK-NUM1
-              DISPLAY "O MAIOR NUMERO DIGITADO FOI "WRK-NUM3
-           END-IF.
+           PERFORM 0210-GRAVAR-RANKING.
 
 
+       0210-GRAVAR-RANKING          SECTION.
+           MOVE WRK-MAIOR TO RNK-MAIOR.
+           MOVE WRK-MEIO  TO RNK-MEIO.
+           MOVE WRK-MENOR TO RNK-MENOR.
+           WRITE REG-RANKING.
 
-       0300-FINALIZAR               SECTION.
 
+       0300-FINALIZAR               SECTION.
+           CLOSE RANKING.
            DISPLAY "**********************************".
            DISPLAY "********** FIM PROGRAMA **********".
            DISPLAY "**********************************".
+
+       9000-TRATA-ERRO.
+           CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                WRK-ERRLOG-ARQUIVO
+                                FS-RANKING.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
