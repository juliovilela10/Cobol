@@ -5,6 +5,11 @@
       * OBJETIVO: VARIAVEL DE NIVEL (ESTRUTURAL) - FILLER
       * DATA: XX/XX/2022
       * OBSERVAÇÕES:
+      * 09/08/2026 JV - MODO DE SAIDA SELECIONAVEL: DD/MM/YYYY (1,
+      *                 PADRAO), MM/DD/YYYY (2) OU ISO YYYY-MM-DD (3)
+      * 09/08/2026 JV - NOVO MODO 4 (DATA POR EXTENSO), OBTIDO PELO
+      *                 MODULO COMPARTILHADO DATAFMT NO LUGAR DE
+      *                 REPETIR AQUI A LOGICA DE FORMATACAO
       ******************************************************************
        ENVIRONMENT                DIVISION.
        CONFIGURATION              SECTION.
@@ -25,13 +30,56 @@
            05 FILLER  PIC X(01) VALUE "/".
            05 WRK-ANO PIC X(04) VALUE SPACES.
 
+       01  WRK-DATA3.
+           05 WRK-MES PIC X(02) VALUE SPACES.
+           05 FILLER  PIC X(01) VALUE "/".
+           05 WRK-DIA PIC X(02) VALUE SPACES.
+           05 FILLER  PIC X(01) VALUE "/".
+           05 WRK-ANO PIC X(04) VALUE SPACES.
+
+       01  WRK-DATA4.
+           05 WRK-ANO PIC X(04) VALUE SPACES.
+           05 FILLER  PIC X(01) VALUE "-".
+           05 WRK-MES PIC X(02) VALUE SPACES.
+           05 FILLER  PIC X(01) VALUE "-".
+           05 WRK-DIA PIC X(02) VALUE SPACES.
+
+      *-------------------- MODO DE SAIDA ESCOLHIDO --------------------
+       77  WRK-MODO  PIC 9(01) VALUE 1.
+           88 WRK-MODO-DDMMYYYY  VALUE 1.
+           88 WRK-MODO-MMDDYYYY  VALUE 2.
+           88 WRK-MODO-ISO       VALUE 3.
+           88 WRK-MODO-EXTENSO   VALUE 4.
+
+      *-------------------- PARAMETROS DO MODULO DATAFMT ---------------
+       77  WRK-AAAAMMDD    PIC 9(08).
+       77  WRK-CIDADE-EXEC PIC X(20) VALUE "LONDRINA".
+       77  WRK-DATA-EXTENSO PIC X(40).
+
        PROCEDURE DIVISION.
        0100-RECEBE                SECTION.
+           DISPLAY "MODO DE SAIDA (1=DD/MM/AAAA 2=MM/DD/AAAA "
+                   "3=AAAA-MM-DD 4=POR EXTENSO): ".
+           ACCEPT WRK-MODO.
            ACCEPT WRK-DATA FROM DATE YYYYMMDD.
             MOVE CORR WRK-DATA TO WRK-DATA2.
+            MOVE CORR WRK-DATA TO WRK-DATA3.
+            MOVE CORR WRK-DATA TO WRK-DATA4.
 
        0200-MOSTRA                SECTION.
-           DISPLAY WRK-DATA2.
+           EVALUATE TRUE
+              WHEN WRK-MODO-MMDDYYYY
+                 DISPLAY WRK-DATA3
+              WHEN WRK-MODO-ISO
+                 DISPLAY WRK-DATA4
+              WHEN WRK-MODO-EXTENSO
+                 MOVE WRK-DATA TO WRK-AAAAMMDD
+                 CALL "DATAFMT" USING WRK-AAAAMMDD WRK-MODO
+                                       WRK-CIDADE-EXEC WRK-DATA-EXTENSO
+                 DISPLAY WRK-DATA-EXTENSO
+              WHEN OTHER
+                 DISPLAY WRK-DATA2
+           END-EVALUATE.
 
 
        0300-FINALIZAR             SECTION.
