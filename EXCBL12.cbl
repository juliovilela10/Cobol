@@ -5,6 +5,9 @@
       * OBJETIVO: EXEMPLO DE OPERAÇÃO DIVIDE
       * DATA: XX/XX/2022
       * OBSERVAÇÕES:
+      * 09/08/2026 JV - EM CASO DE DIVISAO POR 0, PASSA A PEDIR O
+      *                 SEGUNDO NUMERO NOVAMENTE EM VEZ DE CAIR NA
+      *                 EXIBICAO COM O RESULTADO ANTIGO/ZERADO
       ******************************************************************
        ENVIRONMENT                DIVISION.
        CONFIGURATION              SECTION.
@@ -17,6 +20,9 @@
        77  WRK-RESULTADO       PIC S9(08)V99       VALUE ZEROS.
        77  WRK-RESULTADO-ED    PIC -ZZ.ZZZ.ZZ9,99  VALUE ZEROS.
 
+       77  WRK-SW-ERRO          PIC X(01) VALUE "N".
+           88 WRK-ERRO-DIVISAO            VALUE "S".
+
        PROCEDURE DIVISION.
        0100-RECEBE                SECTION.
            DISPLAY "DIGITE O PRIMEIRO NUMERO: "
@@ -26,9 +32,17 @@
 
 
        0150-PROCESSAR             SECTION.
-           DIVIDE WRK-NUM1 BY WRK-NUM2  GIVING WRK-RESULTADO
-                  ON SIZE ERROR
-                      DISPLAY "ERRO - DIVISAO POR 0".
+           SET WRK-ERRO-DIVISAO TO TRUE.
+           PERFORM UNTIL NOT WRK-ERRO-DIVISAO
+              MOVE "N" TO WRK-SW-ERRO
+              DIVIDE WRK-NUM1 BY WRK-NUM2  GIVING WRK-RESULTADO
+                     ON SIZE ERROR
+                         DISPLAY "ERRO - DIVISAO POR 0"
+                         SET WRK-ERRO-DIVISAO TO TRUE
+                         DISPLAY "DIGITE O SEGUNDO NUMERO NOVAMENTE: "
+                         ACCEPT WRK-NUM2
+              END-DIVIDE
+           END-PERFORM.
 
        0200-MOSTRA                SECTION.
            MOVE WRK-RESULTADO TO WRK-RESULTADO-ED.
