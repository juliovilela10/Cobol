@@ -5,17 +5,52 @@
       * OBJETIVO: TESTAR MEDIA DO ALUNO (IF)
       * DATA: XX/XX/2022
       * OBSERVAÇÕES:
+      * 09/08/2026 JV - TERCEIRA NOTA (RECUPERACAO) INCLUIDA NA MEDIA
+      *                 E FAIXA "RECUPERACAO" PARA QUEM FICA ABAIXO DA
+      *                 APROVACAO MAS ACIMA DA REPROVACAO DIRETA
+      * 09/08/2026 JV - RESULTADO DE CADA ALUNO PASSA A SER GRAVADO NO
+      *                 ARQUIVO RESULTALU, PARA O BOLETIM DA TURMA
+      * 09/08/2026 JV - A NOTA DE RECUPERACAO PASSA A SER PEDIDA E
+      *                 CONTABILIZADA SOMENTE PARA QUEM FICA NA FAIXA
+      *                 DE RECUPERACAO PELA MEDIA DAS DUAS PRIMEIRAS
+      *                 NOTAS; QUEM JA APROVA OU JA REPROVA DIRETO NAO
+      *                 PRECISA FAZER RECUPERACAO
       ******************************************************************
        ENVIRONMENT                DIVISION.
        CONFIGURATION              SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT RESULTALU ASSIGN TO "D:\AulaCobol\DADOS\RESULTALU.txt"
+             FILE STATUS IS FS-RESULTALU.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RESULTALU.
+       01  REG-RESULTALU.
+           05 RES-NIVEL      PIC X(10).
+           05 FILLER         PIC X(01).
+           05 RES-NOT1       PIC 9(02)V99.
+           05 FILLER         PIC X(01).
+           05 RES-NOT2       PIC 9(02)V99.
+           05 FILLER         PIC X(01).
+           05 RES-NOT3       PIC 9(02)V99.
+           05 FILLER         PIC X(01).
+           05 RES-MEDIA      PIC 9(02)V99.
+           05 FILLER         PIC X(01).
+           05 RES-SITUACAO   PIC X(11).
+
        WORKING-STORAGE            SECTION.
        77  WRK-NIVEL     PIC X(10)    VALUE SPACES.
        77  WRK-NOT1      PIC 9(02)V99 VALUE ZEROS.
        77  WRK-NOT2      PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-NOT3      PIC 9(02)V99 VALUE ZEROS.
        77  WRK-MEDIA     PIC 9(02)V99 VALUE ZEROS.
+       77  WRK-SITUACAO  PIC X(11)    VALUE SPACES.
+
+       77  FS-RESULTALU  PIC 9(02) VALUE ZEROS.
 
        PROCEDURE DIVISION.
 
@@ -35,20 +70,74 @@
              ACCEPT WRK-NOT1
            DISPLAY "Digite a Segunda Nota: "
              ACCEPT WRK-NOT2.
+           MOVE ZEROS TO WRK-NOT3.
 
        0200-PROCESSAR             SECTION.
+      *--------------------------------------------------------------
+      *-------- A MEDIA PARCIAL (DUAS PRIMEIRAS NOTAS) DECIDE SE O
+      *-------- ALUNO JA ESTA APROVADO, JA ESTA REPROVADO, OU CAI NA
+      *-------- FAIXA DE RECUPERACAO - SO NESTE ULTIMO CASO A NOTA DE
+      *-------- RECUPERACAO E PEDIDA E ENTRA NA MEDIA FINAL
+      *--------------------------------------------------------------
            COMPUTE WRK-MEDIA = (WRK-NOT1 + WRK-NOT2) / 2.
 
+           MOVE "REPROVADO  " TO WRK-SITUACAO.
+           IF WRK-NIVEL (01:04) EQUAL "FUND"
+              EVALUATE TRUE
+                 WHEN WRK-MEDIA GREATER OR EQUAL 6
+                    MOVE "APROVADO   " TO WRK-SITUACAO
+                 WHEN WRK-MEDIA GREATER OR EQUAL 4
+                    PERFORM 0150-APLICAR-RECUPERACAO
+                    IF WRK-MEDIA GREATER OR EQUAL 6
+                       MOVE "APROVADO   " TO WRK-SITUACAO
+                    ELSE
+                       MOVE "REPROVADO  " TO WRK-SITUACAO
+                    END-IF
+              END-EVALUATE
+           END-IF.
+           IF WRK-NIVEL (01:05) EQUAL "MEDIO"
+              EVALUATE TRUE
+                 WHEN WRK-MEDIA GREATER 7
+                    MOVE "APROVADO   " TO WRK-SITUACAO
+                 WHEN WRK-MEDIA GREATER OR EQUAL 5
+                    PERFORM 0150-APLICAR-RECUPERACAO
+                    IF WRK-MEDIA GREATER 7
+                       MOVE "APROVADO   " TO WRK-SITUACAO
+                    ELSE
+                       MOVE "REPROVADO  " TO WRK-SITUACAO
+                    END-IF
+              END-EVALUATE
+           END-IF.
+
            DISPLAY "MEDIA..."
            DISPLAY WRK-MEDIA
-             IF WRK-NIVEL (01:04) EQUAL "FUND" AND
-                   WRK-MEDIA GREATER THAN OR EQUAL 6
-                    DISPLAY "APROVADO "
-             END-IF.
-             IF WRK-NIVEL (01:05) EQUAL "MEDIO" AND
-                   WRK-MEDIA GREATER 7
-                    DISPLAY "APROVADO"
-             END-IF.
+           DISPLAY WRK-SITUACAO.
+
+           PERFORM 0210-GRAVAR-RESULTADO.
+
+       0150-APLICAR-RECUPERACAO    SECTION.
+      *--------------------------------------------------------------
+      *-------- SO E CHAMADA QUANDO A MEDIA PARCIAL CAI NA FAIXA DE
+      *-------- RECUPERACAO - A MEDIA FINAL VIRA A MEDIA ENTRE A
+      *-------- MEDIA PARCIAL E A NOTA DE RECUPERACAO
+      *--------------------------------------------------------------
+           DISPLAY "Digite a Nota de Recuperacao: "
+             ACCEPT WRK-NOT3.
+           COMPUTE WRK-MEDIA = (WRK-MEDIA + WRK-NOT3) / 2.
+
+       0210-GRAVAR-RESULTADO        SECTION.
+           OPEN EXTEND RESULTALU.
+           IF FS-RESULTALU EQUAL 35
+              OPEN OUTPUT RESULTALU
+           END-IF.
+           MOVE WRK-NIVEL    TO RES-NIVEL.
+           MOVE WRK-NOT1     TO RES-NOT1.
+           MOVE WRK-NOT2     TO RES-NOT2.
+           MOVE WRK-NOT3     TO RES-NOT3.
+           MOVE WRK-MEDIA    TO RES-MEDIA.
+           MOVE WRK-SITUACAO TO RES-SITUACAO.
+           WRITE REG-RESULTALU.
+           CLOSE RESULTALU.
 
        0300-FINALIZAR             SECTION.
            DISPLAY "**********************************".
