@@ -5,24 +5,99 @@
       * OBJETIVO: CALCULANDO FRETE (EVALUATE)
       * DATA: XX/XX/2022
       * OBSERVAÇÕES:
+      * 09/08/2026 JV - TABELA COM OS 27 ESTADOS (ENTREGA NACIONAL),
+      *                 NO LUGAR DO EVALUATE COM APENAS SP/RJ/ES
+      * 09/08/2026 JV - CADA COTACAO PASSA A SER GRAVADA NO ARQUIVO
+      *                 FRETELOG, PARA AUDITORIA POSTERIOR DE PRECOS
+      * 09/08/2026 JV - SOBRETAXA POR FAIXA DE PESO, SOMADA AO FRETE
+      *                 PERCENTUAL DO ESTADO
+      * 09/08/2026 JV - FRETE GRATIS PARA PEDIDOS ACIMA DO LIMITE
+      *                 PROMOCIONAL (WRK-LIMITE-FRETE-GRATIS)
+      * 09/08/2026 JV - LOG-VALOR PASSA A GRAVAR O VALOR DO PEDIDO
+      *                 ANTES DE SOMAR O FRETE (WRK-VALOR-PEDIDO), EM
+      *                 VEZ DO WRK-VALOR JA COM O FRETE EMBUTIDO, POIS
+      *                 O FRETE JA E GRAVADO A PARTE EM LOG-FRETE
       ******************************************************************
        ENVIRONMENT                DIVISION.
        CONFIGURATION              SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT FRETELOG ASSIGN TO "D:\AulaCobol\DADOS\FRETELOG.txt"
+             FILE STATUS IS FS-FRETELOG.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FRETELOG.
+       01  REG-FRETELOG.
+           05 LOG-PRODUTO  PIC X(30).
+           05 FILLER       PIC X(01) VALUE SPACES.
+           05 LOG-ESTADO   PIC X(02).
+           05 FILLER       PIC X(01) VALUE SPACES.
+           05 LOG-VALOR    PIC 9(08)V99.
+           05 FILLER       PIC X(01) VALUE SPACES.
+           05 LOG-FRETE    PIC 9(08)V99.
+
        WORKING-STORAGE            SECTION.
+       77  FS-FRETELOG  PIC 9(02) VALUE ZEROS.
 
       *================ VARIAVEIS DE APOIO =================
        77  WRK-PRODUTO  PIC X(30)     VALUE SPACES.
        77  WRK-ESTADO   PIC X(02)     VALUE SPACES.
        77  WRK-VALOR    PIC 9(08)V99  VALUE ZEROS.
+       77  WRK-VALOR-PEDIDO PIC 9(08)V99 VALUE ZEROS.
        77  WRK-FRETE    PIC 9(08)V99  VALUE ZEROS.
+       77  WRK-PERC-FRETE PIC 9(02)   VALUE ZEROS.
+       77  WRK-PESO         PIC 9(05)V99  VALUE ZEROS.
+       77  WRK-SOBRETAXA-PESO PIC 9(08)V99 VALUE ZEROS.
+
+      *-------- LIMITE PROMOCIONAL: PEDIDOS ACIMA DISSO NAO PAGAM
+      *-------- FRETE. AJUSTE ESTE VALOR PARA MUDAR A PROMOCAO
+       77  WRK-LIMITE-FRETE-GRATIS PIC 9(08)V99 VALUE 5000,00.
 
       *================ VARIAVEIS DE EDICAO ================
        77  WRK-VALOR-ED PIC ZZ.ZZZ.ZZ9,99.
        77  WRK-FRETE-ED PIC ZZ.ZZZ.ZZ9,99.
 
+      *================ TABELA DE FRETE POR ESTADO (27 UF's) ========
+       01  TABELA-DE-UFS.
+           05 FILLER PIC X(04) VALUE "AC25".
+           05 FILLER PIC X(04) VALUE "AL22".
+           05 FILLER PIC X(04) VALUE "AP25".
+           05 FILLER PIC X(04) VALUE "AM25".
+           05 FILLER PIC X(04) VALUE "BA22".
+           05 FILLER PIC X(04) VALUE "CE22".
+           05 FILLER PIC X(04) VALUE "DF18".
+           05 FILLER PIC X(04) VALUE "ES20".
+           05 FILLER PIC X(04) VALUE "GO18".
+           05 FILLER PIC X(04) VALUE "MA22".
+           05 FILLER PIC X(04) VALUE "MT18".
+           05 FILLER PIC X(04) VALUE "MS18".
+           05 FILLER PIC X(04) VALUE "MG12".
+           05 FILLER PIC X(04) VALUE "PA25".
+           05 FILLER PIC X(04) VALUE "PB22".
+           05 FILLER PIC X(04) VALUE "PR15".
+           05 FILLER PIC X(04) VALUE "PE22".
+           05 FILLER PIC X(04) VALUE "PI22".
+           05 FILLER PIC X(04) VALUE "RJ15".
+           05 FILLER PIC X(04) VALUE "RN22".
+           05 FILLER PIC X(04) VALUE "RS15".
+           05 FILLER PIC X(04) VALUE "RO25".
+           05 FILLER PIC X(04) VALUE "RR25".
+           05 FILLER PIC X(04) VALUE "SC15".
+           05 FILLER PIC X(04) VALUE "SP10".
+           05 FILLER PIC X(04) VALUE "SE22".
+           05 FILLER PIC X(04) VALUE "TO25".
+       01  TABELA-DE-UFS-R REDEFINES TABELA-DE-UFS OCCURS 27 TIMES
+                                     INDEXED BY WRK-IDX-UF.
+           05 TAB-UF         PIC X(02).
+           05 TAB-UF-PERC    PIC 9(02).
+
+       77  WRK-SW-UF-ACHADA  PIC X(01) VALUE "N".
+           88 WRK-UF-ACHADA            VALUE "S".
+
        PROCEDURE DIVISION.
 
 
@@ -39,22 +114,33 @@
              ACCEPT WRK-PRODUTO.
            DISPLAY "QUAL O VALOR: "
              ACCEPT WRK-VALOR.
-           DISPLAY "QUAL O ESTADO (SP/RJ/ES): "
+           DISPLAY "QUAL O ESTADO (UF): "
              ACCEPT WRK-ESTADO.
+           DISPLAY "QUAL O PESO DA ENCOMENDA (KG): "
+             ACCEPT WRK-PESO.
 
 
        0200-PROCESSAR               SECTION.
-           EVALUATE WRK-ESTADO
-             WHEN "SP"
-              COMPUTE WRK-FRETE = WRK-VALOR * 0,10
-             WHEN "RJ"
-              COMPUTE WRK-FRETE = WRK-VALOR * 0,15
-             WHEN "ES"
-              COMPUTE WRK-FRETE = WRK-VALOR * 0,20
-             WHEN OTHER
-              DISPLAY "NAO ENTREGAMOS NESSE ESTADO " WRK-ESTADO
-           END-EVALUATE.
+      *--------------------------------------------------------------
+      *-------- PROMOCAO: PEDIDO ACIMA DO LIMITE NAO PAGA FRETE, E
+      *-------- NEM PRECISA PASSAR PELA TABELA DE UF's / PESO
+      *--------------------------------------------------------------
+           IF WRK-VALOR GREATER WRK-LIMITE-FRETE-GRATIS
+              MOVE ZEROS TO WRK-FRETE
+              DISPLAY "FRETE GRATIS - VALOR ACIMA DO LIMITE "
+                      "PROMOCIONAL"
+           ELSE
+              PERFORM 0210-LOCALIZA-UF
+              IF WRK-UF-ACHADA
+                 COMPUTE WRK-FRETE = WRK-VALOR * WRK-PERC-FRETE / 100
+                 PERFORM 0230-CALCULA-SOBRETAXA-PESO
+                 ADD WRK-SOBRETAXA-PESO TO WRK-FRETE
+              ELSE
+                 DISPLAY "NAO ENTREGAMOS NESSE ESTADO " WRK-ESTADO
+              END-IF
+           END-IF.
 
+           MOVE WRK-VALOR TO WRK-VALOR-PEDIDO.
            COMPUTE WRK-VALOR = WRK-VALOR + WRK-FRETE.
            MOVE WRK-VALOR TO WRK-VALOR-ED
            MOVE WRK-FRETE TO WRK-FRETE-ED.
@@ -64,6 +150,52 @@
               DISPLAY "VALOR DO FRETE " WRK-FRETE-ED
            END-IF.
 
+           PERFORM 0220-GRAVAR-LOG.
+
+       0210-LOCALIZA-UF              SECTION.
+           MOVE "N" TO WRK-SW-UF-ACHADA.
+           MOVE ZEROS TO WRK-PERC-FRETE.
+           SET WRK-IDX-UF TO 1.
+           SEARCH TABELA-DE-UFS-R
+              AT END
+                 CONTINUE
+              WHEN TAB-UF(WRK-IDX-UF) EQUAL WRK-ESTADO
+                 SET WRK-UF-ACHADA TO TRUE
+                 MOVE TAB-UF-PERC(WRK-IDX-UF) TO WRK-PERC-FRETE
+           END-SEARCH.
+
+       0230-CALCULA-SOBRETAXA-PESO    SECTION.
+      *--------------------------------------------------------------
+      *-------- SOBRETAXA FIXA POR FAIXA DE PESO, SOMADA AO FRETE
+      *-------- PERCENTUAL DO ESTADO (ENCOMENDA PESADA CUSTA MAIS
+      *-------- PARA TRANSPORTAR DO QUE UMA LEVE PARA O MESMO UF)
+      *--------------------------------------------------------------
+           EVALUATE TRUE
+              WHEN WRK-PESO LESS OR EQUAL 5
+                 MOVE ZEROS TO WRK-SOBRETAXA-PESO
+              WHEN WRK-PESO LESS OR EQUAL 20
+                 MOVE 10,00 TO WRK-SOBRETAXA-PESO
+              WHEN WRK-PESO LESS OR EQUAL 50
+                 MOVE 25,00 TO WRK-SOBRETAXA-PESO
+              WHEN OTHER
+                 MOVE 50,00 TO WRK-SOBRETAXA-PESO
+           END-EVALUATE.
+
+       0220-GRAVAR-LOG                SECTION.
+      *--------------------------------------------------------------
+      *-------- GRAVA A COTACAO NO ARQUIVO FRETELOG (HISTORICO). SE
+      *-------- O ARQUIVO AINDA NAO EXISTE, CRIA NO PRIMEIRO ACESSO
+      *--------------------------------------------------------------
+           OPEN EXTEND FRETELOG.
+           IF FS-FRETELOG EQUAL 35
+              OPEN OUTPUT FRETELOG
+           END-IF.
+           MOVE WRK-PRODUTO      TO LOG-PRODUTO.
+           MOVE WRK-ESTADO       TO LOG-ESTADO.
+           MOVE WRK-VALOR-PEDIDO TO LOG-VALOR.
+           MOVE WRK-FRETE        TO LOG-FRETE.
+           WRITE REG-FRETELOG.
+           CLOSE FRETELOG.
 
 
        0300-FINALIZAR               SECTION.
