@@ -5,17 +5,43 @@
       * OBJETIVO: IMPRESSAO TABUADA 1A 10 USANDO (UNTIL/TIME/VARYING)
       * DATA: XX/XX/2022
       * OBSERVAÇÕES:
+      * 09/08/2026 JV - MODO LOTE: GERA A TABUADA DE TODOS OS NUMEROS
+      *                 DE 1 A 10 EM UMA UNICA EXECUCAO, GRAVANDO O
+      *                 RESULTADO NO ARQUIVO TABUADA.txt
       ******************************************************************
        ENVIRONMENT                DIVISION.
        CONFIGURATION              SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT TABUADA ASSIGN TO "D:\AulaCobol\DADOS\TABUADA.txt"
+             FILE STATUS IS FS-TABUADA.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TABUADA.
+       01  REG-TABUADA          PIC X(20).
+
        WORKING-STORAGE            SECTION.
        77  WRK-NUMERO       PIC 9(02)  VALUE ZEROS.
        77  WRK-CONTADOR     PIC 9(02)  VALUE 1.
        77  WRK-RESULTADO    PIC 9(03)  VALUE ZEROS.
 
+       77  WRK-SW-LOTE      PIC X(01)  VALUE "N".
+           88 WRK-MODO-LOTE            VALUE "S" "s".
+
+       77  FS-TABUADA       PIC 9(02)  VALUE ZEROS.
+
+       01  WRK-LINHA-TABUADA.
+           05 WRK-L-NUMERO    PIC Z9.
+           05 FILLER          PIC X(03) VALUE " X ".
+           05 WRK-L-CONTADOR  PIC Z9.
+           05 FILLER          PIC X(03) VALUE " = ".
+           05 WRK-L-RESULTADO PIC ZZ9.
+           05 FILLER          PIC X(07) VALUE SPACES.
+
        PROCEDURE DIVISION.
        0000-PRINCIPAL               SECTION.
            PERFORM   0100-INICIALIZAR
@@ -25,11 +51,23 @@
            STOP RUN.
        0100-INICIALIZAR             SECTION.
 
-           DISPLAY "QUAL O NUMERO: "
-             ACCEPT WRK-NUMERO.
+           DISPLAY "GERAR A TABUADA DE 1 A 10 EM LOTE (S/N)? "
+             ACCEPT WRK-SW-LOTE.
+           IF WRK-MODO-LOTE
+              OPEN OUTPUT TABUADA
+           ELSE
+              DISPLAY "QUAL O NUMERO: "
+                ACCEPT WRK-NUMERO
+           END-IF.
 
 
        0200-PROCESSAR               SECTION.
+           IF WRK-MODO-LOTE
+              PERFORM VARYING WRK-NUMERO FROM 1 BY 1
+                       UNTIL  WRK-NUMERO GREATER 10
+                 PERFORM 0210-GERA-TABUADA
+              END-PERFORM
+           ELSE
       *=================== UNTIL
       *    PERFORM UNITL WRK-CONTADOR GREATER 10
       *       COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
@@ -45,13 +83,26 @@
       *     END-PERFORM.
 
       *=================== VARYING
+              PERFORM 0210-GERA-TABUADA
+           END-IF.
+
+       0210-GERA-TABUADA             SECTION.
            PERFORM VARYING WRK-CONTADOR FROM 1 BY 1
                     UNTIL  WRK-CONTADOR GREATER 10
              COMPUTE WRK-RESULTADO = WRK-NUMERO * WRK-CONTADOR
              DISPLAY WRK-NUMERO " X " WRK-CONTADOR " = " WRK-RESULTADO
+             IF WRK-MODO-LOTE
+                MOVE WRK-NUMERO    TO WRK-L-NUMERO
+                MOVE WRK-CONTADOR  TO WRK-L-CONTADOR
+                MOVE WRK-RESULTADO TO WRK-L-RESULTADO
+                WRITE REG-TABUADA FROM WRK-LINHA-TABUADA
+             END-IF
            END-PERFORM.
 
        0300-FINALIZAR               SECTION.
+           IF WRK-MODO-LOTE
+              CLOSE TABUADA
+           END-IF.
 
            DISPLAY "**********************************".
            DISPLAY "********** FIM PROGRAMA **********".
