@@ -5,29 +5,88 @@
       * OBJETIVO: VENDAS DE PRODUTOS COM ACUMULADO
       * DATA: XX/XX/2022
       * OBSERVAÇÕES:
+      * 09/08/2026 JV - LACO DE ENTRADA PASSA A TERMINAR COM A
+      *                 PERGUNTA "MAIS VENDAS (S/N)", NO LUGAR DO
+      *                 VALOR-SENTINELA 99999
+      * 09/08/2026 JV - CADA VENDA DIGITADA PASSA A SER GRAVADA NO
+      *                 ARQUIVO DE DETALHE VENDASDET, PARA CONFERENCIA
+      *                 DE CAIXA NO FINAL DO DIA
+      * 09/08/2026 JV - SUBTOTAL POR PRODUTO (TABELA EM MEMORIA), NO
+      *                 LUGAR DE SO O TOTAL GERAL DA SESSAO
       ******************************************************************
        ENVIRONMENT                DIVISION.
        CONFIGURATION              SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT VENDASDET ASSIGN TO WRK-VENDASDET-PATH
+             FILE STATUS IS FS-VENDASDET.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  VENDASDET.
+       01  REG-VENDASDET.
+           05 DET-PRODUTO  PIC X(20).
+           05 FILLER       PIC X(01) VALUE SPACES.
+           05 DET-VALOR    PIC 9(05)V99.
+
        WORKING-STORAGE            SECTION.
        77  WRK-PRODUTO      PIC     X(20)      VALUE SPACES.
        77  WRK-VALOR        PIC     9(05)V99   VALUE ZEROS.
        77  WRK-VENDAS-ACUM  PIC     9(06)V99   VALUE ZEROS.
        77  WRK-PROD-ACUM    PIC     9(05)      VALUE ZEROS.
 
+       77  WRK-SW-CONTINUA  PIC X(01) VALUE "S".
+           88 WRK-CONTINUA-VENDAS   VALUE "S" "s".
+
+       77  FS-VENDASDET     PIC 9(02) VALUE ZEROS.
+       77  WRK-AAAAMMDD     PIC 9(08).
+       01  WRK-VENDASDET-PATH PIC X(60) VALUE SPACES.
+
+      *--------------------------------------------------------------
+      *-------- TABELA EM MEMORIA COM O SUBTOTAL DE CADA PRODUTO
+      *-------- DISTINTO VENDIDO NA SESSAO
+      *--------------------------------------------------------------
+       01  WRK-TAB-PRODUTOS.
+           05 WRK-PROD-ENTRY OCCURS 50 TIMES.
+               10 WRK-PROD-NOME   PIC X(20).
+               10 WRK-PROD-QTD    PIC 9(05).
+               10 WRK-PROD-VALOR  PIC 9(07)V99.
+
+       77  WRK-PROD-TAB-QTD   PIC 9(02) VALUE ZEROS.
+       77  WRK-IDX            PIC 9(02) VALUE ZEROS.
+       77  WRK-SW-PROD-ACHADO PIC X(01) VALUE "N".
+           88 WRK-PROD-ACHADO          VALUE "S".
 
        PROCEDURE DIVISION.
        0000-PRINCIPAL               SECTION.
+           PERFORM   0050-ABRIR-ARQUIVOS
            PERFORM   0100-INICIALIZAR
 
-             PERFORM 0200-PROCESSAR UNTIL WRK-VALOR EQUAL 99999.
+             PERFORM 0200-PROCESSAR UNTIL NOT WRK-CONTINUA-VENDAS.
 
              PERFORM 0300-FINALIZAR
 
            STOP RUN.
 
+       0050-ABRIR-ARQUIVOS           SECTION.
+      *--------------------------------------------------------------
+      *-------- ARQUIVO DE DETALHE DE VENDAS DO DIA, COM A DATA NO
+      *-------- NOME PARA MANTER O HISTORICO DE VARIOS DIAS
+      *--------------------------------------------------------------
+           ACCEPT WRK-AAAAMMDD FROM DATE YYYYMMDD.
+           STRING "D:\AulaCobol\DADOS\VENDASDET_" DELIMITED BY SIZE
+                  WRK-AAAAMMDD                    DELIMITED BY SIZE
+                  ".txt"                          DELIMITED BY SIZE
+                  INTO WRK-VENDASDET-PATH.
+
+           OPEN EXTEND VENDASDET.
+           IF FS-VENDASDET EQUAL 35
+              OPEN OUTPUT VENDASDET
+           END-IF.
+
        0100-INICIALIZAR             SECTION.
            DISPLAY "-----------------------"
            DISPLAY "DIGITE O PRODUTO: "
@@ -39,14 +98,61 @@
        0200-PROCESSAR               SECTION.
            COMPUTE WRK-VENDAS-ACUM = WRK-VENDAS-ACUM + WRK-VALOR
            ADD 1 TO WRK-PROD-ACUM.
-                PERFORM 0100-INICIALIZAR.
+
+           MOVE WRK-PRODUTO TO DET-PRODUTO.
+           MOVE WRK-VALOR   TO DET-VALOR.
+           WRITE REG-VENDASDET.
+
+           PERFORM 0210-ACUMULA-PRODUTO.
+
+           DISPLAY "MAIS VENDAS (S/N)? "
+             ACCEPT WRK-SW-CONTINUA.
+           IF WRK-CONTINUA-VENDAS
+              PERFORM 0100-INICIALIZAR
+           END-IF.
+
+       0210-ACUMULA-PRODUTO           SECTION.
+      *--------------------------------------------------------------
+      *-------- PROCURA O PRODUTO NA TABELA. SE JA EXISTE, SOMA
+      *-------- QUANTIDADE E VALOR; SENAO, ABRE UMA NOVA ENTRADA
+      *--------------------------------------------------------------
+           MOVE "N" TO WRK-SW-PROD-ACHADO.
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX GREATER WRK-PROD-TAB-QTD
+                      OR WRK-PROD-ACHADO
+              IF WRK-PROD-NOME(WRK-IDX) EQUAL WRK-PRODUTO
+                 SET WRK-PROD-ACHADO TO TRUE
+                 ADD 1         TO WRK-PROD-QTD(WRK-IDX)
+                 ADD WRK-VALOR TO WRK-PROD-VALOR(WRK-IDX)
+              END-IF
+           END-PERFORM.
+
+           IF NOT WRK-PROD-ACHADO
+              AND WRK-PROD-TAB-QTD LESS 50
+              ADD 1 TO WRK-PROD-TAB-QTD
+              MOVE WRK-PRODUTO TO WRK-PROD-NOME(WRK-PROD-TAB-QTD)
+              MOVE 1           TO WRK-PROD-QTD(WRK-PROD-TAB-QTD)
+              MOVE WRK-VALOR   TO WRK-PROD-VALOR(WRK-PROD-TAB-QTD)
+           END-IF.
 
        0300-FINALIZAR               SECTION.
 
+           CLOSE VENDASDET.
+
            DISPLAY "**********************************"
            DISPLAY " TOTAL DE VENDAS:  " WRK-VENDAS-ACUM
            DISPLAY " TOTAL DE PRODUTOS " WRK-PROD-ACUM
-
+           DISPLAY "**********************************"
+           DISPLAY " SUBTOTAL POR PRODUTO:"
+           PERFORM 0310-LISTA-PRODUTOS
 
            DISPLAY "********** FIM PROGRAMA **********"
            DISPLAY "**********************************".
+
+       0310-LISTA-PRODUTOS            SECTION.
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+                   UNTIL WRK-IDX GREATER WRK-PROD-TAB-QTD
+              DISPLAY "   " WRK-PROD-NOME(WRK-IDX)
+                      " QTD: " WRK-PROD-QTD(WRK-IDX)
+                      " VALOR: " WRK-PROD-VALOR(WRK-IDX)
+           END-PERFORM.
