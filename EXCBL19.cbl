@@ -5,6 +5,8 @@
       * OBJETIVO:  TABELA DE MESES( COM VETORES )
       * DATA: XX/XX/2022
       * OBSERVAÇÕES:
+      * 09/08/2026 JV - VALIDACAO DE FAIXA (1-12) ANTES DE SUBSCREVER
+      *                 A TABELA DE MESES
       ******************************************************************
        ENVIRONMENT                DIVISION.
        CONFIGURATION              SECTION.
@@ -48,7 +50,11 @@
 
        0200-PROCESSAR               SECTION.
 
-           DISPLAY WRK-DIA "/" MESES(WRK-MES) "/" WRK-ANO.
+           IF WRK-MES LESS 1 OR WRK-MES GREATER 12
+              DISPLAY "MES INVALIDO"
+           ELSE
+              DISPLAY WRK-DIA "/" MESES(WRK-MES) "/" WRK-ANO
+           END-IF.
 
 
 
