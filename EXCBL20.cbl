@@ -5,6 +5,8 @@
       * OBJETIVO: TABELA DE MESES( COM VETORES2 )
       * DATA: XX/XX/2022
       * OBSERVAÇÕES:
+      * 09/08/2026 JV - VALIDACAO DE FAIXA (1-12) ANTES DE SUBSCREVER
+      *                 A TABELA DE MESES
       ******************************************************************
        ENVIRONMENT                DIVISION.
        CONFIGURATION              SECTION.
@@ -34,7 +36,12 @@
 
        0200-PROCESSAR               SECTION.
            PERFORM 0250-MONTAMES
-           DISPLAY WRK-DIA " DE " WRK-MES-EXT(WRK-MES) " DE " WRK-ANO.
+           IF WRK-MES LESS 1 OR WRK-MES GREATER 12
+              DISPLAY "MES INVALIDO"
+           ELSE
+              DISPLAY WRK-DIA " DE " WRK-MES-EXT(WRK-MES)
+                      " DE " WRK-ANO
+           END-IF.
 
        0250-MONTAMES                SECTION.
            MOVE "JANEIRO  "   TO WRK-MES-EXT(01).
