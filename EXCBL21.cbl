@@ -12,10 +12,11 @@
            DECIMAL-POINT IS COMMA.
        DATA DIVISION.
        WORKING-STORAGE            SECTION.
-       77  WRK-DATA  PIC X(40).
+       77  WRK-DATA    PIC X(40).
+       77  WRK-CIDADE  PIC X(20) VALUE "LONDRINA".
 
        PROCEDURE DIVISION.
        0000-PRINCIPAL               SECTION.
-           CALL "DATAMES" USING WRK-DATA.
+           CALL "DATAMES" USING WRK-DATA WRK-CIDADE.
            DISPLAY WRK-DATA.
            STOP RUN.
