@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCBL22.
+      ******************************************************************
+      * AUTOR: Julio Vilela
+      * OBJETIVO: CONFERENCIA DE CAIXA - RELE O ARQUIVO DE DETALHE DE
+      *           VENDAS GRAVADO PELO EXCBL18 E COMPARA O TOTAL COM A
+      *           CONTAGEM MANUAL DO CAIXA, APONTANDO A DIFERENCA
+      * DATA: 09/08/2026
+      * OBSERVAÇÕES:
+      * 09/08/2026 JV - ERRO DE ABERTURA PASSA A SER REGISTRADO NO
+      *                 LOG CENTRAL DE ERROS (MODULO ERRLOG)
+      ******************************************************************
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT VENDASDET ASSIGN TO WRK-VENDASDET-PATH
+             FILE STATUS IS FS-VENDASDET.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  VENDASDET.
+       01  REG-VENDASDET.
+           05 DET-PRODUTO  PIC X(20).
+           05 FILLER       PIC X(01).
+           05 DET-VALOR    PIC 9(05)V99.
+
+       WORKING-STORAGE            SECTION.
+       77  FS-VENDASDET       PIC 9(02) VALUE ZEROS.
+       77  WRK-AAAAMMDD       PIC 9(08).
+       01  WRK-VENDASDET-PATH PIC X(60) VALUE SPACES.
+
+       77  WRK-ACUM-LIDOS     PIC 9(05)      VALUE ZEROS.
+       77  WRK-TOTAL-ARQUIVO  PIC 9(07)V99   VALUE ZEROS.
+       77  WRK-TOTAL-CAIXA    PIC 9(07)V99   VALUE ZEROS.
+       77  WRK-DIFERENCA      PIC S9(07)V99  VALUE ZEROS.
+
+       77  WRK-TOTAL-ARQ-ED   PIC Z.ZZZ.ZZ9,99.
+       77  WRK-TOTAL-CXA-ED   PIC Z.ZZZ.ZZ9,99.
+       77  WRK-DIFERENCA-ED   PIC -Z.ZZZ.ZZ9,99.
+
+       77  WRK-MSG-ERRO       PIC X(30) VALUE SPACES.
+
+       77  WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "EXCBL22".
+       77  WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE "VENDASDET".
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL               SECTION.
+           PERFORM   0100-INICIALIZAR
+           PERFORM   0200-PROCESSAR
+           PERFORM   0300-FINALIZAR
+
+           STOP RUN.
+
+       0100-INICIALIZAR             SECTION.
+      *--------------------------------------------------------------
+      *-------- MONTA O NOME DO ARQUIVO DE DETALHE DO DIA (MESMA
+      *-------- REGRA DE NOME USADA PELO EXCBL18 AO GRAVAR)
+      *--------------------------------------------------------------
+           ACCEPT WRK-AAAAMMDD FROM DATE YYYYMMDD.
+           STRING "D:\AulaCobol\DADOS\VENDASDET_" DELIMITED BY SIZE
+                  WRK-AAAAMMDD                    DELIMITED BY SIZE
+                  ".txt"                          DELIMITED BY SIZE
+                  INTO WRK-VENDASDET-PATH.
+
+           OPEN INPUT VENDASDET.
+           IF FS-VENDASDET EQUAL 35
+              MOVE "ARQUIVO DE VENDAS NAO EXISTE  " TO WRK-MSG-ERRO
+              PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+           DISPLAY "DIGITE O VALOR CONTADO NO CAIXA: "
+             ACCEPT WRK-TOTAL-CAIXA.
+
+
+       0200-PROCESSAR               SECTION.
+           READ VENDASDET
+             IF FS-VENDASDET EQUAL 0
+                PERFORM UNTIL FS-VENDASDET NOT EQUAL 00
+                   ADD 1 TO WRK-ACUM-LIDOS
+                   ADD DET-VALOR TO WRK-TOTAL-ARQUIVO
+                   READ VENDASDET
+                END-PERFORM
+             ELSE
+                DISPLAY "ARQUIVO DE VENDAS VAZIO"
+             END-IF.
+
+           CLOSE VENDASDET.
+
+
+       0300-FINALIZAR               SECTION.
+           COMPUTE WRK-DIFERENCA = WRK-TOTAL-CAIXA - WRK-TOTAL-ARQUIVO.
+
+           MOVE WRK-TOTAL-ARQUIVO TO WRK-TOTAL-ARQ-ED.
+           MOVE WRK-TOTAL-CAIXA   TO WRK-TOTAL-CXA-ED.
+           MOVE WRK-DIFERENCA     TO WRK-DIFERENCA-ED.
+
+           DISPLAY "**********************************".
+           DISPLAY "REGISTROS DE VENDA LIDOS... " WRK-ACUM-LIDOS.
+           DISPLAY "TOTAL APURADO NO ARQUIVO... " WRK-TOTAL-ARQ-ED.
+           DISPLAY "TOTAL CONTADO NO CAIXA..... " WRK-TOTAL-CXA-ED.
+           DISPLAY "DIFERENCA (CAIXA - ARQUIVO) " WRK-DIFERENCA-ED.
+           IF WRK-DIFERENCA EQUAL ZEROS
+              DISPLAY "CAIXA CONFERE"
+           ELSE
+              DISPLAY "CAIXA NAO CONFERE - VERIFICAR"
+           END-IF.
+           DISPLAY "**********************************".
+           DISPLAY "FIM DE PROGRAMA".
+
+       9000-TRATA-ERRO.
+           CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                WRK-ERRLOG-ARQUIVO
+                                FS-VENDASDET.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
