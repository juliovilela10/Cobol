@@ -0,0 +1,123 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCBL23.
+      ******************************************************************
+      * AUTOR: Julio Vilela
+      * OBJETIVO: CALCULO DO VALOR ESTENDIDO DE LINHAS DE NOTA FISCAL
+      *           (QUANTIDADE X PRECO UNITARIO), LENDO VARIAS LINHAS
+      *           DE UM ARQUIVO DE ENTRADA, NO LUGAR DE DIGITAR UMA
+      *           CONTA DE CADA VEZ COMO NOS EXCBL09/10/12/13
+      * DATA: 09/08/2026
+      * OBSERVAÇÕES:
+      * 09/08/2026 JV - ERRO DE ABERTURA PASSA A SER REGISTRADO NO
+      *                 LOG CENTRAL DE ERROS (MODULO ERRLOG)
+      ******************************************************************
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT LINHASNF ASSIGN TO "D:\AulaCobol\DADOS\LINHASNF.txt"
+             FILE STATUS IS FS-LINHASNF.
+
+           SELECT LINHASCALC ASSIGN TO
+                     "D:\AulaCobol\DADOS\LINHASNFCALC.txt"
+             FILE STATUS IS FS-LINHASCALC.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LINHASNF.
+       01  REG-LINHASNF.
+           05 LIN-QTD      PIC 9(05).
+           05 LIN-PRECO    PIC 9(07)V99.
+
+       FD  LINHASCALC.
+       01  REG-LINHASCALC.
+           05 CALC-QTD        PIC ZZZZ9.
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 CALC-PRECO      PIC ZZ.ZZ9,99.
+           05 FILLER          PIC X(02) VALUE SPACES.
+           05 CALC-ESTENDIDO  PIC ZZZ.ZZ9,99.
+
+       WORKING-STORAGE            SECTION.
+       77  FS-LINHASNF     PIC 9(02) VALUE ZEROS.
+       77  FS-LINHASCALC   PIC 9(02) VALUE ZEROS.
+       77  WRK-MSG-ERRO    PIC X(30) VALUE SPACES.
+
+       77  WRK-ERRLOG-PROGRAMA PIC X(08) VALUE "EXCBL23".
+       77  WRK-ERRLOG-ARQUIVO  PIC X(12) VALUE SPACES.
+       77  WRK-ERRLOG-STATUS   PIC 9(02) VALUE ZEROS.
+
+       77  WRK-ESTENDIDO     PIC 9(09)V99  VALUE ZEROS.
+       77  WRK-ACUM-LIDOS    PIC 9(05)     VALUE ZEROS.
+       77  WRK-ACUM-TOTAL    PIC 9(09)V99  VALUE ZEROS.
+       77  WRK-ACUM-TOTAL-ED PIC ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL               SECTION.
+           PERFORM   0100-INICIALIZAR
+           PERFORM   0200-PROCESSAR
+           PERFORM   0300-FINALIZAR
+
+           STOP RUN.
+
+       0100-INICIALIZAR             SECTION.
+           OPEN INPUT LINHASNF.
+           IF FS-LINHASNF EQUAL 35
+              MOVE "ARQUIVO NAO FOI ABERTO " TO WRK-MSG-ERRO
+              MOVE "LINHASNF.txt"            TO WRK-ERRLOG-ARQUIVO
+              MOVE FS-LINHASNF                 TO WRK-ERRLOG-STATUS
+              PERFORM 9000-TRATA-ERRO
+           END-IF.
+           OPEN OUTPUT LINHASCALC.
+           IF FS-LINHASCALC NOT EQUAL 00
+              MOVE "ERRO NO OPEN LINHASCALC" TO WRK-MSG-ERRO
+              MOVE "LINHASNFCALC.txt"        TO WRK-ERRLOG-ARQUIVO
+              MOVE FS-LINHASCALC                TO WRK-ERRLOG-STATUS
+              PERFORM 9000-TRATA-ERRO
+           END-IF.
+
+       0200-PROCESSAR               SECTION.
+           READ LINHASNF
+             IF FS-LINHASNF EQUAL 0
+                PERFORM UNTIL FS-LINHASNF NOT EQUAL 00
+                   ADD 1 TO WRK-ACUM-LIDOS
+                   COMPUTE WRK-ESTENDIDO = LIN-QTD * LIN-PRECO
+                   ADD WRK-ESTENDIDO TO WRK-ACUM-TOTAL
+
+                   DISPLAY "QTD.... " LIN-QTD
+                   DISPLAY "PRECO.. " LIN-PRECO
+                   DISPLAY "TOTAL.. " WRK-ESTENDIDO
+                   DISPLAY "-------------------------"
+
+                   PERFORM 0210-GRAVAR-CALC
+
+                   READ LINHASNF
+                END-PERFORM
+             ELSE
+                DISPLAY "ARQUIVO DE LINHAS VAZIO"
+             END-IF.
+
+       0210-GRAVAR-CALC              SECTION.
+           MOVE LIN-QTD      TO CALC-QTD.
+           MOVE LIN-PRECO    TO CALC-PRECO.
+           MOVE WRK-ESTENDIDO TO CALC-ESTENDIDO.
+           WRITE REG-LINHASCALC.
+
+       0300-FINALIZAR               SECTION.
+           MOVE WRK-ACUM-TOTAL TO WRK-ACUM-TOTAL-ED.
+           DISPLAY "=========================================".
+           DISPLAY "TOTAL DE LINHAS PROCESSADAS. " WRK-ACUM-LIDOS.
+           DISPLAY "VALOR TOTAL DA NOTA......... " WRK-ACUM-TOTAL-ED.
+           DISPLAY "=========================================".
+           CLOSE LINHASNF.
+           CLOSE LINHASCALC.
+           DISPLAY "FIM DE PROGRAMA".
+
+       9000-TRATA-ERRO.
+           CALL "ERRLOG" USING WRK-ERRLOG-PROGRAMA
+                                WRK-ERRLOG-ARQUIVO
+                                WRK-ERRLOG-STATUS.
+           DISPLAY WRK-MSG-ERRO.
+           GOBACK.
