@@ -0,0 +1,241 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LISTACLI.
+      ******************************************************************
+      * AUTOR: Julio Vilela
+      * OBJETIVO: LISTAGEM COMPLETA DO ARQUIVO CLIENTES.DAT (ABERTO
+      *           PELO PROGRAMA CHAMADOR, COMPARTILHADO VIA EXTERNAL),
+      *           COM CABECALHO POR EXTENSO (MODULO DATAMES), EXTRATO
+      *           RELATCLI DATADO E CHECKPOINT DE REINICIO - PARA QUE
+      *           A LISTAGEM EM LOTE (ARQ003) E A OPCAO DE LISTAR DO
+      *           MENU (ARQ009) COMPARTILHEM A MESMA LOGICA
+      * DATA: 09/08/2026
+      * OBSERVAÇÕES: SE HOUVER CHECKPOINT DE UMA EXECUCAO ANTERIOR QUE
+      *              NAO TERMINOU, RETOMA A PARTIR DO ULTIMO REG-ID
+      *              GRAVADO, ABRINDO O RELATCLI EM EXTEND PARA NAO
+      *              PERDER AS LINHAS JA GRAVADAS ANTES DO REINICIO; O
+      *              CHECKPOINT TAMBEM GUARDA O TOTAL ACUMULADO ATE
+      *              ALI, PARA O RODAPE CONTINUAR CORRETO APOS RETOMAR
+      *              SE NAO HOUVER RETOMADA, O ARQUIVO E POSICIONADO
+      *              EXPLICITAMENTE NO PRIMEIRO REGISTRO, POIS O FD E
+      *              EXTERNAL E O MENU ARQ009 PODE TER DEIXADO O
+      *              CURSOR NO MEIO DO ARQUIVO (LISTAGEM ANTERIOR OU
+      *              BUSCA POR CHAVE)
+      ******************************************************************
+       ENVIRONMENT                DIVISION.
+       CONFIGURATION              SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT               SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO "D:\AulaCobol\DADOS\CLIENTES.DAT"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS DYNAMIC
+             RECORD KEY IS REG-ID
+             FILE STATUS IS FS-CLIENTES.
+
+           SELECT RELATCLI ASSIGN TO WRK-RELATCLI-PATH
+             FILE STATUS IS FS-RELATCLI.
+
+           SELECT CHECKPT ASSIGN TO "D:\AulaCobol\DADOS\CKPTARQ003.txt"
+             FILE STATUS IS FS-CHECKPT.
+
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENTES IS EXTERNAL.
+       COPY "CLICOPY.cpy".
+
+       FD  RELATCLI.
+       01  REG-RELATCLI            PIC X(84).
+
+       FD  CHECKPT.
+       01  REG-CHECKPT.
+           05 CKPT-ULTIMO-ID       PIC 9(04).
+           05 CKPT-TOTAL-ACUM      PIC 9(04).
+
+
+       WORKING-STORAGE            SECTION.
+       01  WRK-CLIENTES.
+           05 WRK-ID         PIC 9(04).
+           05 WRK-NOME       PIC X(20).
+           05 WRK-TELEFONE   PIC X(11).
+           05 WRK-CPF        PIC 9(11).
+           05 WRK-EMAIL      PIC X(30).
+
+       77  WRK-DATA-EXEC   PIC X(40).
+       77  WRK-CIDADE-EXEC PIC X(20) VALUE "LONDRINA".
+
+      *-------------------- NOME DO ARQUIVO RELATCLI, COM A DATA --
+       77  WRK-AAAAMMDD        PIC 9(08).
+       01  WRK-RELATCLI-PATH   PIC X(60) VALUE SPACES.
+
+       01  WRK-LINHA-RELAT.
+           05 WRK-L-ID       PIC 9(04).
+           05 FILLER         PIC X(02) VALUE SPACES.
+           05 WRK-L-NOME     PIC X(20).
+           05 FILLER         PIC X(02) VALUE SPACES.
+           05 WRK-L-TELEFONE PIC X(11).
+           05 FILLER         PIC X(02) VALUE SPACES.
+           05 WRK-L-CPF      PIC 9(11).
+           05 FILLER         PIC X(02) VALUE SPACES.
+           05 WRK-L-EMAIL    PIC X(30).
+
+      *-------------------- ACUMULADORES --------------------
+       77  WRK-ACUM-LIDOS    PIC 9(04) VALUE ZEROS.
+
+       77  FS-CLIENTES  PIC 9(02).
+       77  FS-RELATCLI  PIC 9(02).
+       77  FS-CHECKPT   PIC 9(02).
+
+      *-------------------- CHECKPOINT DE REINICIO -----------------
+       77  WRK-CKPT-FAIXA    PIC 9(02) VALUE 50.
+       77  WRK-CKPT-QTD      PIC 9(04) VALUE ZEROS.
+       77  WRK-CKPT-RESTO    PIC 9(02) VALUE ZEROS.
+       77  WRK-CKPT-ID       PIC 9(04) VALUE ZEROS.
+       77  WRK-SW-RETOMAR    PIC X(01) VALUE "N".
+           88 WRK-RETOMAR-LISTAGEM     VALUE "S" "s".
+
+
+       PROCEDURE DIVISION.
+       0000-PRINCIPAL               SECTION.
+           PERFORM   0100-INICIALIZAR
+           PERFORM   0200-PROCESSAR
+           PERFORM   0300-FINALIZAR
+
+           GOBACK.
+
+       0100-INICIALIZAR             SECTION.
+           PERFORM 0115-VERIFICAR-CHECKPOINT.
+
+           ACCEPT WRK-AAAAMMDD FROM DATE YYYYMMDD.
+           STRING "D:\AulaCobol\DADOS\RELATCLI_" DELIMITED BY SIZE
+                  WRK-AAAAMMDD                    DELIMITED BY SIZE
+                  ".txt"                          DELIMITED BY SIZE
+                  INTO WRK-RELATCLI-PATH.
+
+           IF WRK-RETOMAR-LISTAGEM
+      *-------- RETOMANDO: ABRE EM EXTEND PARA NAO PERDER AS LINHAS
+      *-------- JA GRAVADAS NA EXECUCAO ANTERIOR
+              OPEN EXTEND RELATCLI
+              IF FS-RELATCLI EQUAL 35
+                 OPEN OUTPUT RELATCLI
+              END-IF
+           ELSE
+              OPEN OUTPUT RELATCLI
+           END-IF.
+
+           PERFORM 0110-CABECALHO.
+
+       0115-VERIFICAR-CHECKPOINT    SECTION.
+      *--------------------------------------------------------------
+      *-------- SE EXISTIR CHECKPOINT DE UMA EXECUCAO ANTERIOR QUE
+      *-------- NAO TERMINOU, OFERECE A OPCAO DE RETOMAR A PARTIR
+      *-------- DO ULTIMO REG-ID PROCESSADO (E DO TOTAL JA ACUMULADO)
+      *--------------------------------------------------------------
+           OPEN INPUT CHECKPT.
+           IF FS-CHECKPT EQUAL 00
+              READ CHECKPT
+              IF FS-CHECKPT EQUAL 00 AND CKPT-ULTIMO-ID GREATER ZEROS
+                 DISPLAY "CHECKPOINT ENCONTRADO NO ID " CKPT-ULTIMO-ID
+                 DISPLAY "RETOMAR A LISTAGEM A PARTIR DELE (S/N)? "
+                   ACCEPT WRK-SW-RETOMAR
+                 IF WRK-RETOMAR-LISTAGEM
+                    MOVE CKPT-ULTIMO-ID  TO WRK-CKPT-ID
+                    MOVE CKPT-TOTAL-ACUM TO WRK-ACUM-LIDOS
+                 END-IF
+              END-IF
+              CLOSE CHECKPT
+           ELSE
+              MOVE ZEROS TO WRK-CKPT-ID
+           END-IF.
+           IF WRK-RETOMAR-LISTAGEM
+              MOVE WRK-CKPT-ID TO REG-ID
+              START CLIENTES KEY IS GREATER THAN REG-ID
+                INVALID KEY
+                   CONTINUE
+              END-START
+           ELSE
+      *-------- SEM RETOMADA: FORCA O CURSOR PARA O INICIO DO ARQUIVO,
+      *-------- POIS SOB ACESSO DYNAMIC UM READ NEXT ANTERIOR (OU UMA
+      *-------- BUSCA POR CHAVE FEITA PELO MENU ARQ009) PODE TER
+      *-------- DEIXADO O ARQUIVO POSICIONADO NO MEIO
+              MOVE ZEROS TO REG-ID
+              START CLIENTES KEY IS NOT LESS THAN REG-ID
+                INVALID KEY
+                   CONTINUE
+              END-START
+           END-IF.
+
+       0110-CABECALHO               SECTION.
+           CALL "DATAMES" USING WRK-DATA-EXEC WRK-CIDADE-EXEC.
+           DISPLAY "=========================================".
+           DISPLAY "LISTAGEM DE CLIENTES - DATA DO PROCESSO: "
+                   WRK-DATA-EXEC.
+           DISPLAY "=========================================".
+
+
+       0200-PROCESSAR               SECTION.
+           READ CLIENTES NEXT RECORD
+             IF FS-CLIENTES EQUAL 0
+                PERFORM UNTIL FS-CLIENTES NOT EQUAL 00
+                   ADD 1 TO WRK-ACUM-LIDOS
+                   MOVE REG-ID       TO WRK-ID
+                   MOVE REG-NOME     TO WRK-NOME
+                   MOVE REG-TELEFONE TO WRK-TELEFONE
+                   MOVE REG-CPF      TO WRK-CPF
+                   MOVE REG-EMAIL    TO WRK-EMAIL
+
+                   DISPLAY "ID.... " WRK-ID
+                   DISPLAY "NOME.. " WRK-NOME
+                   DISPLAY "TELE.. " WRK-TELEFONE
+                   DISPLAY "CPF... " WRK-CPF
+                   DISPLAY "EMAIL. " WRK-EMAIL
+                   DISPLAY "-------------------------"
+
+                   PERFORM 0210-GRAVAR-RELAT
+
+                   DIVIDE WRK-ACUM-LIDOS BY WRK-CKPT-FAIXA
+                     GIVING WRK-CKPT-QTD
+                     REMAINDER WRK-CKPT-RESTO
+                   IF WRK-CKPT-RESTO EQUAL ZEROS
+                      PERFORM 0220-GRAVAR-CHECKPOINT
+                   END-IF
+
+                    READ CLIENTES NEXT RECORD
+                END-PERFORM
+
+             ELSE
+                DISPLAY "ARQUIVO VAZIO"
+             END-IF.
+
+       0210-GRAVAR-RELAT            SECTION.
+           MOVE WRK-ID       TO WRK-L-ID.
+           MOVE WRK-NOME     TO WRK-L-NOME.
+           MOVE WRK-TELEFONE TO WRK-L-TELEFONE.
+           MOVE WRK-CPF      TO WRK-L-CPF.
+           MOVE WRK-EMAIL    TO WRK-L-EMAIL.
+           WRITE REG-RELATCLI FROM WRK-LINHA-RELAT.
+
+       0220-GRAVAR-CHECKPOINT       SECTION.
+           OPEN OUTPUT CHECKPT.
+           MOVE WRK-ID        TO CKPT-ULTIMO-ID.
+           MOVE WRK-ACUM-LIDOS TO CKPT-TOTAL-ACUM.
+           WRITE REG-CHECKPT.
+           CLOSE CHECKPT.
+
+
+       0300-FINALIZAR               SECTION.
+           DISPLAY "=========================================".
+           DISPLAY "TOTAL DE CLIENTES...... " WRK-ACUM-LIDOS.
+           DISPLAY "=========================================".
+           DISPLAY "FIM DA LISTAGEM".
+           CLOSE RELATCLI.
+      *--------------------------------------------------------------
+      *-------- LISTAGEM TERMINOU COM SUCESSO - ZERA O CHECKPOINT
+      *-------- PARA NAO OFERECER RETOMADA NA PROXIMA EXECUCAO
+      *--------------------------------------------------------------
+           OPEN OUTPUT CHECKPT.
+           MOVE ZEROS TO REG-CHECKPT.
+           WRITE REG-CHECKPT.
+           CLOSE CHECKPT.
