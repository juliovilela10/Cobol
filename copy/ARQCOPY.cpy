@@ -0,0 +1,15 @@
+      ******************************************************************
+      * AUTOR: Julio Vilela
+      * OBJETIVO: LAYOUT PADRAO DO REGISTRO DO ARQUIVO ARQFUNC
+      *           (USADO POR TODOS OS PROGRAMAS BASEx)
+      * DATA: 08/08/2026
+      * OBSERVAÇÕES:
+      * 09/08/2026 JV - INCLUIDO REG-DATA-CONTRATACAO (FORMATO ISO,
+      *                 AAAA-MM-DD), GRAVADO PELO BASE3 NA INCLUSAO
+      ******************************************************************
+       01  REG-ARQFUNC.
+           05 REG-CODIGO           PIC 9(04).
+           05 REG-NOME             PIC X(20).
+           05 REG-SETOR            PIC X(05).
+           05 REG-SALARIO          PIC 9(06)V99.
+           05 REG-DATA-CONTRATACAO PIC X(10).
