@@ -0,0 +1,16 @@
+      ******************************************************************
+      * AUTOR: Julio Vilela
+      * OBJETIVO: LAYOUT PADRAO DO REGISTRO DO ARQUIVO CLIENTES.DAT
+      *           (USADO POR TODOS OS PROGRAMAS ARQ0xx)
+      * DATA: 08/08/2026
+      * OBSERVAÇÕES:
+      * 09/08/2026 JV - INCLUIDO O CPF DO CLIENTE (11 DIGITOS, COM
+      *                 DIGITO VERIFICADOR)
+      * 09/08/2026 JV - INCLUIDO O E-MAIL DO CLIENTE
+      ******************************************************************
+       01  REG-CLIENTES.
+           05 REG-ID         PIC 9(04).
+           05 REG-NOME       PIC X(20).
+           05 REG-TELEFONE   PIC X(11).
+           05 REG-CPF        PIC 9(11).
+           05 REG-EMAIL      PIC X(30).
